@@ -0,0 +1,151 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONPERCUST01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REPORT-FILE ASSIGN TO 'PERCUST.RECON.REPORT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> 客户基本信息/个人客户信息对账差异报告：定长一行一条记录，
+*> 供数据质量/运维人员核查
+FD  REPORT-FILE.
+01  REPORT-RECORD               PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE                PIC S9(9) COMP-4.
+
+01  WS-ORPHAN-BASIC-COUNT       PIC 9(7) VALUE 0.
+01  WS-ORPHAN-PERSONAL-COUNT    PIC 9(7) VALUE 0.
+
+*> 游标读出的一行数据
+01  WS-RCN-TENANT-NO             PIC X(10).
+01  WS-RCN-CUST-NO                PIC X(20).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    OPEN OUTPUT REPORT-FILE
+
+    PERFORM FIND-ORPHAN-BASIC-ROWS
+    PERFORM FIND-ORPHAN-PERSONAL-ROWS
+    PERFORM WRITE-SUMMARY-RECORD
+
+    CLOSE REPORT-FILE
+
+    DISPLAY '客户基本信息对账批处理完成'
+    DISPLAY '有基本信息无个人信息记录数:' WS-ORPHAN-BASIC-COUNT
+    DISPLAY '有个人信息无基本信息记录数:' WS-ORPHAN-PERSONAL-COUNT.
+
+    GOBACK.
+
+*> 找出CUSTOMER_BASIC_INFO中存在对私客户记录，但
+*> PERSONAL_CUSTOMER_INFO中没有对应记录的客户
+FIND-ORPHAN-BASIC-ROWS.
+    EXEC SQL
+        DECLARE ORPHAN-BASIC-CUR CURSOR FOR
+        SELECT B.TENANT_NO, B.CUST_NO
+          FROM CUSTOMER_BASIC_INFO B
+         WHERE B.CUST_TYP_CD = '0'
+           AND B.VALID_FLG = '1'
+           AND NOT EXISTS (
+               SELECT 1
+                 FROM PERSONAL_CUSTOMER_INFO P
+                WHERE P.CUST_NO = B.CUST_NO
+                  AND P.TENANT_NO = B.TENANT_NO
+           )
+    END-EXEC.
+
+    EXEC SQL OPEN ORPHAN-BASIC-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       DISPLAY '孤立基本信息记录游标打开失败'
+       EXIT PARAGRAPH
+    END-IF.
+
+    PERFORM UNTIL SQLCODE NOT = 0
+       EXEC SQL
+           FETCH ORPHAN-BASIC-CUR
+            INTO :WS-RCN-TENANT-NO, :WS-RCN-CUST-NO
+       END-EXEC
+
+       IF SQLCODE = 0
+          ADD 1 TO WS-ORPHAN-BASIC-COUNT
+          MOVE SPACES TO REPORT-RECORD
+          STRING 'BASIC-NO-PERSONAL ' DELIMITED BY SIZE
+                 WS-RCN-TENANT-NO DELIMITED BY SIZE
+                 ' ' DELIMITED BY SIZE
+                 WS-RCN-CUST-NO DELIMITED BY SIZE
+            INTO REPORT-RECORD
+          END-STRING
+          WRITE REPORT-RECORD
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE ORPHAN-BASIC-CUR END-EXEC.
+
+    DISPLAY '孤立基本信息记录核查完成'.
+
+*> 找出PERSONAL_CUSTOMER_INFO中存在记录，但
+*> CUSTOMER_BASIC_INFO中没有对应对私客户记录的客户
+FIND-ORPHAN-PERSONAL-ROWS.
+    EXEC SQL
+        DECLARE ORPHAN-PERSONAL-CUR CURSOR FOR
+        SELECT P.TENANT_NO, P.CUST_NO
+          FROM PERSONAL_CUSTOMER_INFO P
+         WHERE P.VALID_FLG = '1'
+           AND NOT EXISTS (
+               SELECT 1
+                 FROM CUSTOMER_BASIC_INFO B
+                WHERE B.CUST_NO = P.CUST_NO
+                  AND B.TENANT_NO = P.TENANT_NO
+                  AND B.CUST_TYP_CD = '0'
+                  AND B.VALID_FLG = '1'
+           )
+    END-EXEC.
+
+    EXEC SQL OPEN ORPHAN-PERSONAL-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       DISPLAY '孤立个人信息记录游标打开失败'
+       EXIT PARAGRAPH
+    END-IF.
+
+    PERFORM UNTIL SQLCODE NOT = 0
+       EXEC SQL
+           FETCH ORPHAN-PERSONAL-CUR
+            INTO :WS-RCN-TENANT-NO, :WS-RCN-CUST-NO
+       END-EXEC
+
+       IF SQLCODE = 0
+          ADD 1 TO WS-ORPHAN-PERSONAL-COUNT
+          MOVE SPACES TO REPORT-RECORD
+          STRING 'PERSONAL-NO-BASIC ' DELIMITED BY SIZE
+                 WS-RCN-TENANT-NO DELIMITED BY SIZE
+                 ' ' DELIMITED BY SIZE
+                 WS-RCN-CUST-NO DELIMITED BY SIZE
+            INTO REPORT-RECORD
+          END-STRING
+          WRITE REPORT-RECORD
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE ORPHAN-PERSONAL-CUR END-EXEC.
+
+    DISPLAY '孤立个人信息记录核查完成'.
+
+*> 写入报告汇总行
+WRITE-SUMMARY-RECORD.
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'TOTAL BASIC-NO-PERSONAL: ' DELIMITED BY SIZE
+           WS-ORPHAN-BASIC-COUNT DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
+
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'TOTAL PERSONAL-NO-BASIC: ' DELIMITED BY SIZE
+           WS-ORPHAN-PERSONAL-COUNT DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
