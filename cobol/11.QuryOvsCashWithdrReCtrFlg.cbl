@@ -16,6 +16,8 @@
           05 WS-RETURN-CODE            PIC 9(4).
           05 WS-RETURN-MESSAGE         PIC X(50).
           05 WS-BLKLIST-CUST-FLG       PIC X(1).
+          05 WS-BLKLIST-REASON-CD      PIC X(2).
+          05 WS-BLKLIST-EXPIRE-DT      PIC X(8).
        
       * 客户基本信息表结构
        01 CUSTOMER-BASIC-INFO-TABLE.
@@ -35,27 +37,15 @@
              10 BASIC-CUST-NM          PIC X(60).
              10 FILLER                 PIC X(48).
        
-      * 境外取现黑名单信息表结构
-       01 OVS-CASH-WITHDR-BLK-TABLE.
-          05 FILLER PIC X(80) VALUE 
-             '51012319900101123401'.
-          05 FILLER PIC X(80) VALUE 
-             '51012319900303345601'.
-          05 FILLER PIC X(80) VALUE 
-             '51012319900505456701'.
-       
-       01 OVS-CASH-WITHDR-BLK-RECORD 
-          REDEFINES OVS-CASH-WITHDR-BLK-TABLE.
-          05 OVS-CASH-WITHDR-DATA OCCURS 3.
-             10 OVS-CRTF-NO            PIC X(20).
-             10 OVS-CRTF-TYP-CD        PIC X(2).
-             10 OVS-VALID-FLG          PIC X(1).
-             10 FILLER                 PIC X(57).
-       
+      * 境外取现黑名单维护程序MGMTOVSBLK01已将黑名单落到真实表
+      * OVS_CASH_WITHDR_BLK，查询改为读该表而不是内存模拟表，否则维护
+      * 程序新增/解除的记录在这里永远查不到
+       01 SQLCA.
+          05 SQLCODE                   PIC S9(9) COMP-4.
+
       * 临时工作变量
        01 WS-WORK-VARIABLES.
           05 WS-I                      PIC 9(4).
-          05 WS-J                      PIC 9(4).
           05 WS-CUST-BASIC-FOUND       PIC X(1).
              88 WS-CUST-BASIC-FOUND-Y  VALUE 'Y'.
              88 WS-CUST-BASIC-FOUND-N  VALUE 'N'.
@@ -64,6 +54,8 @@
              88 WS-OVS-BLK-FOUND-N     VALUE 'N'.
           05 WS-TEMP-CRTF-NO           PIC X(20).
           05 WS-TEMP-CRTF-TYP-CD       PIC X(2).
+          05 WS-TEMP-REASON-CD         PIC X(2).
+          05 WS-TEMP-EXPIRE-DT         PIC X(8).
        
        LINKAGE SECTION.
       * 输入参数链接节
@@ -75,6 +67,8 @@
           05 LK-RETURN-CODE            PIC 9(4).
           05 LK-RETURN-MESSAGE         PIC X(50).
           05 LK-BLKLIST-CUST-FLG       PIC X(1).
+          05 LK-BLKLIST-REASON-CD      PIC X(2).
+          05 LK-BLKLIST-EXPIRE-DT      PIC X(8).
        
        PROCEDURE DIVISION 
          USING LK-INPUT-DATA, LK-OUTPUT-DATA.
@@ -98,6 +92,8 @@
            MOVE 0 TO LK-RETURN-CODE
            MOVE SPACES TO LK-RETURN-MESSAGE
            MOVE 'N' TO LK-BLKLIST-CUST-FLG
+           MOVE SPACES TO LK-BLKLIST-REASON-CD
+           MOVE SPACES TO LK-BLKLIST-EXPIRE-DT
            MOVE 'N' TO WS-CUST-BASIC-FOUND
            MOVE 'N' TO WS-OVS-BLK-FOUND
            
@@ -132,7 +128,11 @@
       * 第三步：设置黑名单标志
            IF WS-OVS-BLK-FOUND-Y
               MOVE '0' TO LK-BLKLIST-CUST-FLG
+              MOVE WS-TEMP-REASON-CD TO LK-BLKLIST-REASON-CD
+              MOVE WS-TEMP-EXPIRE-DT TO LK-BLKLIST-EXPIRE-DT
               DISPLAY '客户存在境外取现黑名单记录'
+              DISPLAY '  管控原因: ' LK-BLKLIST-REASON-CD
+              DISPLAY '  到期日期: ' LK-BLKLIST-EXPIRE-DT
            ELSE
               MOVE 'N' TO LK-BLKLIST-CUST-FLG
               DISPLAY '客户不存在境外取现黑名单记录'
@@ -169,18 +169,26 @@
            DISPLAY '查询境外取现黑名单信息...'
            DISPLAY '查询条件 - 证件号码: ' WS-TEMP-CRTF-NO
                    ', 证件类型: ' WS-TEMP-CRTF-TYP-CD
-           
-           PERFORM VARYING WS-J FROM 1 BY 1 
-                   UNTIL WS-J > 3
-                   
-              IF OVS-CRTF-NO(WS-J) = WS-TEMP-CRTF-NO AND
-                 OVS-CRTF-TYP-CD(WS-J) = WS-TEMP-CRTF-TYP-CD AND
-                 OVS-VALID-FLG(WS-J) = '1'
-                 
+
+           EXEC SQL
+               SELECT REASON_CD, EXPIRE_DT
+                 INTO :WS-TEMP-REASON-CD, :WS-TEMP-EXPIRE-DT
+                 FROM OVS_CASH_WITHDR_BLK
+                WHERE CRTF_NO = :WS-TEMP-CRTF-NO
+                  AND CRTF_TYP_CD = :WS-TEMP-CRTF-TYP-CD
+                  AND VALID_FLG = '1'
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
                  MOVE 'Y' TO WS-OVS-BLK-FOUND
                  DISPLAY '找到境外取现黑名单记录'
-                 EXIT PERFORM
-              END-IF
-           END-PERFORM.
-       
+              WHEN SQLCODE = 100
+                 MOVE 'N' TO WS-OVS-BLK-FOUND
+              WHEN OTHER
+                 MOVE 'N' TO WS-OVS-BLK-FOUND
+                 MOVE 1004 TO LK-RETURN-CODE
+                 MOVE '数据库查询失败' TO LK-RETURN-MESSAGE
+           END-EVALUATE.
+
        END PROGRAM QURYOVSCASHWITHDRRECTRFLG.
\ No newline at end of file
