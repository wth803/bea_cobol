@@ -0,0 +1,297 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MGMTNAMELIST01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  WS-RECORD-COUNT        PIC 9(5).
+01  WS-OPER-TYPE           PIC X(03).
+
+*> 个人客户名单维护工作区
+01  WS-NAME-LIST-INFO.
+    05  WS-CUST-NO         PIC X(20).
+    05  WS-CRTF-TYP-CD     PIC X(02).
+    05  WS-CRTF-NO         PIC X(20).
+    05  WS-NM-SNGL-TYP-CD  PIC X(02).
+    05  WS-DATA-SORC-CD    PIC X(02).
+    05  WS-ORG-DISMN-CD    PIC X(02).
+    05  WS-CTRL-FLG        PIC X(01).
+    05  WS-CHK-FLG-CD      PIC X(01).
+    05  WS-EFFT-DT         PIC X(08).
+    05  WS-EFFT-TM         PIC X(06).
+    05  WS-INVALID-DT      PIC X(08).
+    05  WS-INVALID-TM      PIC X(06).
+    05  WS-VALID-FLG       PIC X(01) VALUE '1'.
+    05  WS-CRT-TELR-NO     PIC X(10).
+    05  WS-UPD-TELR-NO     PIC X(10).
+
+LINKAGE SECTION.
+*> ========== 输入参数 ==========
+01  REQ-CUST-NO            PIC X(20).     *> 客户编号
+01  REQ-CRTF-TYP-CD        PIC X(02).     *> 证件类型代码
+01  REQ-CRTF-NO            PIC X(20).     *> 证件号码
+01  REQ-NM-SNGL-TYP-CD     PIC X(02).     *> 名单类型代码(黑/白/灰名单)
+01  REQ-DATA-SORC-CD       PIC X(02).     *> 数据来源代码
+01  REQ-ORG-DISMN-CD       PIC X(02).     *> 机构辨识代码
+01  REQ-CTRL-FLG           PIC X(01).     *> 管控标志
+01  REQ-CHK-FLG-CD         PIC X(01).     *> 核查标志代码
+01  REQ-EFFT-DT            PIC X(08).     *> 生效日期(YYYYMMDD)
+01  REQ-EFFT-TM            PIC X(06).     *> 生效时间(HHMMSS)
+01  REQ-INVALID-DT         PIC X(08).     *> 失效日期(YYYYMMDD)
+01  REQ-INVALID-TM         PIC X(06).     *> 失效时间(HHMMSS)
+01  REQ-OPER-TYP-CD        PIC X(02).     *> 操作类型代码(01新增/02修改/03删除)
+01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
+
+*> ========== 输出参数 ==========
+01  RESP-CODE              PIC X(06).
+01  RESP-MSG               PIC X(50).
+
+PROCEDURE DIVISION
+    USING REQ-CUST-NO, REQ-CRTF-TYP-CD, REQ-CRTF-NO, REQ-NM-SNGL-TYP-CD,
+          REQ-DATA-SORC-CD, REQ-ORG-DISMN-CD, REQ-CTRL-FLG, REQ-CHK-FLG-CD,
+          REQ-EFFT-DT, REQ-EFFT-TM, REQ-INVALID-DT, REQ-INVALID-TM,
+          REQ-OPER-TYP-CD, REQ-OPER-TELR-NO, RESP-CODE, RESP-MSG.
+
+MAIN-LOGIC.
+    *> 初始化
+    MOVE 'E99999' TO WS-RESP-CODE
+    MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
+    MOVE 0 TO WS-RECORD-COUNT
+
+    *> 1) 参数基础校验
+    PERFORM VALIDATE-REQUIRED-FIELDS.
+    IF WS-RESP-CODE NOT = '000000'
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 2) 校验操作类型
+    EVALUATE REQ-OPER-TYP-CD
+       WHEN '01'  *> 新增
+          MOVE 'ADD' TO WS-OPER-TYPE
+       WHEN '02'  *> 修改
+          MOVE 'MOD' TO WS-OPER-TYPE
+       WHEN '03'  *> 删除(逻辑删除)
+          MOVE 'DEL' TO WS-OPER-TYPE
+       WHEN OTHER
+          MOVE 'E12196' TO WS-RESP-CODE
+          MOVE '非法操作标志' TO WS-RESP-MSG
+          GO TO EXIT-PROGRAM
+    END-EVALUATE.
+
+    *> 3) 开始事务
+    EXEC SQL START TRANSACTION END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12001' TO WS-RESP-CODE
+       MOVE '事务启动失败' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 4) 设置工作区值
+    MOVE REQ-CUST-NO TO WS-CUST-NO
+    MOVE REQ-CRTF-TYP-CD TO WS-CRTF-TYP-CD
+    MOVE REQ-CRTF-NO TO WS-CRTF-NO
+    MOVE REQ-NM-SNGL-TYP-CD TO WS-NM-SNGL-TYP-CD
+    MOVE REQ-DATA-SORC-CD TO WS-DATA-SORC-CD
+    MOVE REQ-ORG-DISMN-CD TO WS-ORG-DISMN-CD
+    MOVE REQ-CTRL-FLG TO WS-CTRL-FLG
+    MOVE REQ-CHK-FLG-CD TO WS-CHK-FLG-CD
+    MOVE REQ-EFFT-DT TO WS-EFFT-DT
+    MOVE REQ-EFFT-TM TO WS-EFFT-TM
+    MOVE REQ-INVALID-DT TO WS-INVALID-DT
+    MOVE REQ-INVALID-TM TO WS-INVALID-TM
+    MOVE REQ-OPER-TELR-NO TO WS-CRT-TELR-NO
+    MOVE REQ-OPER-TELR-NO TO WS-UPD-TELR-NO
+
+    *> 5) 根据操作类型执行相应操作
+    EVALUATE WS-OPER-TYPE
+       WHEN 'ADD'
+          PERFORM ADD-NAME-LIST-INFO
+       WHEN 'MOD'
+          PERFORM MOD-NAME-LIST-INFO
+       WHEN 'DEL'
+          PERFORM DEL-NAME-LIST-INFO
+    END-EVALUATE.
+
+    IF WS-RESP-CODE NOT = '000000'
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 6) 提交事务
+    EXEC SQL COMMIT END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12002' TO WS-RESP-CODE
+       MOVE '事务提交失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 7) 成功返回
+    MOVE '000000' TO WS-RESP-CODE
+    EVALUATE WS-OPER-TYPE
+       WHEN 'ADD'
+          MOVE '客户名单新增成功' TO WS-RESP-MSG
+       WHEN 'MOD'
+          MOVE '客户名单修改成功' TO WS-RESP-MSG
+       WHEN 'DEL'
+          MOVE '客户名单删除成功' TO WS-RESP-MSG
+    END-EVALUATE.
+
+EXIT-PROGRAM.
+    MOVE WS-RESP-CODE TO RESP-CODE
+    MOVE WS-RESP-MSG TO RESP-MSG
+    EXIT PROGRAM.
+
+*> 参数校验子程序
+VALIDATE-REQUIRED-FIELDS.
+    IF REQ-CUST-NO = SPACES
+       MOVE 'F20001' TO WS-RESP-CODE
+       MOVE '客户编号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-NM-SNGL-TYP-CD = SPACES
+       MOVE 'F20002' TO WS-RESP-CODE
+       MOVE '名单类型代码不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-OPER-TYP-CD = SPACES
+       MOVE 'F20003' TO WS-RESP-CODE
+       MOVE '操作类型不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF (REQ-OPER-TYP-CD = '01' OR REQ-OPER-TYP-CD = '02')
+       AND REQ-CTRL-FLG = SPACES
+       MOVE 'F20004' TO WS-RESP-CODE
+       MOVE '管控标志不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF (REQ-OPER-TYP-CD = '01' OR REQ-OPER-TYP-CD = '02')
+       AND REQ-EFFT-DT = SPACES
+       MOVE 'F20005' TO WS-RESP-CODE
+       MOVE '生效日期不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    MOVE '000000' TO WS-RESP-CODE.
+
+*> 新增个人客户名单记录
+ADD-NAME-LIST-INFO.
+    *> 检查记录是否已存在(同一客户同一名单类型下只允许一条有效记录)
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM PERSONAL_CUSTOMER_LIST
+         WHERE CUST_NO = :WS-CUST-NO
+           AND NM_SNGL_TYP_CD = :WS-NM-SNGL-TYP-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT > 0
+       MOVE 'F20006' TO WS-RESP-CODE
+       MOVE '该客户已在此名单中' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           INSERT INTO PERSONAL_CUSTOMER_LIST (
+               CUST_NO, CRTF_TYP_CD, CRTF_NO, NM_SNGL_TYP_CD,
+               DATA_SORC_CD, ORG_DISMN_CD, CTRL_FLG, CHK_FLG_CD,
+               EFFT_DT, EFFT_TM, INVALID_DT, INVALID_TM, VALID_FLG,
+               CRT_TELR_NO, UPD_TELR_NO, CRT_TM, UPD_TM
+           ) VALUES (
+               :WS-CUST-NO, :WS-CRTF-TYP-CD, :WS-CRTF-NO,
+               :WS-NM-SNGL-TYP-CD, :WS-DATA-SORC-CD, :WS-ORG-DISMN-CD,
+               :WS-CTRL-FLG, :WS-CHK-FLG-CD, :WS-EFFT-DT, :WS-EFFT-TM,
+               :WS-INVALID-DT, :WS-INVALID-TM, :WS-VALID-FLG,
+               :WS-CRT-TELR-NO, :WS-UPD-TELR-NO,
+               CURRENT_TIMESTAMP, CURRENT_TIMESTAMP
+           )
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12003' TO WS-RESP-CODE
+          MOVE '新增客户名单记录失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
+
+*> 修改个人客户名单记录
+MOD-NAME-LIST-INFO.
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM PERSONAL_CUSTOMER_LIST
+         WHERE CUST_NO = :WS-CUST-NO
+           AND NM_SNGL_TYP_CD = :WS-NM-SNGL-TYP-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
+       MOVE 'F20007' TO WS-RESP-CODE
+       MOVE '该客户不在此名单中' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           UPDATE PERSONAL_CUSTOMER_LIST
+              SET CRTF_TYP_CD = :WS-CRTF-TYP-CD,
+                  CRTF_NO = :WS-CRTF-NO,
+                  DATA_SORC_CD = :WS-DATA-SORC-CD,
+                  ORG_DISMN_CD = :WS-ORG-DISMN-CD,
+                  CTRL_FLG = :WS-CTRL-FLG,
+                  CHK_FLG_CD = :WS-CHK-FLG-CD,
+                  EFFT_DT = :WS-EFFT-DT,
+                  EFFT_TM = :WS-EFFT-TM,
+                  INVALID_DT = :WS-INVALID-DT,
+                  INVALID_TM = :WS-INVALID-TM,
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE CUST_NO = :WS-CUST-NO
+              AND NM_SNGL_TYP_CD = :WS-NM-SNGL-TYP-CD
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12004' TO WS-RESP-CODE
+          MOVE '修改客户名单记录失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
+
+*> 删除个人客户名单记录(逻辑删除，设置有效标志为0，与MGMTCRT01
+*> 对CUST_ACCT_INFO的处理方式一致)
+DEL-NAME-LIST-INFO.
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM PERSONAL_CUSTOMER_LIST
+         WHERE CUST_NO = :WS-CUST-NO
+           AND NM_SNGL_TYP_CD = :WS-NM-SNGL-TYP-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
+       MOVE 'F20007' TO WS-RESP-CODE
+       MOVE '该客户不在此名单中' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           UPDATE PERSONAL_CUSTOMER_LIST
+              SET VALID_FLG = '0',
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE CUST_NO = :WS-CUST-NO
+              AND NM_SNGL_TYP_CD = :WS-NM-SNGL-TYP-CD
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12005' TO WS-RESP-CODE
+          MOVE '删除客户名单记录失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
