@@ -15,6 +15,12 @@ WORKING-STORAGE SECTION.
 01  WS-UPDATE-COUNT        PIC 9(5).
 01  WS-CURRENT-DATE        PIC X(08).
 01  WS-CURRENT-TIME        PIC X(06).
+01  WS-MRG-SEQ-NO          PIC X(14).
+01  WS-CURRENT-DATE-TIME    PIC X(21).
+01  WS-MRG-TM              PIC X(26).     *> 本次归并的统一时间戳，UPDATE
+                                          *> 与日志共用同一取值，供撤销时
+                                          *> 按该精确时刻匹配，避免开区间
+                                          *> 误伤归并后的其他交易
 
 *> 客户账户信息表结构
 01  CUST-ACCT-INFO.
@@ -38,15 +44,18 @@ LINKAGE SECTION.
 01  REQ-MERGE-CUST-NO      PIC X(10).     *> 并出客户号
 01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
 01  REQ-TENANT-NO          PIC X(10).     *> 租户编号
+01  REQ-PREVIEW-ONLY       PIC X(01).     *> 仅预览，不提交 Y/N
 
 *> ========== 输出参数 ==========
 01  RESP-CODE              PIC X(06).
 01  RESP-MSG               PIC X(50).
 01  RESP-UPDATE-COUNT      PIC 9(5).
+01  RESP-MRG-SEQ-NO        PIC X(14).     *> 归并流水号,供撤销引用
 
-PROCEDURE DIVISION 
+PROCEDURE DIVISION
     USING REQ-CUST-NO, REQ-MERGE-CUST-NO, REQ-OPER-TELR-NO,
-          REQ-TENANT-NO, RESP-CODE, RESP-MSG, RESP-UPDATE-COUNT.
+          REQ-TENANT-NO, REQ-PREVIEW-ONLY, RESP-CODE, RESP-MSG,
+          RESP-UPDATE-COUNT, RESP-MRG-SEQ-NO.
 
 MAIN-LOGIC.
     *> 初始化响应码
@@ -54,6 +63,7 @@ MAIN-LOGIC.
     MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
     MOVE 0 TO WS-UPDATE-COUNT
     MOVE 0 TO RESP-UPDATE-COUNT
+    MOVE SPACES TO RESP-MRG-SEQ-NO
 
     *> 1) 参数基础校验
     IF REQ-CUST-NO = SPACES OR REQ-CUST-NO = LOW-VALUES
@@ -98,6 +108,12 @@ MAIN-LOGIC.
        GO TO EXIT-PROGRAM
     END-IF.
 
+    *> 3.5) 预览模式：仅做步骤7的冲突检测，不更新、不提交
+    IF REQ-PREVIEW-ONLY = 'Y'
+       PERFORM PREVIEW-CONFLICT-CHECK
+       GO TO EXIT-PROGRAM
+    END-IF.
+
     *> 4) 开始事务
     EXEC SQL START TRANSACTION END-EXEC
     IF SQLCODE NOT = 0
@@ -107,11 +123,17 @@ MAIN-LOGIC.
     END-IF.
 
     *> 5) 执行客户归并 - 更新账户路由信息
+    *>    取一个统一时间戳用于本次归并的所有更新行及归并日志，
+    *>    供撤销时精确匹配，不与归并后发生的其他交易的UPD_TM混淆
+    EXEC SQL
+        VALUES CURRENT_TIMESTAMP INTO :WS-MRG-TM
+    END-EXEC.
+
     EXEC SQL
         UPDATE CUST_ACCT_INFO
            SET CUST_NO = :REQ-CUST-NO,
                UPD_TELR_NO = :REQ-OPER-TELR-NO,
-               UPD_TM = CURRENT_TIMESTAMP
+               UPD_TM = :WS-MRG-TM
          WHERE CUST_NO = :REQ-MERGE-CUST-NO
            AND TENANT_NO = :REQ-TENANT-NO
            AND VALID_FLG = '1'
@@ -162,6 +184,30 @@ MAIN-LOGIC.
        END-STRING
     END-IF.
 
+    *> 7.5) 写入归并流水日志，供审计及后续撤销使用
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+    STRING WS-CURRENT-DATE-TIME(1:8) DELIMITED BY SIZE
+           WS-CURRENT-DATE-TIME(9:6) DELIMITED BY SIZE
+      INTO WS-MRG-SEQ-NO
+    END-STRING.
+
+    EXEC SQL
+        INSERT INTO CUST_ACCT_INFO_MRG_LOG
+            (MRG_SEQ_NO, CUST_NO, MERGE_CUST_NO, TENANT_NO,
+             OPER_TELR_NO, ROW_COUNT, REVERSED_FLG, MRG_TM)
+        VALUES
+            (:WS-MRG-SEQ-NO, :REQ-CUST-NO, :REQ-MERGE-CUST-NO,
+             :REQ-TENANT-NO, :REQ-OPER-TELR-NO, :WS-UPDATE-COUNT,
+             '0', :WS-MRG-TM)
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       MOVE 'E12004' TO WS-RESP-CODE
+       MOVE '归并日志写入失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
     *> 8) 提交事务
     EXEC SQL COMMIT END-EXEC
     IF SQLCODE NOT = 0
@@ -171,11 +217,71 @@ MAIN-LOGIC.
        GO TO EXIT-PROGRAM
     END-IF.
 
+    *> 8.5) 归并严格成功(无路由冲突)后，写入下游通知队列，
+    *> 供卡片、对账单、渠道签约等下游系统当天即可同步刷新
+    *> 缓存，不必等待各自的夜间批量抽取才发现客户号已变化
+    IF WS-RESP-CODE = '000000'
+       PERFORM NOTIFY-DOWNSTREAM-SYSTEMS
+    END-IF.
+
     MOVE WS-UPDATE-COUNT TO RESP-UPDATE-COUNT.
+    MOVE WS-MRG-SEQ-NO TO RESP-MRG-SEQ-NO.
 
 EXIT-PROGRAM.
     *> 设置返回参数
     MOVE WS-RESP-CODE TO RESP-CODE
     MOVE WS-RESP-MSG TO RESP-MSG
-    
-    EXIT PROGRAM.
\ No newline at end of file
+
+    EXIT PROGRAM.
+
+PREVIEW-CONFLICT-CHECK.
+    *> 模拟归并后的路由冲突检测：并出客户名下账号若与并入客户
+    *> 现有的 ROUTE_VAL/ROUTE_TYP_CD 重复，归并后将产生冲突
+    EXEC SQL
+        SELECT COUNT(*) INTO :RESP-UPDATE-COUNT
+          FROM CUST_ACCT_INFO CAI2
+         WHERE CAI2.CUST_NO = :REQ-MERGE-CUST-NO
+           AND CAI2.TENANT_NO = :REQ-TENANT-NO
+           AND CAI2.VALID_FLG = '1'
+           AND EXISTS (SELECT 1
+                         FROM CUST_ACCT_INFO CAI1
+                        WHERE CAI1.CUST_NO = :REQ-CUST-NO
+                          AND CAI1.TENANT_NO = :REQ-TENANT-NO
+                          AND CAI1.VALID_FLG = '1'
+                          AND CAI1.ROUTE_VAL = CAI2.ROUTE_VAL
+                          AND CAI1.ROUTE_TYP_CD = CAI2.ROUTE_TYP_CD)
+    END-EXEC.
+
+    IF RESP-UPDATE-COUNT > 0
+       MOVE 'W20002' TO WS-RESP-CODE
+       STRING '预览完成，归并将产生' DELIMITED BY SIZE
+              RESP-UPDATE-COUNT DELIMITED BY SIZE
+              '条路由冲突记录' DELIMITED BY SIZE
+         INTO WS-RESP-MSG
+       END-STRING
+    ELSE
+       MOVE '000000' TO WS-RESP-CODE
+       MOVE '预览完成，未发现路由冲突' TO WS-RESP-MSG
+    END-IF.
+
+*> 将本次归并通知写入下游通知队列(本系统无消息中间件，
+*> 以队列表承载下游系统轮询拉取，语义上等同于发一条队列消息)，
+*> 失败不影响已提交的归并结果，仅记录日志供运维补发
+NOTIFY-DOWNSTREAM-SYSTEMS.
+    EXEC SQL
+        INSERT INTO CUST_MERGE_NOTIFY_QUEUE
+            (MRG_SEQ_NO, CUST_NO, MERGE_CUST_NO, TENANT_NO,
+             NOTIFY_STATUS, CRT_TM)
+        VALUES
+            (:WS-MRG-SEQ-NO, :REQ-CUST-NO, :REQ-MERGE-CUST-NO,
+             :REQ-TENANT-NO, '0', CURRENT_TIMESTAMP)
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       DISPLAY '下游通知队列写入失败，归并流水号: ' WS-MRG-SEQ-NO
+    ELSE
+       EXEC SQL COMMIT END-EXEC
+       IF SQLCODE NOT = 0
+          DISPLAY '下游通知队列提交失败，归并流水号: ' WS-MRG-SEQ-NO
+       END-IF
+    END-IF.
\ No newline at end of file
