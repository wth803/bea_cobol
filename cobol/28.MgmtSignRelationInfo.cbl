@@ -0,0 +1,383 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MGMTSIGNREL01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  WS-RECORD-COUNT        PIC 9(5).
+01  WS-OPER-TYPE           PIC X(03).
+01  WS-CURRENT-DATE-TIME   PIC X(21).
+01  WS-CURRENT-DATE        PIC X(08).
+01  WS-CURRENT-TIME        PIC X(06).
+
+*> 客户签约关系维护工作区
+01  WS-SIGN-INFO.
+    05  WS-SIGN-NO         PIC X(20).
+    05  WS-CUST-NO         PIC X(20).
+    05  WS-CRTF-TYP-CD     PIC X(02).
+    05  WS-CRTF-NO         PIC X(20).
+    05  WS-CUST-ACCT-NO    PIC X(20).
+    05  WS-CUST-NM         PIC X(60).
+    05  WS-SIGN-SMLTYP-TYP-CD
+                           PIC X(04).
+    05  WS-SIGN-TYPE       PIC X(02).
+    05  WS-SIGN-STATUS     PIC X(01).
+    05  WS-SIGN-DATE       PIC X(08).
+    05  WS-SIGN-AMOUNT     PIC 9(10)V99.
+    05  WS-SIGN-DESC       PIC X(50).
+    05  WS-VALID-FLG       PIC X(01) VALUE '1'.
+    05  WS-CRT-TELR-NO     PIC X(10).
+    05  WS-UPD-TELR-NO     PIC X(10).
+01  WS-TENANT-NO           PIC X(10).
+
+*> 签约金额校验用的渠道单笔最高限额(来自
+*> QURYPERCUSTCHNLTXNCOMMOND所维护的CUST_CHNL_TXN_COMMOND)
+01  WS-CHNL-SGL-TX-HIGH-AMT PIC 9(10)V99.
+01  WS-CHNL-LMT-FOUND      PIC X(01).
+    88  WS-CHNL-LMT-FOUND-Y  VALUE 'Y'.
+    88  WS-CHNL-LMT-FOUND-N  VALUE 'N'.
+
+LINKAGE SECTION.
+*> ========== 输入参数 ==========
+01  REQ-SIGN-NO            PIC X(20).     *> 签约编号(修改/删除时必传)
+01  REQ-CUST-NO            PIC X(20).     *> 客户编号
+01  REQ-TENANT-NO          PIC X(10).     *> 租户编号，用于与
+                                          *> CUST_CHNL_TXN_COMMOND的
+                                          *> 渠道限额交叉核对时按租户
+                                          *> 隔离，避免跨租户CUST_NO
+                                          *> 重复导致越权读取
+01  REQ-CRTF-TYP-CD        PIC X(02).     *> 证件类型代码
+01  REQ-CRTF-NO            PIC X(20).     *> 证件号码
+01  REQ-CUST-ACCT-NO       PIC X(20).     *> 客户账号
+01  REQ-CUST-NM            PIC X(60).     *> 客户姓名
+01  REQ-SIGN-SMLTYP-TYP-CD PIC X(04).     *> 签约渠道小类代码
+01  REQ-SIGN-TYPE          PIC X(02).     *> 签约类型
+01  REQ-SIGN-STATUS        PIC X(01).     *> 签约状态
+01  REQ-SIGN-DATE          PIC X(08).     *> 签约日期(YYYYMMDD)
+01  REQ-SIGN-AMOUNT        PIC 9(10)V99.  *> 签约金额/限额
+01  REQ-SIGN-DESC          PIC X(50).     *> 签约说明
+01  REQ-OPER-TYP-CD        PIC X(02).     *> 操作类型代码(01新增/02修改/03删除)
+01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
+
+*> ========== 输出参数 ==========
+01  RESP-CODE              PIC X(06).
+01  RESP-MSG               PIC X(50).
+01  RESP-SIGN-NO           PIC X(20).     *> 新增成功后返回生成的签约编号
+
+PROCEDURE DIVISION
+    USING REQ-SIGN-NO, REQ-CUST-NO, REQ-TENANT-NO, REQ-CRTF-TYP-CD,
+          REQ-CRTF-NO, REQ-CUST-ACCT-NO, REQ-CUST-NM, REQ-SIGN-SMLTYP-TYP-CD,
+          REQ-SIGN-TYPE, REQ-SIGN-STATUS, REQ-SIGN-DATE, REQ-SIGN-AMOUNT,
+          REQ-SIGN-DESC, REQ-OPER-TYP-CD, REQ-OPER-TELR-NO,
+          RESP-CODE, RESP-MSG, RESP-SIGN-NO.
+
+MAIN-LOGIC.
+    *> 初始化
+    MOVE 'E99999' TO WS-RESP-CODE
+    MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
+    MOVE 0 TO WS-RECORD-COUNT
+    MOVE SPACES TO RESP-SIGN-NO
+
+    *> 1) 参数基础校验
+    PERFORM VALIDATE-REQUIRED-FIELDS.
+    IF WS-RESP-CODE NOT = '000000'
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 2) 校验操作类型
+    EVALUATE REQ-OPER-TYP-CD
+       WHEN '01'  *> 新增(签约)
+          MOVE 'ADD' TO WS-OPER-TYPE
+       WHEN '02'  *> 修改(变更限额)
+          MOVE 'MOD' TO WS-OPER-TYPE
+       WHEN '03'  *> 删除(解约)
+          MOVE 'DEL' TO WS-OPER-TYPE
+       WHEN OTHER
+          MOVE 'E12196' TO WS-RESP-CODE
+          MOVE '非法操作标志' TO WS-RESP-MSG
+          GO TO EXIT-PROGRAM
+    END-EVALUATE.
+
+    *> 3) 开始事务
+    EXEC SQL START TRANSACTION END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12001' TO WS-RESP-CODE
+       MOVE '事务启动失败' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 4) 设置工作区值
+    MOVE REQ-SIGN-NO TO WS-SIGN-NO
+    MOVE REQ-CUST-NO TO WS-CUST-NO
+    MOVE REQ-TENANT-NO TO WS-TENANT-NO
+    MOVE REQ-CRTF-TYP-CD TO WS-CRTF-TYP-CD
+    MOVE REQ-CRTF-NO TO WS-CRTF-NO
+    MOVE REQ-CUST-ACCT-NO TO WS-CUST-ACCT-NO
+    MOVE REQ-CUST-NM TO WS-CUST-NM
+    MOVE REQ-SIGN-SMLTYP-TYP-CD TO WS-SIGN-SMLTYP-TYP-CD
+    MOVE REQ-SIGN-TYPE TO WS-SIGN-TYPE
+    MOVE REQ-SIGN-STATUS TO WS-SIGN-STATUS
+    MOVE REQ-SIGN-DATE TO WS-SIGN-DATE
+    MOVE REQ-SIGN-AMOUNT TO WS-SIGN-AMOUNT
+    MOVE REQ-SIGN-DESC TO WS-SIGN-DESC
+    MOVE REQ-OPER-TELR-NO TO WS-CRT-TELR-NO
+    MOVE REQ-OPER-TELR-NO TO WS-UPD-TELR-NO
+
+    *> 5) 新增/修改时，签约金额不得超过该客户对应渠道在
+    *>    QURYPERCUSTCHNLTXNCOMMOND(CUST_CHNL_TXN_COMMOND)
+    *>    中维护的单笔最高交易金额
+    IF WS-OPER-TYPE = 'ADD' OR WS-OPER-TYPE = 'MOD'
+       PERFORM CHECK-CHNL-LIMIT
+       IF WS-RESP-CODE NOT = '000000'
+          EXEC SQL ROLLBACK END-EXEC
+          GO TO EXIT-PROGRAM
+       END-IF
+    END-IF.
+
+    *> 6) 根据操作类型执行相应操作
+    EVALUATE WS-OPER-TYPE
+       WHEN 'ADD'
+          PERFORM ADD-SIGN-RELATION-INFO
+       WHEN 'MOD'
+          PERFORM MOD-SIGN-RELATION-INFO
+       WHEN 'DEL'
+          PERFORM DEL-SIGN-RELATION-INFO
+    END-EVALUATE.
+
+    IF WS-RESP-CODE NOT = '000000'
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 7) 提交事务
+    EXEC SQL COMMIT END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12002' TO WS-RESP-CODE
+       MOVE '事务提交失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 8) 成功返回
+    MOVE '000000' TO WS-RESP-CODE
+    MOVE WS-SIGN-NO TO RESP-SIGN-NO
+    EVALUATE WS-OPER-TYPE
+       WHEN 'ADD'
+          MOVE '客户签约成功' TO WS-RESP-MSG
+       WHEN 'MOD'
+          MOVE '签约限额修改成功' TO WS-RESP-MSG
+       WHEN 'DEL'
+          MOVE '客户解约成功' TO WS-RESP-MSG
+    END-EVALUATE.
+
+EXIT-PROGRAM.
+    MOVE WS-RESP-CODE TO RESP-CODE
+    MOVE WS-RESP-MSG TO RESP-MSG
+    EXIT PROGRAM.
+
+*> 参数校验子程序
+VALIDATE-REQUIRED-FIELDS.
+    IF REQ-CUST-NO = SPACES
+       MOVE 'F20001' TO WS-RESP-CODE
+       MOVE '客户编号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-TENANT-NO = SPACES
+       MOVE 'F20009' TO WS-RESP-CODE
+       MOVE '租户号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-SIGN-SMLTYP-TYP-CD = SPACES
+       MOVE 'F20002' TO WS-RESP-CODE
+       MOVE '签约渠道小类代码不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-OPER-TYP-CD = SPACES
+       MOVE 'F20003' TO WS-RESP-CODE
+       MOVE '操作类型不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 修改/删除必须指定要操作的签约编号
+    IF (REQ-OPER-TYP-CD = '02' OR REQ-OPER-TYP-CD = '03')
+       AND REQ-SIGN-NO = SPACES
+       MOVE 'F20004' TO WS-RESP-CODE
+       MOVE '签约编号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 新增/修改必须传入签约金额，用于与渠道限额交叉核对
+    IF (REQ-OPER-TYP-CD = '01' OR REQ-OPER-TYP-CD = '02')
+       AND REQ-SIGN-AMOUNT = 0
+       MOVE 'F20005' TO WS-RESP-CODE
+       MOVE '签约金额不能为空或零' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    MOVE '000000' TO WS-RESP-CODE.
+
+*> 校验签约金额是否超过QURYPERCUSTCHNLTXNCOMMOND维护的渠道
+*> 单笔最高交易金额；找不到对应渠道限额记录时视为未配置
+*> 限额，不予拦截(与QURYSIGNRELATIONINFO查询侧的超限标志
+*> 置空格保持一致)。CUST_CHNL_TXN_COMMOND按租户隔离(同
+*> MGMTCHNLTXN01)，查询须带TENANT_NO，否则不同租户下
+*> 相同CUST_NO的限额记录可能被越权读取或误用
+CHECK-CHNL-LIMIT.
+    MOVE 'N' TO WS-CHNL-LMT-FOUND
+    MOVE 0 TO WS-CHNL-SGL-TX-HIGH-AMT
+
+    EXEC SQL
+        SELECT SGL_TX_HIGH_AMT
+          INTO :WS-CHNL-SGL-TX-HIGH-AMT
+          FROM CUST_CHNL_TXN_COMMOND
+         WHERE TENANT_NO = :WS-TENANT-NO
+           AND CUST_NO = :WS-CUST-NO
+           AND PMIT_TERMINAL_CD = :WS-SIGN-SMLTYP-TYP-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0
+       MOVE 'Y' TO WS-CHNL-LMT-FOUND
+    END-IF.
+
+    IF WS-CHNL-LMT-FOUND-Y AND
+       WS-SIGN-AMOUNT > WS-CHNL-SGL-TX-HIGH-AMT
+       MOVE 'F20006' TO WS-RESP-CODE
+       MOVE '签约金额超过渠道单笔最高限额' TO WS-RESP-MSG
+    END-IF.
+
+*> 新增客户签约关系(签约)
+ADD-SIGN-RELATION-INFO.
+    PERFORM GENERATE-SIGN-NO
+
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM SIGN_RELATION_INFO
+         WHERE CUST_NO = :WS-CUST-NO
+           AND SIGN_SMLTYP_TYP_CD = :WS-SIGN-SMLTYP-TYP-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT > 0
+       MOVE 'F20007' TO WS-RESP-CODE
+       MOVE '该客户已签约此渠道' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           INSERT INTO SIGN_RELATION_INFO (
+               SIGN_NO, CUST_NO, CRTF_TYP_CD, CRTF_NO, CUST_ACCT_NO,
+               CUST_NM, SIGN_SMLTYP_TYP_CD, SIGN_TYPE, SIGN_STATUS,
+               SIGN_DATE, SIGN_AMOUNT, SIGN_DESC, VALID_FLG,
+               CRT_TELR_NO, UPD_TELR_NO, CRT_TM, UPD_TM
+           ) VALUES (
+               :WS-SIGN-NO, :WS-CUST-NO, :WS-CRTF-TYP-CD, :WS-CRTF-NO,
+               :WS-CUST-ACCT-NO, :WS-CUST-NM, :WS-SIGN-SMLTYP-TYP-CD,
+               :WS-SIGN-TYPE, :WS-SIGN-STATUS, :WS-SIGN-DATE,
+               :WS-SIGN-AMOUNT, :WS-SIGN-DESC, :WS-VALID-FLG,
+               :WS-CRT-TELR-NO, :WS-UPD-TELR-NO,
+               CURRENT_TIMESTAMP, CURRENT_TIMESTAMP
+           )
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12003' TO WS-RESP-CODE
+          MOVE '客户签约失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
+
+*> 修改客户签约关系(变更限额)
+MOD-SIGN-RELATION-INFO.
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM SIGN_RELATION_INFO
+         WHERE SIGN_NO = :WS-SIGN-NO
+           AND CUST_NO = :WS-CUST-NO
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
+       MOVE 'F20008' TO WS-RESP-CODE
+       MOVE '该签约关系不存在' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           UPDATE SIGN_RELATION_INFO
+              SET SIGN_TYPE = :WS-SIGN-TYPE,
+                  SIGN_STATUS = :WS-SIGN-STATUS,
+                  SIGN_AMOUNT = :WS-SIGN-AMOUNT,
+                  SIGN_DESC = :WS-SIGN-DESC,
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE SIGN_NO = :WS-SIGN-NO
+              AND CUST_NO = :WS-CUST-NO
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12004' TO WS-RESP-CODE
+          MOVE '签约限额修改失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
+
+*> 删除客户签约关系(解约，逻辑删除，设置有效标志为0)
+DEL-SIGN-RELATION-INFO.
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM SIGN_RELATION_INFO
+         WHERE SIGN_NO = :WS-SIGN-NO
+           AND CUST_NO = :WS-CUST-NO
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
+       MOVE 'F20008' TO WS-RESP-CODE
+       MOVE '该签约关系不存在' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           UPDATE SIGN_RELATION_INFO
+              SET VALID_FLG = '0',
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE SIGN_NO = :WS-SIGN-NO
+              AND CUST_NO = :WS-CUST-NO
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12005' TO WS-RESP-CODE
+          MOVE '客户解约失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
+
+*> 生成签约编号子程序(与CRTPERC01/CreateCorpCustInfo生成
+*> 客户号的方式一致)
+GENERATE-SIGN-NO.
+    EXEC SQL
+        SELECT 'SR' || LPAD(NEXTVAL FOR SIGN_NO_SEQ, 8, '0')
+          INTO :WS-SIGN-NO
+          FROM SYSIBM.SYSDUMMY1
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       *> 如果序列不存在，使用时间戳生成
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+       MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-CURRENT-DATE
+       MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-CURRENT-TIME
+       STRING 'SR'
+              WS-CURRENT-DATE(3:6)
+              WS-CURRENT-TIME
+         INTO WS-SIGN-NO
+       END-STRING
+    END-IF.
