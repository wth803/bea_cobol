@@ -13,7 +13,9 @@
           05 WS-CUST-NM                PIC X(60).
           05 WS-CRTF-NO                PIC X(20).
           05 WS-CRTF-TYP-CD            PIC X(2).
-          
+          05 WS-REQ-CUST-TYP-CD        PIC X(2).
+          05 WS-REQ-VALID-FLG          PIC X(1).
+
       * 输出参数结构
        01 WS-OUTPUT-DATA.
           05 WS-RETURN-CODE            PIC 9(4).
@@ -51,31 +53,33 @@
              10 BASIC-CRTF-MATR-DT     PIC X(8).
              10 FILLER                 PIC X(87).
        
-      * 客户风险等级信息表结构
+      * 客户风险等级信息表结构（第8位为有效标志，'1'有效/'0'已失效）
        01 CUSTOMER-RISK-INFO-TABLE.
-          05 FILLER PIC X(100) VALUE 
-             'C00101H'.
-          05 FILLER PIC X(100) VALUE 
-             'C00202M'.
-          05 FILLER PIC X(100) VALUE 
-             'C00301L'.
-          05 FILLER PIC X(100) VALUE 
-             'C00401M'.
-          05 FILLER PIC X(100) VALUE 
-             'C00502H'.
-       
-       01 CUSTOMER-RISK-RECORD 
+          05 FILLER PIC X(100) VALUE
+             'C00101H1'.
+          05 FILLER PIC X(100) VALUE
+             'C00202M1'.
+          05 FILLER PIC X(100) VALUE
+             'C00301L0'.
+          05 FILLER PIC X(100) VALUE
+             'C00401M1'.
+          05 FILLER PIC X(100) VALUE
+             'C00502H1'.
+
+       01 CUSTOMER-RISK-RECORD
           REDEFINES CUSTOMER-RISK-INFO-TABLE.
           05 CUSTOMER-RISK-DATA OCCURS 5.
              10 RISK-CUST-NO           PIC X(20).
              10 RISK-CUST-TYP-CD       PIC X(2).
              10 RISK-CUST-ATTN-CD      PIC X(1).
-             10 FILLER                 PIC X(77).
-       
+             10 RISK-VALID-FLG         PIC X(1).
+             10 FILLER                 PIC X(76).
+
       * 临时工作变量
        01 WS-WORK-VARIABLES.
           05 WS-I                      PIC 9(4).
           05 WS-J                      PIC 9(4).
+          05 WS-CUST-COUNT             PIC 9(4).
           05 WS-CUST-FOUND             PIC X(1).
              88 WS-CUST-FOUND-Y        VALUE 'Y'.
              88 WS-CUST-FOUND-N        VALUE 'N'.
@@ -84,6 +88,8 @@
              88 WS-RISK-FOUND-N        VALUE 'N'.
           05 WS-TEMP-CUST-NO           PIC X(20).
           05 WS-TEMP-CUST-TYP-CD       PIC X(2).
+          05 WS-TEMP-ATTN-CD           PIC X(1).
+          05 WS-TEMP-VALID-FLG         PIC X(1).
           05 WS-INPUT-VALID            PIC X(1).
              88 WS-INPUT-VALID-Y       VALUE 'Y'.
              88 WS-INPUT-VALID-N       VALUE 'N'.
@@ -95,18 +101,24 @@
           05 LK-CUST-NM                PIC X(60).
           05 LK-CRTF-NO                PIC X(20).
           05 LK-CRTF-TYP-CD            PIC X(2).
-           
+          05 LK-REQ-CUST-TYP-CD        PIC X(2).
+          05 LK-REQ-VALID-FLG          PIC X(1).
+
       * 输出参数链接节
        01 LK-OUTPUT-DATA.
           05 LK-RETURN-CODE            PIC 9(4).
           05 LK-RETURN-MESSAGE         PIC X(50).
-          05 LK-CRTF-MATR-DT           PIC X(8).
-          05 LK-CRTF-NO                PIC X(20).
-          05 LK-CRTF-TYP-CD            PIC X(2).
-          05 LK-CUST-ATTN-EXTT-CD      PIC X(2).
-          05 LK-CUST-NM                PIC X(60).
-          05 LK-CUST-NO                PIC X(20).
-          05 LK-CUST-TYP-CD            PIC X(2).
+          05 LK-CUST-COUNT             PIC 9(4).
+          05 LK-CUST-TABLE OCCURS 5
+             DEPENDING ON LK-CUST-COUNT
+             INDEXED BY LK-CUST-IDX.
+             10 LK-CUST-NO-O           PIC X(20).
+             10 LK-CUST-NM-O           PIC X(60).
+             10 LK-CRTF-NO-O           PIC X(20).
+             10 LK-CRTF-TYP-CD-O       PIC X(2).
+             10 LK-CRTF-MATR-DT        PIC X(8).
+             10 LK-CUST-TYP-CD         PIC X(2).
+             10 LK-CUST-ATTN-EXTT-CD   PIC X(2).
        
        PROCEDURE DIVISION 
          USING LK-INPUT-DATA, LK-OUTPUT-DATA.
@@ -129,22 +141,18 @@
       * 初始化输出参数
            MOVE 0 TO LK-RETURN-CODE
            MOVE SPACES TO LK-RETURN-MESSAGE
-           MOVE SPACES TO LK-CRTF-MATR-DT
-           MOVE SPACES TO LK-CRTF-NO
-           MOVE SPACES TO LK-CRTF-TYP-CD
-           MOVE SPACES TO LK-CUST-ATTN-EXTT-CD
-           MOVE SPACES TO LK-CUST-NM
-           MOVE SPACES TO LK-CUST-NO
-           MOVE SPACES TO LK-CUST-TYP-CD
+           MOVE 0 TO LK-CUST-COUNT
            MOVE 'N' TO WS-CUST-FOUND
            MOVE 'N' TO WS-RISK-FOUND
            MOVE 'Y' TO WS-INPUT-VALID
-           
+
       * 复制输入参数到工作存储区
            MOVE LK-CUST-NO TO WS-CUST-NO
            MOVE LK-CUST-NM TO WS-CUST-NM
            MOVE LK-CRTF-NO TO WS-CRTF-NO
-           MOVE LK-CRTF-TYP-CD TO WS-CRTF-TYP-CD.
+           MOVE LK-CRTF-TYP-CD TO WS-CRTF-TYP-CD
+           MOVE LK-REQ-CUST-TYP-CD TO WS-REQ-CUST-TYP-CD
+           MOVE LK-REQ-VALID-FLG TO WS-REQ-VALID-FLG.
        
        VALIDATE-INPUT.
       * 检查输入参数（对应Java的验证逻辑）
@@ -175,95 +183,112 @@
            DISPLAY '  客户名称: ' WS-CUST-NM
            DISPLAY '  证件号码: ' WS-CRTF-NO
            DISPLAY '  证件类型: ' WS-CRTF-TYP-CD
-           
-      * 第一步：查询客户基本信息
+           DISPLAY '  客户类型过滤: ' WS-REQ-CUST-TYP-CD
+           DISPLAY '  有效标志过滤: ' WS-REQ-VALID-FLG
+
+      * 查询客户基本信息（含按客户类型、有效标志的过滤），命中的每一条
+      * 都会带上其风险等级信息一并收集到LK-CUST-TABLE
            PERFORM QUERY-CUSTOMER-BASIC-INFO
-           
-      * 第二步：如果找到客户基本信息，查询风险等级信息
+
            IF WS-CUST-FOUND-Y
-              PERFORM QUERY-CUSTOMER-RISK-INFO
+              MOVE 0 TO LK-RETURN-CODE
+              MOVE '查询成功' TO LK-RETURN-MESSAGE
+              DISPLAY '客户信息查询完成，共找到 '
+                      WS-CUST-COUNT ' 条'
            ELSE
       * 对应Java的F20000异常
               MOVE 20000 TO LK-RETURN-CODE
-              MOVE '未找到客户基本信息' 
+              MOVE '未找到客户基本信息'
                 TO LK-RETURN-MESSAGE
-           END-IF
-           
-      * 第三步：设置成功返回
-           IF WS-CUST-FOUND-Y AND WS-RISK-FOUND-Y
-              MOVE 0 TO LK-RETURN-CODE
-              MOVE '查询成功' TO LK-RETURN-MESSAGE
-              DISPLAY '客户信息查询完成'
            END-IF.
-       
+
        QUERY-CUSTOMER-BASIC-INFO.
            DISPLAY '查询客户基本信息...'
-           
-           PERFORM VARYING WS-I FROM 1 BY 1 
+           MOVE 0 TO WS-CUST-COUNT
+
+           PERFORM VARYING WS-I FROM 1 BY 1
                    UNTIL WS-I > 5
-                   
+
       * 模拟多条件查询逻辑
-              IF (WS-CUST-NO = SPACES OR 
+              IF (WS-CUST-NO = SPACES OR
                   BASIC-CUST-NO(WS-I) = WS-CUST-NO) AND
-                 (WS-CUST-NM = SPACES OR 
+                 (WS-CUST-NM = SPACES OR
                   BASIC-CUST-NM(WS-I) = WS-CUST-NM) AND
-                 (WS-CRTF-NO = SPACES OR 
+                 (WS-CRTF-NO = SPACES OR
                   BASIC-CRTF-NO(WS-I) = WS-CRTF-NO) AND
-                 (WS-CRTF-TYP-CD = SPACES OR 
-                  BASIC-CRTF-TYP-CD(WS-I) = WS-CRTF-TYP-CD)
-                 
-                 MOVE 'Y' TO WS-CUST-FOUND
-                 MOVE BASIC-CUST-NO(WS-I) 
-                   TO WS-TEMP-CUST-NO
-                 MOVE BASIC-CUST-TYP-CD(WS-I) 
-                   TO WS-TEMP-CUST-TYP-CD
-                 
+                 (WS-CRTF-TYP-CD = SPACES OR
+                  BASIC-CRTF-TYP-CD(WS-I) = WS-CRTF-TYP-CD) AND
+                 (WS-REQ-CUST-TYP-CD = SPACES OR
+                  BASIC-CUST-TYP-CD(WS-I) = WS-REQ-CUST-TYP-CD)
+
+                 MOVE BASIC-CUST-NO(WS-I) TO WS-TEMP-CUST-NO
+                 MOVE BASIC-CUST-TYP-CD(WS-I) TO WS-TEMP-CUST-TYP-CD
+                 PERFORM QUERY-CUSTOMER-RISK-INFO
+
+                 IF WS-REQ-VALID-FLG = SPACES OR
+                    WS-TEMP-VALID-FLG = WS-REQ-VALID-FLG
+
+                    MOVE 'Y' TO WS-CUST-FOUND
+                    ADD 1 TO WS-CUST-COUNT
+
       * 复制基本信息到输出参数
-                 MOVE BASIC-CUST-NO(WS-I) 
-                   TO LK-CUST-NO
-                 MOVE BASIC-CUST-NM(WS-I) 
-                   TO LK-CUST-NM
-                 MOVE BASIC-CRTF-NO(WS-I) 
-                   TO LK-CRTF-NO
-                 MOVE BASIC-CRTF-TYP-CD(WS-I) 
-                   TO LK-CRTF-TYP-CD
-                 MOVE BASIC-CRTF-MATR-DT(WS-I) 
-                   TO LK-CRTF-MATR-DT
-                 MOVE BASIC-CUST-TYP-CD(WS-I) 
-                   TO LK-CUST-TYP-CD
-                 
-                 DISPLAY '找到客户基本信息:'
-                 DISPLAY '  客户编号: ' LK-CUST-NO
-                 DISPLAY '  客户名称: ' LK-CUST-NM
-                 DISPLAY '  证件号码: ' LK-CRTF-NO
-                 DISPLAY '  客户类型: ' LK-CUST-TYP-CD
-                 EXIT PERFORM
+                    MOVE BASIC-CUST-NO(WS-I)
+                      TO LK-CUST-NO-O(WS-CUST-COUNT)
+                    MOVE BASIC-CUST-NM(WS-I)
+                      TO LK-CUST-NM-O(WS-CUST-COUNT)
+                    MOVE BASIC-CRTF-NO(WS-I)
+                      TO LK-CRTF-NO-O(WS-CUST-COUNT)
+                    MOVE BASIC-CRTF-TYP-CD(WS-I)
+                      TO LK-CRTF-TYP-CD-O(WS-CUST-COUNT)
+                    MOVE BASIC-CRTF-MATR-DT(WS-I)
+                      TO LK-CRTF-MATR-DT(WS-CUST-COUNT)
+                    MOVE BASIC-CUST-TYP-CD(WS-I)
+                      TO LK-CUST-TYP-CD(WS-CUST-COUNT)
+                    MOVE WS-TEMP-ATTN-CD
+                      TO LK-CUST-ATTN-EXTT-CD(WS-CUST-COUNT)
+
+                    DISPLAY '找到客户基本信息 '
+                            WS-CUST-COUNT ':'
+                    DISPLAY '  客户编号: '
+                            LK-CUST-NO-O(WS-CUST-COUNT)
+                    DISPLAY '  客户名称: '
+                            LK-CUST-NM-O(WS-CUST-COUNT)
+                    DISPLAY '  证件号码: '
+                            LK-CRTF-NO-O(WS-CUST-COUNT)
+                    DISPLAY '  客户类型: '
+                            LK-CUST-TYP-CD(WS-CUST-COUNT)
+                 END-IF
               END-IF
-           END-PERFORM.
-       
+           END-PERFORM
+
+           MOVE WS-CUST-COUNT TO LK-CUST-COUNT.
+
        QUERY-CUSTOMER-RISK-INFO.
            DISPLAY '查询客户风险等级信息...'
            DISPLAY '查询条件 - 客户编号: ' WS-TEMP-CUST-NO
                    ', 客户类型: ' WS-TEMP-CUST-TYP-CD
-           
-           PERFORM VARYING WS-J FROM 1 BY 1 
+
+      * 未在风险等级表中找到对应客户时，默认按有效客户处理，
+      * 不因缺失风险数据而把本该命中的客户过滤掉
+           MOVE 'N' TO WS-RISK-FOUND
+           MOVE SPACES TO WS-TEMP-ATTN-CD
+           MOVE '1' TO WS-TEMP-VALID-FLG
+
+           PERFORM VARYING WS-J FROM 1 BY 1
                    UNTIL WS-J > 5
-                   
+
               IF RISK-CUST-NO(WS-J) = WS-TEMP-CUST-NO AND
                  RISK-CUST-TYP-CD(WS-J) = WS-TEMP-CUST-TYP-CD
-                 
+
                  MOVE 'Y' TO WS-RISK-FOUND
-                 
-      * 复制风险等级信息到输出参数
-                 MOVE RISK-CUST-ATTN-CD(WS-J) 
-                   TO LK-CUST-ATTN-EXTT-CD
-                 
+                 MOVE RISK-CUST-ATTN-CD(WS-J) TO WS-TEMP-ATTN-CD
+                 MOVE RISK-VALID-FLG(WS-J) TO WS-TEMP-VALID-FLG
+
                  DISPLAY '找到客户风险等级信息:'
-                 DISPLAY '  客户关注程度: ' 
-                         LK-CUST-ATTN-EXTT-CD
-                 
+                 DISPLAY '  客户关注程度: ' WS-TEMP-ATTN-CD
+
       * 显示关注程度描述
-                 EVALUATE LK-CUST-ATTN-EXTT-CD
+                 EVALUATE WS-TEMP-ATTN-CD
                     WHEN 'H'
                        DISPLAY '  关注程度描述: 高度关注'
                     WHEN 'M'
@@ -273,7 +298,7 @@
                     WHEN OTHER
                        DISPLAY '  关注程度描述: 正常客户'
                  END-EVALUATE
-                 
+
                  EXIT PERFORM
               END-IF
            END-PERFORM.
