@@ -0,0 +1,173 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECOMPTIER01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REPORT-FILE ASSIGN TO 'CUST.TIER.RECOMPUTE.REPORT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> 客户等级重算报告：定长一行一条记录，仅记录等级发生变化的
+*> 客户，供运营人员核查
+FD  REPORT-FILE.
+01  REPORT-RECORD               PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE                PIC S9(9) COMP-4.
+
+01  WS-CHANGED-COUNT            PIC 9(7) VALUE 0.
+01  WS-SCANNED-COUNT            PIC 9(7) VALUE 0.
+
+*> FETCH刚取到的SQLCODE单独保存下来作为外层游标循环的退出条件，
+*> 不能直接用共享的SQLCODE，否则RECOMPUTE-ONE-CUST-TIER里的COUNT/
+*> SUM查询或UPDATE(任一失败都会覆盖SQLCODE为非0)会被外层循环误判
+*> 为游标已到末尾，导致本次游标里剩余的客户被整批跳过(同
+*> MGMTNAMELISTBAT01)
+01  WS-FETCH-SQLCODE            PIC S9(9) COMP-4.
+
+*> 客户游标读出的一行数据
+01  WS-TENANT-NO                PIC X(10).
+01  WS-CUST-NO                  PIC X(20).
+01  WS-OLD-CUST-LVL-CD          PIC X(02).
+
+*> 关系价值统计量：账户路由条数(关系广度)和渠道签约金额合计
+*> (关系深度)，这是CUST_ACCT_INFO/SIGN_RELATION_INFO当前持久化
+*> 字段中唯一能反映客户价值的两个量——本系统没有独立的账户余额/
+*> 交易流水表，等真正的余额/交易数据源接入后，这里的门槛和权重
+*> 都需要重新标定
+01  WS-ACCT-COUNT                PIC 9(7).
+01  WS-SIGN-AMT-TOTAL            PIC S9(13)V99 COMP-3.
+01  WS-NEW-CUST-LVL-CD           PIC X(02).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    OPEN OUTPUT REPORT-FILE
+
+    *> 按客户逐一重算等级，仅扫描在网有效对私客户
+    EXEC SQL
+        DECLARE TIER-CUST-CUR CURSOR FOR
+        SELECT TENANT_NO, CUST_NO, CUST_LVL_CD
+          FROM CUSTOMER_BASIC_INFO
+         WHERE CUST_TYP_CD = '0'
+           AND VALID_FLG = '1'
+         ORDER BY CUST_NO
+    END-EXEC.
+
+    EXEC SQL OPEN TIER-CUST-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       DISPLAY '客户等级重算游标打开失败'
+       CLOSE REPORT-FILE
+       GOBACK
+    END-IF.
+
+    MOVE SQLCODE TO WS-FETCH-SQLCODE.
+    PERFORM UNTIL WS-FETCH-SQLCODE NOT = 0
+       EXEC SQL
+           FETCH TIER-CUST-CUR
+            INTO :WS-TENANT-NO, :WS-CUST-NO, :WS-OLD-CUST-LVL-CD
+       END-EXEC
+       MOVE SQLCODE TO WS-FETCH-SQLCODE
+
+       IF WS-FETCH-SQLCODE = 0
+          PERFORM RECOMPUTE-ONE-CUST-TIER
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE TIER-CUST-CUR END-EXEC.
+
+    CLOSE REPORT-FILE
+
+    DISPLAY '客户等级重算批处理完成，扫描客户数:' WS-SCANNED-COUNT
+    DISPLAY '等级发生变化客户数:' WS-CHANGED-COUNT.
+
+    GOBACK.
+
+*> 重算单个客户的等级，如与原等级不同则更新并记录。本段内的
+*> COUNT/SUM/UPDATE/COMMIT/ROLLBACK都只使用共享SQLCODE自身做判断，
+*> 不会影响外层游标循环所依据的WS-FETCH-SQLCODE(同ACCTPURGE01/
+*> MGMTNAMELISTBAT01的事务处理方式)
+RECOMPUTE-ONE-CUST-TIER.
+    ADD 1 TO WS-SCANNED-COUNT
+
+    MOVE 0 TO WS-ACCT-COUNT
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-ACCT-COUNT
+          FROM CUST_ACCT_INFO
+         WHERE CUST_NO = :WS-CUST-NO
+           AND TENANT_NO = :WS-TENANT-NO
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       DISPLAY '客户账户路由统计查询失败 客户号:' WS-CUST-NO
+       GO TO EXIT-RECOMPUTE-ONE-CUST-TIER
+    END-IF.
+
+    MOVE 0 TO WS-SIGN-AMT-TOTAL
+    EXEC SQL
+        SELECT COALESCE(SUM(SIGN_AMOUNT), 0)
+          INTO :WS-SIGN-AMT-TOTAL
+          FROM SIGN_RELATION_INFO
+         WHERE CUST_NO = :WS-CUST-NO
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       DISPLAY '客户签约金额统计查询失败 客户号:' WS-CUST-NO
+       GO TO EXIT-RECOMPUTE-ONE-CUST-TIER
+    END-IF.
+
+    *> 等级门槛：签约金额合计或账户路由数量达到较高门槛为"3"
+    *> (高价值)，达到较低门槛为"2"(中端)，否则维持"1"(普通)
+    IF WS-SIGN-AMT-TOTAL >= 1000000 OR WS-ACCT-COUNT >= 5
+       MOVE '3' TO WS-NEW-CUST-LVL-CD
+    ELSE
+       IF WS-SIGN-AMT-TOTAL >= 100000 OR WS-ACCT-COUNT >= 2
+          MOVE '2' TO WS-NEW-CUST-LVL-CD
+       ELSE
+          MOVE '1' TO WS-NEW-CUST-LVL-CD
+       END-IF
+    END-IF.
+
+    IF WS-NEW-CUST-LVL-CD NOT = WS-OLD-CUST-LVL-CD
+       EXEC SQL START TRANSACTION END-EXEC
+
+       EXEC SQL
+           UPDATE CUSTOMER_BASIC_INFO
+              SET CUST_LVL_CD = :WS-NEW-CUST-LVL-CD,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE CUST_NO = :WS-CUST-NO
+              AND TENANT_NO = :WS-TENANT-NO
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          DISPLAY '客户等级更新失败 客户号:' WS-CUST-NO
+          EXEC SQL ROLLBACK END-EXEC
+       ELSE
+          EXEC SQL COMMIT END-EXEC
+          IF SQLCODE NOT = 0
+             DISPLAY '客户等级更新事务提交失败 客户号:' WS-CUST-NO
+             EXEC SQL ROLLBACK END-EXEC
+          ELSE
+             ADD 1 TO WS-CHANGED-COUNT
+             MOVE SPACES TO REPORT-RECORD
+             STRING WS-TENANT-NO DELIMITED BY SIZE
+                    ' ' DELIMITED BY SIZE
+                    WS-CUST-NO DELIMITED BY SIZE
+                    ' ' DELIMITED BY SIZE
+                    WS-OLD-CUST-LVL-CD DELIMITED BY SIZE
+                    ' -> ' DELIMITED BY SIZE
+                    WS-NEW-CUST-LVL-CD DELIMITED BY SIZE
+               INTO REPORT-RECORD
+             END-STRING
+             WRITE REPORT-RECORD
+          END-IF
+       END-IF
+    END-IF.
+
+EXIT-RECOMPUTE-ONE-CUST-TIER.
+    EXIT.
