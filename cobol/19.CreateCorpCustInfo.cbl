@@ -0,0 +1,255 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CRTCORP01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  WS-CUST-COUNT          PIC 9(5).
+01  WS-GENERATED-CUST-NO   PIC X(10).
+01  WS-CURRENT-DATE        PIC X(08).
+01  WS-CURRENT-TIME        PIC X(06).
+01  WS-CURRENT-DATE-TIME   PIC X(21).
+
+*> 企业/机构客户基本信息工作区
+01  WS-CUST-BASIC-INFO.
+    05  WS-TENANT-NO       PIC X(10).
+    05  WS-CUST-NO         PIC X(10).
+    05  WS-CUST-TYP-CD     PIC X(02).
+    05  WS-CUST-LVL-CD     PIC X(02) VALUE '1'.
+    05  WS-CRTF-TYP-CD     PIC X(02).
+    05  WS-CRTF-NO         PIC X(20).
+    05  WS-CUST-NM         PIC X(50).
+    05  WS-VALID-FLG       PIC X(01) VALUE '1'.
+    05  WS-CRT-TELR-NO     PIC X(10).
+    05  WS-UPD-TELR-NO     PIC X(10).
+
+*> 企业/机构客户信息工作区
+01  WS-CORP-CUST-INFO.
+    05  WS-CORP-TENANT-NO      PIC X(10).
+    05  WS-CORP-CUST-NO        PIC X(10).
+    05  WS-CORP-BIZ-LICENSE-NO PIC X(30).
+    05  WS-CORP-LEGAL-REPR-NM  PIC X(50).
+    05  WS-CORP-INCORP-DT      PIC X(08).
+    05  WS-CORP-VALID-FLG      PIC X(01) VALUE '1'.
+    05  WS-CORP-CRT-TELR-NO    PIC X(10).
+    05  WS-CORP-UPD-TELR-NO    PIC X(10).
+
+LINKAGE SECTION.
+*> ========== 输入参数 ==========
+01  REQ-CRTF-NO            PIC X(20).     *> 证件号码(统一社会信用代码等)
+01  REQ-CRTF-TYP-CD        PIC X(02).     *> 证件类型代码
+01  REQ-CUST-NM            PIC X(50).     *> 客户名称
+01  REQ-CUST-TYP-CD        PIC X(02).     *> 客户类型代码 02-企业 03-机构
+01  REQ-BIZ-LICENSE-NO     PIC X(30).     *> 营业执照号/统一社会信用代码
+01  REQ-LEGAL-REPR-NM      PIC X(50).     *> 法定代表人姓名
+01  REQ-INCORP-DT          PIC X(08).     *> 成立日期(YYYYMMDD)
+01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
+01  REQ-TENANT-NO          PIC X(10).     *> 租户编号(空白时默认为001)
+
+*> ========== 输出参数 ==========
+01  RESP-CODE              PIC X(06).
+01  RESP-MSG               PIC X(50).
+01  RESP-CUST-NO           PIC X(10).     *> 生成的客户号
+01  RESP-TENANT-NO         PIC X(10).     *> 租户编号
+
+PROCEDURE DIVISION
+    USING REQ-CRTF-NO, REQ-CRTF-TYP-CD, REQ-CUST-NM, REQ-CUST-TYP-CD,
+          REQ-BIZ-LICENSE-NO, REQ-LEGAL-REPR-NM, REQ-INCORP-DT,
+          REQ-OPER-TELR-NO, REQ-TENANT-NO, RESP-CODE, RESP-MSG,
+          RESP-CUST-NO, RESP-TENANT-NO.
+
+MAIN-LOGIC.
+    *> 初始化
+    MOVE 'E99999' TO WS-RESP-CODE
+    MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
+    MOVE SPACES TO RESP-CUST-NO, RESP-TENANT-NO
+
+    *> 多租户支持：未显式传入租户编号时，默认为001（与CRTPERC01一致）
+    IF REQ-TENANT-NO = SPACES OR REQ-TENANT-NO = LOW-VALUES
+       MOVE '001' TO WS-TENANT-NO
+    ELSE
+       MOVE REQ-TENANT-NO TO WS-TENANT-NO
+    END-IF
+    MOVE WS-TENANT-NO TO WS-CORP-TENANT-NO
+
+    *> 1) 参数基础校验
+    IF REQ-CRTF-NO = SPACES
+       MOVE 'F20005' TO WS-RESP-CODE
+       MOVE '证件号码不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-CRTF-TYP-CD = SPACES
+       MOVE 'F20004' TO WS-RESP-CODE
+       MOVE '证件类型代码不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-CUST-NM = SPACES
+       MOVE 'F20007' TO WS-RESP-CODE
+       MOVE '客户名称不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-CUST-TYP-CD NOT = '02' AND REQ-CUST-TYP-CD NOT = '03'
+       MOVE 'F20010' TO WS-RESP-CODE
+       MOVE '客户类型代码必须为企业(02)或机构(03)' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-BIZ-LICENSE-NO = SPACES
+       MOVE 'F20011' TO WS-RESP-CODE
+       MOVE '营业执照号/统一社会信用代码不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-LEGAL-REPR-NM = SPACES
+       MOVE 'F20012' TO WS-RESP-CODE
+       MOVE '法定代表人姓名不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 2) 检查客户是否已存在
+    EXEC SQL
+        SELECT COUNT(*), CUST_NO, TENANT_NO, CUST_NM
+          INTO :WS-CUST-COUNT, :WS-CUST-NO, :WS-TENANT-NO, :WS-CUST-NM
+          FROM CUSTOMER_BASIC_INFO
+         WHERE CRTF_TYP_CD = :REQ-CRTF-TYP-CD
+           AND CRTF_NO = :REQ-CRTF-NO
+           AND TENANT_NO = :WS-TENANT-NO
+           AND VALID_FLG = '1'
+         GROUP BY CUST_NO, TENANT_NO, CUST_NM
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-CUST-COUNT > 0
+       *> 客户已存在，检查客户名称是否匹配
+       IF WS-CUST-NM = REQ-CUST-NM
+          *> 名称匹配，返回现有客户信息
+          MOVE WS-CUST-NO TO RESP-CUST-NO
+          MOVE WS-TENANT-NO TO RESP-TENANT-NO
+          MOVE '000000' TO WS-RESP-CODE
+          MOVE '客户已存在，返回现有客户信息' TO WS-RESP-MSG
+          GO TO EXIT-PROGRAM
+       ELSE
+          *> 名称不匹配，返回错误
+          MOVE 'F20008' TO WS-RESP-CODE
+          MOVE '证件号已存在但客户名称不匹配' TO WS-RESP-MSG
+          GO TO EXIT-PROGRAM
+       END-IF
+    END-IF.
+
+    *> 3) 开始事务
+    EXEC SQL START TRANSACTION END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12001' TO WS-RESP-CODE
+       MOVE '事务启动失败' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 4) 生成客户号
+    PERFORM GENERATE-CUST-NO.
+
+    *> 5) 设置基本信息默认值
+    MOVE REQ-CUST-TYP-CD TO WS-CUST-TYP-CD
+    MOVE REQ-CRTF-TYP-CD TO WS-CRTF-TYP-CD
+    MOVE REQ-CRTF-NO TO WS-CRTF-NO
+    MOVE REQ-CUST-NM TO WS-CUST-NM
+    MOVE REQ-OPER-TELR-NO TO WS-CRT-TELR-NO
+    MOVE REQ-OPER-TELR-NO TO WS-UPD-TELR-NO
+
+    *> 6) 设置企业/机构信息默认值
+    MOVE WS-CUST-NO TO WS-CORP-CUST-NO
+    MOVE REQ-BIZ-LICENSE-NO TO WS-CORP-BIZ-LICENSE-NO
+    MOVE REQ-LEGAL-REPR-NM TO WS-CORP-LEGAL-REPR-NM
+    MOVE REQ-INCORP-DT TO WS-CORP-INCORP-DT
+    MOVE REQ-OPER-TELR-NO TO WS-CORP-CRT-TELR-NO
+    MOVE REQ-OPER-TELR-NO TO WS-CORP-UPD-TELR-NO
+
+    *> 7) 插入客户基本信息
+    EXEC SQL
+        INSERT INTO CUSTOMER_BASIC_INFO (
+            TENANT_NO, CUST_NO, CUST_TYP_CD, CUST_LVL_CD,
+            CRTF_TYP_CD, CRTF_NO, CUST_NM, VALID_FLG,
+            CRT_TELR_NO, UPD_TELR_NO, CRT_TM, UPD_TM
+        ) VALUES (
+            :WS-TENANT-NO, :WS-CUST-NO, :WS-CUST-TYP-CD, :WS-CUST-LVL-CD,
+            :WS-CRTF-TYP-CD, :WS-CRTF-NO, :WS-CUST-NM, :WS-VALID-FLG,
+            :WS-CRT-TELR-NO, :WS-UPD-TELR-NO, CURRENT_TIMESTAMP, CURRENT_TIMESTAMP
+        )
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       MOVE 'E12002' TO WS-RESP-CODE
+       MOVE '插入客户基本信息失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 8) 插入企业/机构客户信息
+    EXEC SQL
+        INSERT INTO CORPORATE_CUSTOMER_INFO (
+            TENANT_NO, CUST_NO, BIZ_LICENSE_NO, LEGAL_REPR_NM,
+            INCORP_DT, VALID_FLG,
+            CRT_TELR_NO, UPD_TELR_NO, CRT_TM, UPD_TM
+        ) VALUES (
+            :WS-CORP-TENANT-NO, :WS-CORP-CUST-NO, :WS-CORP-BIZ-LICENSE-NO,
+            :WS-CORP-LEGAL-REPR-NM, :WS-CORP-INCORP-DT, :WS-CORP-VALID-FLG,
+            :WS-CORP-CRT-TELR-NO, :WS-CORP-UPD-TELR-NO,
+            CURRENT_TIMESTAMP, CURRENT_TIMESTAMP
+        )
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       MOVE 'E12003' TO WS-RESP-CODE
+       MOVE '插入企业/机构客户信息失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 9) 提交事务
+    EXEC SQL COMMIT END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12004' TO WS-RESP-CODE
+       MOVE '事务提交失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 10) 成功返回
+    MOVE WS-CUST-NO TO RESP-CUST-NO
+    MOVE WS-TENANT-NO TO RESP-TENANT-NO
+    MOVE '000000' TO WS-RESP-CODE
+    MOVE '客户开立成功' TO WS-RESP-MSG.
+
+EXIT-PROGRAM.
+    MOVE WS-RESP-CODE TO RESP-CODE
+    MOVE WS-RESP-MSG TO RESP-MSG
+    EXIT PROGRAM.
+
+*> 生成客户号子程序(与CRTPERC01一致)
+GENERATE-CUST-NO.
+    EXEC SQL
+        SELECT 'CUST' || LPAD(NEXTVAL FOR CUST_NO_SEQ, 6, '0')
+          INTO :WS-CUST-NO
+          FROM SYSIBM.SYSDUMMY1
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       *> 如果序列不存在，使用时间戳生成
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+       MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-CURRENT-DATE
+       MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-CURRENT-TIME
+       STRING 'CUST'
+              WS-CURRENT-DATE(3:6)
+              WS-CURRENT-TIME
+         INTO WS-CUST-NO
+       END-STRING
+    END-IF.
