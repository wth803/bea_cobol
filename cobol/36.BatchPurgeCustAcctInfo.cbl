@@ -0,0 +1,186 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ACCTPURGE01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REPORT-FILE ASSIGN TO 'CUST.ACCT.PURGE.REPORT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> 账户路由信息归档清理报告：定长一行一条记录，记录每一条被
+*> 搬迁到CUST_ACCT_INFO_ARCH并从CUST_ACCT_INFO物理删除的路由
+FD  REPORT-FILE.
+01  REPORT-RECORD               PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE                PIC S9(9) COMP-4.
+
+*> 保留期策略：逻辑删除(VALID_FLG='0')超过此天数的记录才会被
+*> 归档清理，DEL-CUST-ACCT-INFO(MGMTCRT01)把UPD_TM当作逻辑删除
+*> 发生的时间，这里直接复用该字段做保留期判断
+01  WS-RETENTION-DAYS           PIC 9(5) VALUE 365.
+
+01  WS-CURRENT-DATE-NUM         PIC 9(8).
+01  WS-CUTOFF-INTEGER           PIC 9(7).
+01  WS-CUTOFF-DATE-NUM          PIC 9(8).
+01  WS-CUTOFF-TS                PIC X(10).
+
+01  WS-ARCHIVE-COUNT            PIC 9(7) VALUE 0.
+
+*> FETCH刚取到的SQLCODE单独保存下来作为外层游标循环的退出条件，
+*> 不直接用共享的SQLCODE，避免该条件依赖于ARCHIVE-ONE-ACCT-ROW
+*> 的每个分支都以COMMIT/ROLLBACK结束、从而"顺便"把SQLCODE复位
+*> 为0这一隐含前提(同ACCTPURGE01/cobol/26/cobol/35的处理方式)
+01  WS-FETCH-SQLCODE            PIC S9(9) COMP-4.
+
+*> 待归档游标读出的一行数据
+01  WS-TENANT-NO                PIC X(10).
+01  WS-CUST-NO                  PIC X(10).
+01  WS-AFS-PRODT-NO              PIC X(10).
+01  WS-BASE-PRODT-NO             PIC X(10).
+01  WS-MAIN-ACCT-NO              PIC X(20).
+01  WS-OPER-TYP-CD               PIC X(02).
+01  WS-RELA-SEQ-NO               PIC X(05).
+01  WS-ROUTE-TYP-CD              PIC X(02).
+01  WS-ROUTE-VAL                 PIC X(20).
+01  WS-CRT-TELR-NO               PIC X(10).
+01  WS-UPD-TELR-NO               PIC X(10).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-NUM
+
+    *> 以当日日期减去保留天数算出归档截止日期，拼成'YYYY-MM-DD'
+    *> 供和TIMESTAMP列UPD_TM比较
+    COMPUTE WS-CUTOFF-INTEGER =
+            FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) - WS-RETENTION-DAYS
+    COMPUTE WS-CUTOFF-DATE-NUM = FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+
+    STRING WS-CUTOFF-DATE-NUM(1:4) DELIMITED BY SIZE
+           '-'                    DELIMITED BY SIZE
+           WS-CUTOFF-DATE-NUM(5:2) DELIMITED BY SIZE
+           '-'                    DELIMITED BY SIZE
+           WS-CUTOFF-DATE-NUM(7:2) DELIMITED BY SIZE
+      INTO WS-CUTOFF-TS
+    END-STRING
+
+    OPEN OUTPUT REPORT-FILE
+
+    *> 找出逻辑删除超过保留期的账户路由记录
+    EXEC SQL
+        DECLARE PURGE-ACCT-CUR CURSOR FOR
+        SELECT TENANT_NO, CUST_NO, AFS_PRODT_NO, BASE_PRODT_NO,
+               MAIN_ACCT_NO, OPER_TYP_CD, RELA_SEQ_NO, ROUTE_TYP_CD,
+               ROUTE_VAL, CRT_TELR_NO, UPD_TELR_NO
+          FROM CUST_ACCT_INFO
+         WHERE VALID_FLG = '0'
+           AND UPD_TM < :WS-CUTOFF-TS
+    END-EXEC.
+
+    EXEC SQL OPEN PURGE-ACCT-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       DISPLAY '账户路由归档清理游标打开失败'
+       CLOSE REPORT-FILE
+       GOBACK
+    END-IF.
+
+    MOVE SQLCODE TO WS-FETCH-SQLCODE.
+    PERFORM UNTIL WS-FETCH-SQLCODE NOT = 0
+       EXEC SQL
+           FETCH PURGE-ACCT-CUR
+            INTO :WS-TENANT-NO, :WS-CUST-NO, :WS-AFS-PRODT-NO,
+                 :WS-BASE-PRODT-NO, :WS-MAIN-ACCT-NO, :WS-OPER-TYP-CD,
+                 :WS-RELA-SEQ-NO, :WS-ROUTE-TYP-CD, :WS-ROUTE-VAL,
+                 :WS-CRT-TELR-NO, :WS-UPD-TELR-NO
+       END-EXEC
+       MOVE SQLCODE TO WS-FETCH-SQLCODE
+
+       IF WS-FETCH-SQLCODE = 0
+          PERFORM ARCHIVE-ONE-ACCT-ROW
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE PURGE-ACCT-CUR END-EXEC.
+
+    PERFORM WRITE-SUMMARY-RECORD
+
+    CLOSE REPORT-FILE
+
+    DISPLAY '账户路由信息归档清理完成，归档记录数:' WS-ARCHIVE-COUNT.
+
+    GOBACK.
+
+*> 将一条已过保留期的逻辑删除记录搬迁到CUST_ACCT_INFO_ARCH，
+*> 归档成功后再从CUST_ACCT_INFO物理删除，保持在线表精简。
+*> INSERT与DELETE须在同一事务内完成(同MGMTCUSTACCTINFO批量路由
+*> 变更的事务处理方式)：任一步失败都ROLLBACK撤销已做的INSERT，
+*> 否则COMMIT失败后本行残留在CUST_ACCT_INFO_ARCH的半成品归档会
+*> 在下次运行时被重复选中，导致源表未删除而归档表却重复插入
+ARCHIVE-ONE-ACCT-ROW.
+    EXEC SQL
+        INSERT INTO CUST_ACCT_INFO_ARCH (
+            TENANT_NO, CUST_NO, AFS_PRODT_NO, BASE_PRODT_NO,
+            MAIN_ACCT_NO, OPER_TYP_CD, RELA_SEQ_NO, ROUTE_TYP_CD,
+            ROUTE_VAL, CRT_TELR_NO, UPD_TELR_NO, ARCH_TM
+        ) VALUES (
+            :WS-TENANT-NO, :WS-CUST-NO, :WS-AFS-PRODT-NO, :WS-BASE-PRODT-NO,
+            :WS-MAIN-ACCT-NO, :WS-OPER-TYP-CD, :WS-RELA-SEQ-NO,
+            :WS-ROUTE-TYP-CD, :WS-ROUTE-VAL, :WS-CRT-TELR-NO,
+            :WS-UPD-TELR-NO, CURRENT_TIMESTAMP
+        )
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       DISPLAY '账户路由归档写入失败 客户号:' WS-CUST-NO
+               ' 路由值:' WS-ROUTE-VAL
+       EXEC SQL ROLLBACK END-EXEC
+    ELSE
+       EXEC SQL
+           DELETE FROM CUST_ACCT_INFO
+            WHERE TENANT_NO = :WS-TENANT-NO
+              AND CUST_NO = :WS-CUST-NO
+              AND ROUTE_TYP_CD = :WS-ROUTE-TYP-CD
+              AND ROUTE_VAL = :WS-ROUTE-VAL
+              AND RELA_SEQ_NO = :WS-RELA-SEQ-NO
+              AND VALID_FLG = '0'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          DISPLAY '账户路由物理删除失败 客户号:' WS-CUST-NO
+                  ' 路由值:' WS-ROUTE-VAL
+          EXEC SQL ROLLBACK END-EXEC
+       ELSE
+          EXEC SQL COMMIT END-EXEC
+          IF SQLCODE NOT = 0
+             DISPLAY '账户路由归档事务提交失败 客户号:' WS-CUST-NO
+                     ' 路由值:' WS-ROUTE-VAL
+             EXEC SQL ROLLBACK END-EXEC
+          ELSE
+             ADD 1 TO WS-ARCHIVE-COUNT
+             MOVE SPACES TO REPORT-RECORD
+             STRING WS-TENANT-NO DELIMITED BY SIZE
+                    ' ' DELIMITED BY SIZE
+                    WS-CUST-NO DELIMITED BY SIZE
+                    ' ' DELIMITED BY SIZE
+                    WS-ROUTE-TYP-CD DELIMITED BY SIZE
+                    ' ' DELIMITED BY SIZE
+                    WS-ROUTE-VAL DELIMITED BY SIZE
+                    ' ARCHIVED' DELIMITED BY SIZE
+               INTO REPORT-RECORD
+             END-STRING
+             WRITE REPORT-RECORD
+          END-IF
+       END-IF
+    END-IF.
+
+*> 写入报告汇总行
+WRITE-SUMMARY-RECORD.
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'TOTAL ARCHIVED: ' DELIMITED BY SIZE
+           WS-ARCHIVE-COUNT DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
