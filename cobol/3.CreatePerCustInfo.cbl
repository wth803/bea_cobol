@@ -18,10 +18,49 @@ WORKING-STORAGE SECTION.
 01  WS-CURRENT-TIME        PIC X(06).
 01  WS-BIRTH-DATE          PIC X(08).
 01  WS-GENDER-CD           PIC X(01).
+01  WS-CURRENT-DATE-TIME   PIC X(21).
+
+*> 居民身份证校验码计算表(GB 11643) - 第1-17位对应的加权因子
+01  WS-ID-CHECKSUM-WEIGHTS.
+    05  FILLER             PIC X(34)
+                            VALUE '0709100508040201060307091005080402'.
+01  WS-ID-WEIGHT-TABLE REDEFINES WS-ID-CHECKSUM-WEIGHTS.
+    05  WS-ID-WEIGHT        OCCURS 17 PIC 9(2).
+
+*> 校验码对照表，按余数0-10顺序排列
+01  WS-ID-CHECK-CODES.
+    05  FILLER             PIC X(11) VALUE '10X98765432'.
+01  WS-ID-CHECK-CODE-TABLE REDEFINES WS-ID-CHECK-CODES.
+    05  WS-ID-CHECK-CODE    OCCURS 11 PIC X(01).
+
+01  WS-ID-SUM              PIC 9(5).
+01  WS-ID-REMAINDER        PIC 9(2).
+01  WS-ID-CHECK-DIGIT      PIC X(01).
+01  WS-ID-IDX              PIC 9(2).
+01  WS-ID-DIGIT            PIC 9(1).
+01  WS-ID-CHECKSUM-VALID   PIC X(01).
+
+*> 客户名称近似匹配(编辑距离)工作区
+01  WS-LEV-DIST-TABLE.
+    05  WS-LEV-ROW          OCCURS 51.
+        10  WS-LEV-COL      OCCURS 51 PIC 9(3).
+01  WS-NAME1-LEN           PIC 9(2).
+01  WS-NAME2-LEN           PIC 9(2).
+01  WS-LEV-I               PIC 9(2).
+01  WS-LEV-J               PIC 9(2).
+01  WS-LEV-COST            PIC 9(3).
+01  WS-LEV-DEL-DIST        PIC 9(3).
+01  WS-LEV-INS-DIST        PIC 9(3).
+01  WS-LEV-SUB-DIST        PIC 9(3).
+01  WS-LEV-MIN-DIST        PIC 9(3).
+01  WS-LEV-DISTANCE        PIC 9(3).
+01  WS-LEV-THRESHOLD       PIC 9(3).
+01  WS-LEV-MAXLEN          PIC 9(3).
+01  WS-NAME-NEAR-MATCH     PIC X(01).
 
 *> 客户基本信息工作区
 01  WS-CUST-BASIC-INFO.
-    05  WS-TENANT-NO       PIC X(10) VALUE '001'.
+    05  WS-TENANT-NO       PIC X(10).
     05  WS-CUST-NO         PIC X(10).
     05  WS-CUST-TYP-CD     PIC X(01) VALUE '0'.
     05  WS-CUST-LVL-CD     PIC X(02) VALUE '1'.
@@ -32,9 +71,9 @@ WORKING-STORAGE SECTION.
     05  WS-CRT-TELR-NO     PIC X(10).
     05  WS-UPD-TELR-NO     PIC X(10).
 
-*> 个人客户信息工作区  
+*> 个人客户信息工作区
 01  WS-PER-CUST-INFO.
-    05  WS-PER-TENANT-NO   PIC X(10) VALUE '001'.
+    05  WS-PER-TENANT-NO   PIC X(10).
     05  WS-PER-CUST-NO     PIC X(10).
     05  WS-PER-GENDER-CD   PIC X(01).
     05  WS-PER-BIRTH-DT    PIC X(08).
@@ -48,6 +87,12 @@ LINKAGE SECTION.
 01  REQ-CRTF-TYP-CD        PIC X(02).     *> 证件类型代码
 01  REQ-CUST-NM            PIC X(50).     *> 客户名称
 01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
+01  REQ-TENANT-NO          PIC X(10).     *> 租户编号(空白时默认为001)
+*> 非身份证证件(护照/港澳台通行证/外国人永久居留证等)无法像
+*> 身份证号码那样反推出生日期和性别，只能由开户环节直接采集后
+*> 传入，可空
+01  REQ-BIRTH-DT           PIC X(08).     *> 出生日期(非身份证证件时传入，可空)
+01  REQ-GENDER-CD          PIC X(01).     *> 性别代码(非身份证证件时传入，1-男 2-女，可空)
 
 *> ========== 输出参数 ==========
 01  RESP-CODE              PIC X(06).
@@ -55,9 +100,10 @@ LINKAGE SECTION.
 01  RESP-CUST-NO           PIC X(10).     *> 生成的客户号
 01  RESP-TENANT-NO         PIC X(10).     *> 租户编号
 
-PROCEDURE DIVISION 
+PROCEDURE DIVISION
     USING REQ-CRTF-NO, REQ-CRTF-TYP-CD, REQ-CUST-NM,
-          REQ-OPER-TELR-NO, RESP-CODE, RESP-MSG,
+          REQ-OPER-TELR-NO, REQ-TENANT-NO, REQ-BIRTH-DT,
+          REQ-GENDER-CD, RESP-CODE, RESP-MSG,
           RESP-CUST-NO, RESP-TENANT-NO.
 
 MAIN-LOGIC.
@@ -66,6 +112,14 @@ MAIN-LOGIC.
     MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
     MOVE SPACES TO RESP-CUST-NO, RESP-TENANT-NO
 
+    *> 多租户支持：未显式传入租户编号时，沿用原有的001默认值
+    IF REQ-TENANT-NO = SPACES OR REQ-TENANT-NO = LOW-VALUES
+       MOVE '001' TO WS-TENANT-NO
+    ELSE
+       MOVE REQ-TENANT-NO TO WS-TENANT-NO
+    END-IF
+    MOVE WS-TENANT-NO TO WS-PER-TENANT-NO
+
     *> 1) 参数基础校验
     IF REQ-CRTF-NO = SPACES 
        MOVE 'F20005' TO WS-RESP-CODE
@@ -79,12 +133,31 @@ MAIN-LOGIC.
        GO TO EXIT-PROGRAM
     END-IF.
 
-    IF REQ-CUST-NM = SPACES 
+    IF REQ-CUST-NM = SPACES
        MOVE 'F20007' TO WS-RESP-CODE
        MOVE '客户名称不能为空' TO WS-RESP-MSG
        GO TO EXIT-PROGRAM
     END-IF.
 
+    *> 1.5) 居民身份证号码校验码校验(GB 11643，仅18位身份证适用)
+    *> VALIDATE-ID-CHECKSUM对前17位逐位FUNCTION NUMVAL取值求和，
+    *> NUMVAL的入参必须是合法数字内容，先用TEST-NUMVAL校验前17位
+    *> 全部为数字，避免非数字字符(如夹杂字母)传入NUMVAL导致异常
+    IF REQ-CRTF-TYP-CD = '01'
+       AND FUNCTION LENGTH(FUNCTION TRIM(REQ-CRTF-NO)) = 18
+       IF FUNCTION TEST-NUMVAL(REQ-CRTF-NO(1:17)) NOT = 0
+          MOVE 'F20009' TO WS-RESP-CODE
+          MOVE '身份证号码校验码不正确' TO WS-RESP-MSG
+          GO TO EXIT-PROGRAM
+       END-IF
+       PERFORM VALIDATE-ID-CHECKSUM
+       IF WS-ID-CHECKSUM-VALID = 'N'
+          MOVE 'F20009' TO WS-RESP-CODE
+          MOVE '身份证号码校验码不正确' TO WS-RESP-MSG
+          GO TO EXIT-PROGRAM
+       END-IF
+    END-IF.
+
     *> 2) 检查客户是否已存在
     EXEC SQL
         SELECT COUNT(*), CUST_NO, TENANT_NO, CUST_NM
@@ -92,6 +165,7 @@ MAIN-LOGIC.
           FROM CUSTOMER_BASIC_INFO
          WHERE CRTF_TYP_CD = :REQ-CRTF-TYP-CD
            AND CRTF_NO = :REQ-CRTF-NO
+           AND TENANT_NO = :WS-TENANT-NO
            AND VALID_FLG = '1'
          GROUP BY CUST_NO, TENANT_NO, CUST_NM
     END-EXEC.
@@ -106,10 +180,19 @@ MAIN-LOGIC.
           MOVE '客户已存在，返回现有客户信息' TO WS-RESP-MSG
           GO TO EXIT-PROGRAM
        ELSE
-          *> 名称不匹配，返回错误
-          MOVE 'F20008' TO WS-RESP-CODE
-          MOVE '证件号已存在但客户名称不匹配' TO WS-RESP-MSG
-          GO TO EXIT-PROGRAM
+          *> 名称不完全匹配，计算编辑距离判断是否为近似匹配
+          PERFORM COMPUTE-NAME-EDIT-DISTANCE
+          IF WS-NAME-NEAR-MATCH = 'Y'
+             MOVE WS-CUST-NO TO RESP-CUST-NO
+             MOVE WS-TENANT-NO TO RESP-TENANT-NO
+             MOVE 'W20003' TO WS-RESP-CODE
+             MOVE '证件号已存在，客户名称为近似匹配，请核实后确认' TO WS-RESP-MSG
+             GO TO EXIT-PROGRAM
+          ELSE
+             MOVE 'F20008' TO WS-RESP-CODE
+             MOVE '证件号已存在但客户名称不匹配' TO WS-RESP-MSG
+             GO TO EXIT-PROGRAM
+          END-IF
        END-IF
     END-IF.
 
@@ -136,9 +219,18 @@ MAIN-LOGIC.
     MOVE REQ-OPER-TELR-NO TO WS-PER-CRT-TELR-NO
     MOVE REQ-OPER-TELR-NO TO WS-PER-UPD-TELR-NO
 
-    *> 7) 从身份证提取信息（如果是身份证）
+    *> 7) 从证件提取出生日期/性别：身份证可从号码本身反推，
+    *> 护照(假设02代表护照)等其他证件没有这个规律，只能采用
+    *> 开户环节直接传入的REQ-BIRTH-DT/REQ-GENDER-CD
     IF REQ-CRTF-TYP-CD = '01'  *> 假设01代表身份证
        PERFORM EXTRACT-ID-CARD-INFO
+    ELSE
+       IF REQ-CRTF-TYP-CD = '02'  *> 假设02代表护照
+          PERFORM EXTRACT-PASSPORT-INFO
+       ELSE
+          MOVE SPACES TO WS-PER-GENDER-CD
+          MOVE SPACES TO WS-PER-BIRTH-DT
+       END-IF
     END-IF.
 
     *> 8) 插入客户基本信息
@@ -213,9 +305,10 @@ GENERATE-CUST-NO.
     
     IF SQLCODE NOT = 0
        *> 如果序列不存在，使用时间戳生成
-       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
-       MOVE FUNCTION CURRENT-TIME(1:6) TO WS-CURRENT-TIME
-       STRING 'CUST' 
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+       MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-CURRENT-DATE
+       MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-CURRENT-TIME
+       STRING 'CUST'
               WS-CURRENT-DATE(3:6)
               WS-CURRENT-TIME
          INTO WS-CUST-NO
@@ -224,12 +317,12 @@ GENERATE-CUST-NO.
 
 *> 从身份证提取信息子程序
 EXTRACT-ID-CARD-INFO.
-    *> 检查身份证长度（15位或18位）
-    IF FUNCTION LENGTH(REQ-CRTF-NO) = 18 OR 
-       FUNCTION LENGTH(REQ-CRTF-NO) = 15
-       
+    *> 检查身份证长度（15位或18位，FUNCTION TRIM去除PIC X(20)的尾部空格后比较）
+    IF FUNCTION LENGTH(FUNCTION TRIM(REQ-CRTF-NO)) = 18 OR
+       FUNCTION LENGTH(FUNCTION TRIM(REQ-CRTF-NO)) = 15
+
        *> 提取出生日期
-       IF FUNCTION LENGTH(REQ-CRTF-NO) = 18
+       IF FUNCTION LENGTH(FUNCTION TRIM(REQ-CRTF-NO)) = 18
           *> 18位身份证：第7-14位是出生日期
           MOVE REQ-CRTF-NO(7:8) TO WS-BIRTH-DATE
        ELSE
@@ -238,9 +331,9 @@ EXTRACT-ID-CARD-INFO.
             INTO WS-BIRTH-DATE
           END-STRING
        END-IF
-       
+
        *> 提取性别（18位：第17位，15位：第15位）
-       IF FUNCTION LENGTH(REQ-CRTF-NO) = 18
+       IF FUNCTION LENGTH(FUNCTION TRIM(REQ-CRTF-NO)) = 18
           MOVE REQ-CRTF-NO(17:1) TO WS-GENDER-CD
        ELSE
           MOVE REQ-CRTF-NO(15:1) TO WS-GENDER-CD
@@ -258,4 +351,92 @@ EXTRACT-ID-CARD-INFO.
        *> 非标准身份证格式，清空性别和生日
        MOVE SPACES TO WS-PER-GENDER-CD
        MOVE SPACES TO WS-PER-BIRTH-DT
+    END-IF.
+
+*> 从护照开户录入信息提取出生日期/性别子程序：护照号码本身不像
+*> 身份证号码那样按固定位数编码出生日期和性别，只能使用开户环节
+*> 直接采集并通过REQ-BIRTH-DT/REQ-GENDER-CD传入的值，这里只做
+*> 基本格式校验后原样落地，任何一个不合法都整体清空，不做半套
+EXTRACT-PASSPORT-INFO.
+    IF REQ-BIRTH-DT NOT = SPACES AND
+       (REQ-GENDER-CD = '1' OR REQ-GENDER-CD = '2')
+       MOVE REQ-BIRTH-DT TO WS-PER-BIRTH-DT
+       MOVE REQ-GENDER-CD TO WS-PER-GENDER-CD
+    ELSE
+       MOVE SPACES TO WS-PER-GENDER-CD
+       MOVE SPACES TO WS-PER-BIRTH-DT
+    END-IF.
+
+*> 居民身份证校验码验证子程序(GB 11643)
+*> 对前17位按加权因子求和，取模11后在校验码表中查出期望的第18位
+VALIDATE-ID-CHECKSUM.
+    MOVE 0 TO WS-ID-SUM
+    PERFORM VARYING WS-ID-IDX FROM 1 BY 1 UNTIL WS-ID-IDX > 17
+       MOVE FUNCTION NUMVAL(REQ-CRTF-NO(WS-ID-IDX:1)) TO WS-ID-DIGIT
+       COMPUTE WS-ID-SUM = WS-ID-SUM +
+               WS-ID-DIGIT * WS-ID-WEIGHT(WS-ID-IDX)
+    END-PERFORM.
+
+    COMPUTE WS-ID-REMAINDER = FUNCTION MOD(WS-ID-SUM, 11).
+    MOVE WS-ID-CHECK-CODE(WS-ID-REMAINDER + 1) TO WS-ID-CHECK-DIGIT.
+
+    IF WS-ID-CHECK-DIGIT = FUNCTION UPPER-CASE(REQ-CRTF-NO(18:1))
+       MOVE 'Y' TO WS-ID-CHECKSUM-VALID
+    ELSE
+       MOVE 'N' TO WS-ID-CHECKSUM-VALID
+    END-IF.
+
+*> 客户名称近似匹配判定子程序
+*> 按字节计算WS-CUST-NM(已存在客户名称)与REQ-CUST-NM(本次请求名称)
+*> 之间的Levenshtein编辑距离，距离不超过较长名称长度30%时视为近似匹配
+COMPUTE-NAME-EDIT-DISTANCE.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CUST-NM)) TO WS-NAME1-LEN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(REQ-CUST-NM)) TO WS-NAME2-LEN
+
+    PERFORM VARYING WS-LEV-I FROM 0 BY 1 UNTIL WS-LEV-I > WS-NAME1-LEN
+       MOVE WS-LEV-I TO WS-LEV-COL(WS-LEV-I + 1, 1)
+    END-PERFORM.
+    PERFORM VARYING WS-LEV-J FROM 0 BY 1 UNTIL WS-LEV-J > WS-NAME2-LEN
+       MOVE WS-LEV-J TO WS-LEV-COL(1, WS-LEV-J + 1)
+    END-PERFORM.
+
+    PERFORM VARYING WS-LEV-I FROM 1 BY 1 UNTIL WS-LEV-I > WS-NAME1-LEN
+       PERFORM VARYING WS-LEV-J FROM 1 BY 1 UNTIL WS-LEV-J > WS-NAME2-LEN
+          IF WS-CUST-NM(WS-LEV-I:1) = REQ-CUST-NM(WS-LEV-J:1)
+             MOVE 0 TO WS-LEV-COST
+          ELSE
+             MOVE 1 TO WS-LEV-COST
+          END-IF
+
+          COMPUTE WS-LEV-DEL-DIST =
+                  WS-LEV-COL(WS-LEV-I, WS-LEV-J + 1) + 1
+          COMPUTE WS-LEV-INS-DIST =
+                  WS-LEV-COL(WS-LEV-I + 1, WS-LEV-J) + 1
+          COMPUTE WS-LEV-SUB-DIST =
+                  WS-LEV-COL(WS-LEV-I, WS-LEV-J) + WS-LEV-COST
+
+          MOVE WS-LEV-DEL-DIST TO WS-LEV-MIN-DIST
+          IF WS-LEV-INS-DIST < WS-LEV-MIN-DIST
+             MOVE WS-LEV-INS-DIST TO WS-LEV-MIN-DIST
+          END-IF
+          IF WS-LEV-SUB-DIST < WS-LEV-MIN-DIST
+             MOVE WS-LEV-SUB-DIST TO WS-LEV-MIN-DIST
+          END-IF
+
+          MOVE WS-LEV-MIN-DIST TO WS-LEV-COL(WS-LEV-I + 1, WS-LEV-J + 1)
+       END-PERFORM
+    END-PERFORM.
+
+    MOVE WS-LEV-COL(WS-NAME1-LEN + 1, WS-NAME2-LEN + 1) TO WS-LEV-DISTANCE
+
+    MOVE WS-NAME1-LEN TO WS-LEV-MAXLEN
+    IF WS-NAME2-LEN > WS-LEV-MAXLEN
+       MOVE WS-NAME2-LEN TO WS-LEV-MAXLEN
+    END-IF
+    COMPUTE WS-LEV-THRESHOLD = WS-LEV-MAXLEN * 3 / 10
+
+    IF WS-LEV-DISTANCE > 0 AND WS-LEV-DISTANCE <= WS-LEV-THRESHOLD
+       MOVE 'Y' TO WS-NAME-NEAR-MATCH
+    ELSE
+       MOVE 'N' TO WS-NAME-NEAR-MATCH
     END-IF.
\ No newline at end of file
