@@ -1,4 +1,4 @@
-、      ******************************************************************
+      ******************************************************************
       * 程序名称：QURYPERCUSTCHNLTXNCOMMOND
       * 程序功能：对私客户交易渠道控制查询
       ******************************************************************
@@ -46,46 +46,39 @@
                 15 WS-CUST-NO-OUT      PIC X(20).
                 15 WS-RSN              PIC X(100).
                 15 WS-VALID-FLG        PIC X(1).
+                15 WS-CURR-CD          PIC X(3).
        
-      * 客户交易渠道控制信息表结构
-       01 CUST-CHNL-TXN-COMMOND-TABLE.
-          05 FILLER PIC X(200) VALUE 
-             '0000100000.0000020000.0001L1000000.000010005000200000'.
-          05 FILLER PIC X(200) VALUE 
-             '00005000.0000001000.0002L2000500.0000050020001000000'.
-          05 FILLER PIC X(200) VALUE 
-             '0000200000.0000010000.0003L3001000.00002001000500000'.
-       
-       01 CUST-CHNL-TXN-COMMOND-RECORD 
-          REDEFINES CUST-CHNL-TXN-COMMOND-TABLE.
-          05 CUST-CHNL-TXN-DATA OCCURS 3.
-             10 CHNL-YR-ACCM-MAX-AMT   PIC 9(10)V99.
-             10 CHNL-MON-ACCM-MAX-AMT  PIC 9(10)V99.
-             10 CHNL-PMIT-TERMINAL-CD  PIC X(2).
-             10 CHNL-LMT-TYP-CD        PIC X(2).
-             10 CHNL-DAY-ACCM-MAX-AMT  PIC 9(10)V99.
-             10 CHNL-MON-ACCM-MAX-CNT  PIC 9(5).
-             10 CHNL-DAY-ACCM-MAX-CNT  PIC 9(5).
-             10 CHNL-YR-ACCM-MAX-CNT   PIC 9(5).
-             10 CHNL-SGL-TX-HIGH-AMT   PIC 9(10)V99.
-             10 CHNL-SGL-TX-LOW-AMT    PIC 9(10)V99.
-             10 CHNL-QT-ACCM-MAX-CNT   PIC 9(5).
-             10 CHNL-QT-ACCM-MAX-AMT   PIC 9(10)V99.
-             10 CHNL-CUST-NO           PIC X(20).
-             10 CHNL-RSN               PIC X(100).
-             10 CHNL-VALID-FLG         PIC X(1).
-             10 FILLER                 PIC X(21).
-       
+      * 维护程序MGMTCHNLTXN01已将客户交易渠道控制信息落
+      * 到真实表CUST_CHNL_TXN_COMMOND，查询改为读该表而不
+      * 是内存模拟表，否则维护程序新增/修改/删除的
+      * 记录在这里永远查不到
+       01 SQLCA.
+          05 SQLCODE                   PIC S9(9) COMP-4.
+
+      * 交易渠道控制信息查询游标所得一行数据
+       01 CHNL-YR-ACCM-MAX-AMT          PIC 9(10)V99.
+       01 CHNL-MON-ACCM-MAX-AMT         PIC 9(10)V99.
+       01 CHNL-PMIT-TERMINAL-CD         PIC X(2).
+       01 CHNL-LMT-TYP-CD               PIC X(2).
+       01 CHNL-DAY-ACCM-MAX-AMT         PIC 9(10)V99.
+       01 CHNL-MON-ACCM-MAX-CNT         PIC 9(5).
+       01 CHNL-DAY-ACCM-MAX-CNT         PIC 9(5).
+       01 CHNL-YR-ACCM-MAX-CNT          PIC 9(5).
+       01 CHNL-SGL-TX-HIGH-AMT          PIC 9(10)V99.
+       01 CHNL-SGL-TX-LOW-AMT           PIC 9(10)V99.
+       01 CHNL-QT-ACCM-MAX-CNT          PIC 9(5).
+       01 CHNL-QT-ACCM-MAX-AMT          PIC 9(10)V99.
+       01 CHNL-CUST-NO                  PIC X(20).
+       01 CHNL-RSN                      PIC X(100).
+       01 CHNL-VALID-FLG                PIC X(1).
+       01 CHNL-CURR-CD                  PIC X(3).
+
       * 临时工作变量
        01 WS-WORK-VARIABLES.
-          05 WS-I                      PIC 9(4).
           05 WS-TEMP-COUNT             PIC 9(4).
           05 WS-DATA-FOUND             PIC X(1).
              88 WS-DATA-FOUND-Y        VALUE 'Y'.
              88 WS-DATA-FOUND-N        VALUE 'N'.
-          05 WS-TENANT-MATCH           PIC X(1).
-             88 WS-TENANT-MATCH-Y      VALUE 'Y'.
-             88 WS-TENANT-MATCH-N      VALUE 'N'.
        
        LINKAGE SECTION.
       * 输入参数链接节
@@ -127,6 +120,7 @@
                 15 LK-CUST-NO-OUT      PIC X(20).
                 15 LK-RSN              PIC X(100).
                 15 LK-VALID-FLG        PIC X(1).
+                15 LK-CURR-CD          PIC X(3).
        
        PROCEDURE DIVISION 
          USING LK-INPUT-DATA, LK-OUTPUT-DATA.
@@ -141,6 +135,7 @@
       * 如果验证通过，执行查询
            IF LK-RETURN-CODE = 0
               PERFORM QUERY-CUST-CHNL-TXN-COMMOND
+                 THRU QUERY-CUST-CHNL-TXN-COMMOND-EXIT
            END-IF
            
            GOBACK.
@@ -174,67 +169,99 @@
            DISPLAY '开始查询客户交易渠道控制信息...'
            DISPLAY '查询客户编号: ' WS-CUST-NO
            DISPLAY '查询租户号: ' WS-TENANT-NO
-           
+
       * 初始化计数器
            MOVE 0 TO WS-TEMP-COUNT
-           
-      * 查询客户交易渠道控制信息
-           PERFORM VARYING WS-I FROM 1 BY 1 
-                   UNTIL WS-I > 3
-                   
-      * 模拟租户号验证（实际应用中应根据租户号过滤）
-              MOVE 'Y' TO WS-TENANT-MATCH
-              
-              IF CHNL-CUST-NO(WS-I) = WS-CUST-NO AND
-                 WS-TENANT-MATCH-Y
-                 
+           MOVE 'N' TO WS-DATA-FOUND
+
+      * 按租户号+客户号查询真实的交易渠道控制信息
+           EXEC SQL
+               DECLARE CHNL-TXN-COMMOND-CUR CURSOR FOR
+               SELECT YR_ACCM_MAX_AMT, MON_ACCM_MAX_AMT,
+                      PMIT_TERMINAL_CD, LMT_TYP_CD, DAY_ACCM_MAX_AMT,
+                      MON_ACCM_MAX_CNT, DAY_ACCM_MAX_CNT,
+                      YR_ACCM_MAX_CNT, SGL_TX_HIGH_AMT,
+                      SGL_TX_LOW_AMT, QT_ACCM_MAX_CNT, QT_ACCM_MAX_AMT,
+                      CUST_NO, RSN, VALID_FLG, CURR_CD
+                 FROM CUST_CHNL_TXN_COMMOND
+                WHERE TENANT_NO = :WS-TENANT-NO
+                  AND CUST_NO = :WS-CUST-NO
+                  AND VALID_FLG = '1'
+           END-EXEC.
+
+           EXEC SQL OPEN CHNL-TXN-COMMOND-CUR END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE 1004 TO LK-RETURN-CODE
+              MOVE '数据库查询失败' TO LK-RETURN-MESSAGE
+              GO TO QUERY-CUST-CHNL-TXN-COMMOND-EXIT
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-TEMP-COUNT > 9
+              EXEC SQL
+                  FETCH CHNL-TXN-COMMOND-CUR
+                   INTO :CHNL-YR-ACCM-MAX-AMT, :CHNL-MON-ACCM-MAX-AMT,
+                        :CHNL-PMIT-TERMINAL-CD, :CHNL-LMT-TYP-CD,
+                        :CHNL-DAY-ACCM-MAX-AMT, :CHNL-MON-ACCM-MAX-CNT,
+                        :CHNL-DAY-ACCM-MAX-CNT, :CHNL-YR-ACCM-MAX-CNT,
+                        :CHNL-SGL-TX-HIGH-AMT, :CHNL-SGL-TX-LOW-AMT,
+                        :CHNL-QT-ACCM-MAX-CNT, :CHNL-QT-ACCM-MAX-AMT,
+                        :CHNL-CUST-NO, :CHNL-RSN, :CHNL-VALID-FLG,
+                        :CHNL-CURR-CD
+              END-EXEC
+
+              IF SQLCODE = 0
                  MOVE 'Y' TO WS-DATA-FOUND
                  ADD 1 TO WS-TEMP-COUNT
-                 
+
       * 复制交易渠道控制信息到输出表
-                 MOVE CHNL-YR-ACCM-MAX-AMT(WS-I)
+                 MOVE CHNL-YR-ACCM-MAX-AMT
                    TO LK-YR-ACCM-MAX-TX-AMT(WS-TEMP-COUNT)
-                 MOVE CHNL-MON-ACCM-MAX-AMT(WS-I)
+                 MOVE CHNL-MON-ACCM-MAX-AMT
                    TO LK-MON-ACCM-MAX-TX-AMT(WS-TEMP-COUNT)
-                 MOVE CHNL-PMIT-TERMINAL-CD(WS-I)
+                 MOVE CHNL-PMIT-TERMINAL-CD
                    TO LK-PMIT-TERMINAL-TYP-CD(WS-TEMP-COUNT)
-                 MOVE CHNL-LMT-TYP-CD(WS-I)
+                 MOVE CHNL-LMT-TYP-CD
                    TO LK-LMT-TYP-CD(WS-TEMP-COUNT)
-                 MOVE CHNL-DAY-ACCM-MAX-AMT(WS-I)
+                 MOVE CHNL-DAY-ACCM-MAX-AMT
                    TO LK-DAY-ACCM-MAX-TX-AMT(WS-TEMP-COUNT)
-                 MOVE CHNL-MON-ACCM-MAX-CNT(WS-I)
+                 MOVE CHNL-MON-ACCM-MAX-CNT
                    TO LK-MON-ACCM-MAX-TX-STKCNT(WS-TEMP-COUNT)
-                 MOVE CHNL-DAY-ACCM-MAX-CNT(WS-I)
+                 MOVE CHNL-DAY-ACCM-MAX-CNT
                    TO LK-DAY-ACCM-MAX-TX-STKCNT(WS-TEMP-COUNT)
-                 MOVE CHNL-YR-ACCM-MAX-CNT(WS-I)
+                 MOVE CHNL-YR-ACCM-MAX-CNT
                    TO LK-YR-ACCM-MAX-TX-STKCNT(WS-TEMP-COUNT)
-                 MOVE CHNL-SGL-TX-HIGH-AMT(WS-I)
+                 MOVE CHNL-SGL-TX-HIGH-AMT
                    TO LK-SGL-TX-HIGH-AMT(WS-TEMP-COUNT)
-                 MOVE CHNL-SGL-TX-LOW-AMT(WS-I)
+                 MOVE CHNL-SGL-TX-LOW-AMT
                    TO LK-SGL-TX-LOWEST-AMT(WS-TEMP-COUNT)
-                 MOVE CHNL-QT-ACCM-MAX-CNT(WS-I)
+                 MOVE CHNL-QT-ACCM-MAX-CNT
                    TO LK-QT-ACCM-MAX-TX-STKCNT(WS-TEMP-COUNT)
-                 MOVE CHNL-QT-ACCM-MAX-AMT(WS-I)
+                 MOVE CHNL-QT-ACCM-MAX-AMT
                    TO LK-QT-ACCM-MAX-TX-AMT(WS-TEMP-COUNT)
-                 MOVE CHNL-CUST-NO(WS-I)
+                 MOVE CHNL-CUST-NO
                    TO LK-CUST-NO-OUT(WS-TEMP-COUNT)
-                 MOVE CHNL-RSN(WS-I)
+                 MOVE CHNL-RSN
                    TO LK-RSN(WS-TEMP-COUNT)
-                 MOVE CHNL-VALID-FLG(WS-I)
+                 MOVE CHNL-VALID-FLG
                    TO LK-VALID-FLG(WS-TEMP-COUNT)
-                 
+                 MOVE CHNL-CURR-CD
+                   TO LK-CURR-CD(WS-TEMP-COUNT)
+
                  DISPLAY '找到交易渠道控制记录 ' WS-TEMP-COUNT ':'
-                 DISPLAY '  允许终端类型: ' 
+                 DISPLAY '  允许终端类型: '
                          LK-PMIT-TERMINAL-TYP-CD(WS-TEMP-COUNT)
-                 DISPLAY '  限额类型: ' 
+                 DISPLAY '  限额类型: '
                          LK-LMT-TYP-CD(WS-TEMP-COUNT)
-                 DISPLAY '  单笔最高金额: ' 
+                 DISPLAY '  单笔最高金额: '
                          LK-SGL-TX-HIGH-AMT(WS-TEMP-COUNT)
-                 DISPLAY '  日累计最大金额: ' 
+                 DISPLAY '  日累计最大金额: '
                          LK-DAY-ACCM-MAX-TX-AMT(WS-TEMP-COUNT)
               END-IF
-           END-PERFORM
-           
+           END-PERFORM.
+
+           EXEC SQL CLOSE CHNL-TXN-COMMOND-CUR END-EXEC.
+
       * 设置返回的记录数
            MOVE WS-TEMP-COUNT TO LK-CUST-TXN-CHNL-COUNT
            
@@ -249,5 +276,8 @@
               DISPLAY '共找到 ' LK-CUST-TXN-CHNL-COUNT 
                       ' 条交易渠道控制记录'
            END-IF.
-       
+
+       QUERY-CUST-CHNL-TXN-COMMOND-EXIT.
+           EXIT.
+
        END PROGRAM QURYPERCUSTCHNLTXNCOMMOND.
\ No newline at end of file
