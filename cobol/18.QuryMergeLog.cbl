@@ -0,0 +1,114 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. QRYMRGLOG01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  WS-I                   PIC 9(3).
+
+LINKAGE SECTION.
+*> ========== 输入参数 ==========
+01  REQ-CUST-NO            PIC X(10).     *> 并入客户号(可空)
+01  REQ-MERGE-CUST-NO      PIC X(10).     *> 并出客户号(可空)
+01  REQ-TENANT-NO          PIC X(10).     *> 租户编号
+
+*> ========== 输出参数 ==========
+01  RESP-CODE              PIC X(06).
+01  RESP-MSG               PIC X(50).
+01  RESP-LOG-COUNT         PIC 9(3).
+01  RESP-LOG-TABLE.
+    05  RESP-LOG-ENTRY OCCURS 50
+                        DEPENDING ON RESP-LOG-COUNT
+                        INDEXED BY RESP-LOG-INDEX.
+        10  RESP-MRG-SEQ-NO        PIC X(14).
+        10  RESP-CUST-NO-OUT       PIC X(10).
+        10  RESP-MERGE-CUST-NO-OUT PIC X(10).
+        10  RESP-OPER-TELR-NO      PIC X(10).
+        10  RESP-ROW-COUNT         PIC 9(5).
+        10  RESP-REVERSED-FLG      PIC X(01).
+        10  RESP-MRG-TM            PIC X(26).
+
+PROCEDURE DIVISION
+    USING REQ-CUST-NO, REQ-MERGE-CUST-NO, REQ-TENANT-NO,
+          RESP-CODE, RESP-MSG, RESP-LOG-COUNT, RESP-LOG-TABLE.
+
+MAIN-LOGIC.
+    *> 初始化响应码
+    MOVE 'E99999' TO WS-RESP-CODE
+    MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
+    MOVE 0 TO RESP-LOG-COUNT
+
+    *> 1) 参数基础校验
+    IF REQ-TENANT-NO = SPACES OR REQ-TENANT-NO = LOW-VALUES
+       MOVE 'F20001' TO WS-RESP-CODE
+       MOVE '租户编号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-CUST-NO = SPACES AND REQ-MERGE-CUST-NO = SPACES
+       MOVE 'F20002' TO WS-RESP-CODE
+       MOVE '并入客户号和并出客户号不能同时为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 2) 查询归并流水日志，按归并时间倒序，最多50条
+    MOVE 1 TO WS-I
+    EXEC SQL
+        DECLARE MRG-LOG-CUR CURSOR FOR
+        SELECT MRG_SEQ_NO, CUST_NO, MERGE_CUST_NO, OPER_TELR_NO,
+               ROW_COUNT, REVERSED_FLG, MRG_TM
+          FROM CUST_ACCT_INFO_MRG_LOG
+         WHERE TENANT_NO = :REQ-TENANT-NO
+           AND (:REQ-CUST-NO = SPACES OR CUST_NO = :REQ-CUST-NO)
+           AND (:REQ-MERGE-CUST-NO = SPACES
+                OR MERGE_CUST_NO = :REQ-MERGE-CUST-NO)
+         ORDER BY MRG_TM DESC
+    END-EXEC.
+
+    EXEC SQL OPEN MRG-LOG-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       MOVE 'E12001' TO WS-RESP-CODE
+       MOVE '游标打开失败' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    PERFORM UNTIL SQLCODE NOT = 0 OR WS-I > 50
+       EXEC SQL
+           FETCH MRG-LOG-CUR
+            INTO :RESP-MRG-SEQ-NO(WS-I), :RESP-CUST-NO-OUT(WS-I),
+                 :RESP-MERGE-CUST-NO-OUT(WS-I),
+                 :RESP-OPER-TELR-NO(WS-I), :RESP-ROW-COUNT(WS-I),
+                 :RESP-REVERSED-FLG(WS-I), :RESP-MRG-TM(WS-I)
+       END-EXEC
+
+       IF SQLCODE = 0
+          ADD 1 TO WS-I
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE MRG-LOG-CUR END-EXEC.
+
+    COMPUTE RESP-LOG-COUNT = WS-I - 1.
+
+    IF RESP-LOG-COUNT = 0
+       MOVE 'F20003' TO WS-RESP-CODE
+       MOVE '未找到归并流水记录' TO WS-RESP-MSG
+    ELSE
+       MOVE '000000' TO WS-RESP-CODE
+       MOVE '查询成功' TO WS-RESP-MSG
+    END-IF.
+
+EXIT-PROGRAM.
+    *> 设置返回参数
+    MOVE WS-RESP-CODE TO RESP-CODE
+    MOVE WS-RESP-MSG TO RESP-MSG
+
+    EXIT PROGRAM.
