@@ -1,172 +1,276 @@
-      ******************************************************************
-      * 程序名称：QURYSIGNRELATIONINFO
-      * 程序功能：客户签约关系查询
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QURYSIGNRELATIONINFO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-      * 输入参数结构
-       01 WS-INPUT-DATA.
-          05 WS-CRTF-NO                PIC X(20).
-          05 WS-CRTF-TYP-CD            PIC X(2).
-          05 WS-CUST-ACCT-NO           PIC X(20).
-          05 WS-CUST-NM                PIC X(60).
-          05 WS-SIGN-SMLTYP-TYP-CD     PIC X(4).
-          
-      * 输出参数结构
-       01 WS-OUTPUT-DATA.
-          05 WS-RETURN-CODE            PIC 9(4).
-          05 WS-RETURN-MESSAGE         PIC X(50).
-          05 WS-SIGN-RELATION-COUNT    PIC 9(4).
-          05 WS-SIGN-RELATION-TABLE OCCURS 100 
-             DEPENDING ON WS-SIGN-RELATION-COUNT
-             INDEXED BY WS-SIGN-RELATION-INDEX.
-             10 WS-SIGN-RELATION-INFO.
-                15 WS-SIGN-NO          PIC X(20).
-                15 WS-SIGN-TYPE        PIC X(2).
-                15 WS-SIGN-STATUS      PIC X(1).
-                15 WS-SIGN-DATE        PIC X(8).
-                15 WS-SIGN-AMOUNT      PIC 9(10)V99.
-                15 WS-SIGN-DESC        PIC X(50).
-       
-      * 临时工作变量
-       01 WS-WORK-VARIABLES.
-          05 WS-I                      PIC 9(4).
-          05 WS-TEMP-COUNT             PIC 9(4).
-       
-      * 模拟数据表
-       01 SIGN-RELATION-TABLE.
-          05 FILLER PIC X(95) VALUE 
-             'SR00101A202501011000.50电子银行签约'.
-          05 FILLER PIC X(95) VALUE 
-             'SR00202A202502022000.00手机银行签约'.
-          05 FILLER PIC X(95) VALUE 
-             'SR00303I202503033000.75网上支付签约'.
-       
-       01 SIGN-RELATION-RECORD REDEFINES SIGN-RELATION-TABLE.
-          05 SIGN-RELATION-DATA OCCURS 3.
-             10 SIGN-NO                PIC X(20).
-             10 SIGN-TYPE              PIC X(2).
-             10 SIGN-STATUS            PIC X(1).
-             10 SIGN-DATE              PIC X(8).
-             10 SIGN-AMOUNT            PIC 9(10)V99.
-             10 SIGN-DESC              PIC X(50).
-       
-       LINKAGE SECTION.
-      * 输入参数链接节
-       01 LK-INPUT-DATA.
-          05 LK-CRTF-NO                PIC X(20).
-          05 LK-CRTF-TYP-CD            PIC X(2).
-          05 LK-CUST-ACCT-NO           PIC X(20).
-          05 LK-CUST-NM                PIC X(60).
-          05 LK-SIGN-SMLTYP-TYP-CD     PIC X(4).
-           
-      * 输出参数链接节
-       01 LK-OUTPUT-DATA.
-          05 LK-RETURN-CODE            PIC 9(4).
-          05 LK-RETURN-MESSAGE         PIC X(50).
-          05 LK-SIGN-RELATION-COUNT    PIC 9(4).
-          05 LK-SIGN-RELATION-TABLE OCCURS 100 
-             DEPENDING ON LK-SIGN-RELATION-COUNT
-             INDEXED BY LK-SIGN-RELATION-INDEX.
-             10 LK-SIGN-RELATION-INFO.
-                15 LK-SIGN-NO          PIC X(20).
-                15 LK-SIGN-TYPE        PIC X(2).
-                15 LK-SIGN-STATUS      PIC X(1).
-                15 LK-SIGN-DATE        PIC X(8).
-                15 LK-SIGN-AMOUNT      PIC 9(10)V99.
-                15 LK-SIGN-DESC        PIC X(50).
-       
-       PROCEDURE DIVISION USING LK-INPUT-DATA, LK-OUTPUT-DATA.
-       
-       MAIN-PROCESS.
-      * 初始化
-           PERFORM INITIALIZE-PROGRAM
-           
-      * 输入参数验证
-           PERFORM VALIDATE-INPUT
-           
-      * 如果验证通过，执行查询
-           IF LK-RETURN-CODE = 0
-              PERFORM QUERY-SIGN-RELATION
-           END-IF
-           
-           GOBACK.
-       
-       INITIALIZE-PROGRAM.
-      * 初始化输出参数
-           MOVE 0 TO LK-RETURN-CODE
-           MOVE SPACES TO LK-RETURN-MESSAGE
-           MOVE 0 TO LK-SIGN-RELATION-COUNT
-           
-      * 复制输入参数到工作存储区
-           MOVE LK-CRTF-NO TO WS-CRTF-NO
-           MOVE LK-CRTF-TYP-CD TO WS-CRTF-TYP-CD
-           MOVE LK-CUST-ACCT-NO TO WS-CUST-ACCT-NO
-           MOVE LK-CUST-NM TO WS-CUST-NM
-           MOVE LK-SIGN-SMLTYP-TYP-CD TO WS-SIGN-SMLTYP-TYP-CD.
-       
-       VALIDATE-INPUT.
-      * 检查必要输入参数
-           IF WS-CRTF-NO = SPACES AND 
-              WS-CUST-ACCT-NO = SPACES
-              MOVE 1001 TO LK-RETURN-CODE
-              MOVE '证件号码和客户账号不能同时为空' 
-                TO LK-RETURN-MESSAGE
-           END-IF
-           
-      * 检查证件类型
-           IF WS-CRTF-TYP-CD NOT = SPACES AND
-              WS-CRTF-TYP-CD NOT = '01' AND
-              WS-CRTF-TYP-CD NOT = '02' AND
-              WS-CRTF-TYP-CD NOT = '03'
-              MOVE 1002 TO LK-RETURN-CODE
-              MOVE '证件类型代码不正确' 
-                TO LK-RETURN-MESSAGE
-           END-IF.
-       
-       QUERY-SIGN-RELATION.
-      * 初始化计数器
-           MOVE 0 TO WS-TEMP-COUNT
-           
-      * 模拟查询逻辑
-           PERFORM VARYING WS-I FROM 1 BY 1 
-                   UNTIL WS-I > 3
-                   
-      * 模拟查询条件匹配
-              IF (WS-CRTF-NO = SPACES OR 
-                  WS-CRTF-NO = '510123199001011234') AND
-                 (WS-CUST-ACCT-NO = SPACES OR
-                  WS-CUST-ACCT-NO = '6225880112345678')
-                  
-                 ADD 1 TO WS-TEMP-COUNT
-                 MOVE SIGN-NO(WS-I) 
-                   TO LK-SIGN-NO(WS-TEMP-COUNT)
-                 MOVE SIGN-TYPE(WS-I) 
-                   TO LK-SIGN-TYPE(WS-TEMP-COUNT)
-                 MOVE SIGN-STATUS(WS-I) 
-                   TO LK-SIGN-STATUS(WS-TEMP-COUNT)
-                 MOVE SIGN-DATE(WS-I) 
-                   TO LK-SIGN-DATE(WS-TEMP-COUNT)
-                 MOVE SIGN-AMOUNT(WS-I) 
-                   TO LK-SIGN-AMOUNT(WS-TEMP-COUNT)
-                 MOVE SIGN-DESC(WS-I) 
-                   TO LK-SIGN-DESC(WS-TEMP-COUNT)
-              END-IF
-           END-PERFORM
-           
-      * 设置返回的记录数
-           MOVE WS-TEMP-COUNT TO LK-SIGN-RELATION-COUNT
-           
-           IF LK-SIGN-RELATION-COUNT = 0
-              MOVE 1003 TO LK-RETURN-CODE
-              MOVE '未找到匹配的签约关系' 
-                TO LK-RETURN-MESSAGE
-           ELSE
-              MOVE 0 TO LK-RETURN-CODE
-              MOVE '查询成功' TO LK-RETURN-MESSAGE
-           END-IF.
-       
-       END PROGRAM QURYSIGNRELATIONINFO.
\ No newline at end of file
+      ******************************************************************
+      * 程序名称：QURYSIGNRELATIONINFO
+      * 程序功能：客户签约关系查询
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QURYSIGNRELATIONINFO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * 输入参数结构
+       01 WS-INPUT-DATA.
+          05 WS-TENANT-NO              PIC X(10).
+          05 WS-CRTF-NO                PIC X(20).
+          05 WS-CRTF-TYP-CD            PIC X(2).
+          05 WS-CUST-ACCT-NO           PIC X(20).
+          05 WS-CUST-NM                PIC X(60).
+          05 WS-SIGN-SMLTYP-TYP-CD     PIC X(4).
+
+      * 输出参数结构
+       01 WS-OUTPUT-DATA.
+          05 WS-RETURN-CODE            PIC 9(4).
+          05 WS-RETURN-MESSAGE         PIC X(50).
+          05 WS-SIGN-RELATION-COUNT    PIC 9(4).
+          05 WS-SIGN-RELATION-TABLE OCCURS 100
+             DEPENDING ON WS-SIGN-RELATION-COUNT
+             INDEXED BY WS-SIGN-RELATION-INDEX.
+             10 WS-SIGN-RELATION-INFO.
+                15 WS-SIGN-NO          PIC X(20).
+                15 WS-SIGN-TYPE        PIC X(2).
+                15 WS-SIGN-STATUS      PIC X(1).
+                15 WS-SIGN-DATE        PIC X(8).
+                15 WS-SIGN-AMOUNT      PIC 9(10)V99.
+                15 WS-SIGN-DESC        PIC X(50).
+                15 WS-OVER-LIMIT-FLG   PIC X(1).
+
+      * MGMTSIGNREL01已将客户签约关系信息落到真实表
+      * SIGN_RELATION_INFO，查询改为读该表而不是内存模拟
+      * 表，否则维护程序新增/修改/删除的记录在这里永
+      * 远查不到
+       01 SQLCA.
+          05 SQLCODE                   PIC S9(9) COMP-4.
+
+      * 签约关系查询游标所得一行数据
+       01 SGN-SIGN-NO                  PIC X(20).
+       01 SGN-CUST-NO                  PIC X(20).
+       01 SGN-SIGN-TYPE                PIC X(2).
+       01 SGN-SIGN-STATUS              PIC X(1).
+       01 SGN-SIGN-DATE                PIC X(8).
+       01 SGN-SIGN-AMOUNT              PIC 9(10)V99.
+       01 SGN-SIGN-DESC                PIC X(50).
+       01 SGN-SIGN-SMLTYP-TYP-CD       PIC X(4).
+
+      * 签约金额与渠道交易限额的交叉核对用变量(对应
+      * QURYPERCUSTCHNLTXNCOMMOND中的单笔最高金额)。
+      * CUST_CHNL_TXN_COMMOND按租户隔离(同MGMTCHNLTXN01/
+      * MGMTSIGNREL01)，核对须带TENANT_NO(见WS-INPUT-DATA)，
+      * 否则不同租户下相同CUST_NO的限额记录可能被越权读取
+      * 或误用
+       01 WS-CHNL-SGL-TX-HIGH-AMT      PIC 9(10)V99.
+       01 WS-CUR-OVER-LIMIT-FLG        PIC X(1).
+
+      * 临时工作变量
+       01 WS-WORK-VARIABLES.
+          05 WS-TEMP-COUNT             PIC 9(4).
+          05 WS-DATA-FOUND             PIC X(1).
+             88 WS-DATA-FOUND-Y        VALUE 'Y'.
+             88 WS-DATA-FOUND-N        VALUE 'N'.
+
+      * FETCH刚取到的SQLCODE单独保存下来作为外层游标循环的退出
+      * 条件，不能直接用共享的SQLCODE，否则CHECK-CHNL-LIMIT里
+      * 那条合法返回SQLCODE=100(未找到渠道限额记录)的SELECT会
+      * 覆盖它，被外层循环误判为游标已到末尾，导致本次查询剩
+      * 余的签约关系记录被整批丢弃
+       01 WS-FETCH-SQLCODE             PIC S9(9) COMP-4.
+
+       LINKAGE SECTION.
+      * 输入参数链接节
+       01 LK-INPUT-DATA.
+      * 租户编号，用于与CUST_CHNL_TXN_COMMOND的渠道限额
+      * 交叉核对时按租户隔离，避免跨租户CUST_NO重复导致
+      * 越权读取(同MGMTSIGNREL01 REQ-TENANT-NO)
+          05 LK-TENANT-NO              PIC X(10).
+          05 LK-CRTF-NO                PIC X(20).
+          05 LK-CRTF-TYP-CD            PIC X(2).
+          05 LK-CUST-ACCT-NO           PIC X(20).
+          05 LK-CUST-NM                PIC X(60).
+          05 LK-SIGN-SMLTYP-TYP-CD     PIC X(4).
+
+      * 输出参数链接节
+       01 LK-OUTPUT-DATA.
+          05 LK-RETURN-CODE            PIC 9(4).
+          05 LK-RETURN-MESSAGE         PIC X(50).
+          05 LK-SIGN-RELATION-COUNT    PIC 9(4).
+          05 LK-SIGN-RELATION-TABLE OCCURS 100
+             DEPENDING ON LK-SIGN-RELATION-COUNT
+             INDEXED BY LK-SIGN-RELATION-INDEX.
+             10 LK-SIGN-RELATION-INFO.
+                15 LK-SIGN-NO          PIC X(20).
+                15 LK-SIGN-TYPE        PIC X(2).
+                15 LK-SIGN-STATUS      PIC X(1).
+                15 LK-SIGN-DATE        PIC X(8).
+                15 LK-SIGN-AMOUNT      PIC 9(10)V99.
+                15 LK-SIGN-DESC        PIC X(50).
+                15 LK-OVER-LIMIT-FLG   PIC X(1).
+
+       PROCEDURE DIVISION USING LK-INPUT-DATA, LK-OUTPUT-DATA.
+
+       MAIN-PROCESS.
+      * 初始化
+           PERFORM INITIALIZE-PROGRAM
+
+      * 输入参数验证
+           PERFORM VALIDATE-INPUT
+
+      * 如果验证通过，执行查询
+           IF LK-RETURN-CODE = 0
+              PERFORM QUERY-SIGN-RELATION
+                 THRU QUERY-SIGN-RELATION-EXIT
+           END-IF
+
+           GOBACK.
+
+       INITIALIZE-PROGRAM.
+      * 初始化输出参数
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE SPACES TO LK-RETURN-MESSAGE
+           MOVE 0 TO LK-SIGN-RELATION-COUNT
+           MOVE 'N' TO WS-DATA-FOUND
+
+      * 复制输入参数到工作存储区
+           MOVE LK-TENANT-NO TO WS-TENANT-NO
+           MOVE LK-CRTF-NO TO WS-CRTF-NO
+           MOVE LK-CRTF-TYP-CD TO WS-CRTF-TYP-CD
+           MOVE LK-CUST-ACCT-NO TO WS-CUST-ACCT-NO
+           MOVE LK-CUST-NM TO WS-CUST-NM
+           MOVE LK-SIGN-SMLTYP-TYP-CD TO WS-SIGN-SMLTYP-TYP-CD.
+
+       VALIDATE-INPUT.
+      * 检查必要输入参数
+           IF WS-CRTF-NO = SPACES AND
+              WS-CUST-ACCT-NO = SPACES
+              MOVE 1001 TO LK-RETURN-CODE
+              MOVE '证件号码和客户账号不能同时为空'
+                TO LK-RETURN-MESSAGE
+           END-IF
+
+      * 检查证件类型
+           IF WS-CRTF-TYP-CD NOT = SPACES AND
+              WS-CRTF-TYP-CD NOT = '01' AND
+              WS-CRTF-TYP-CD NOT = '02' AND
+              WS-CRTF-TYP-CD NOT = '03'
+              MOVE 1002 TO LK-RETURN-CODE
+              MOVE '证件类型代码不正确'
+                TO LK-RETURN-MESSAGE
+           END-IF.
+
+       QUERY-SIGN-RELATION.
+           DISPLAY '开始查询客户签约关系信息...'
+
+      * 初始化计数器
+           MOVE 0 TO WS-TEMP-COUNT
+
+      * 按传入条件查询真实的客户签约关系信息，未传的条件
+      * 不参与过滤
+           EXEC SQL
+               DECLARE SIGN-RELATION-CUR CURSOR FOR
+               SELECT SIGN_NO, CUST_NO, SIGN_TYPE, SIGN_STATUS,
+                      SIGN_DATE, SIGN_AMOUNT, SIGN_DESC,
+                      SIGN_SMLTYP_TYP_CD
+                 FROM SIGN_RELATION_INFO
+                WHERE VALID_FLG = '1'
+                  AND (:WS-CRTF-NO = SPACES OR
+                       CRTF_NO = :WS-CRTF-NO)
+                  AND (:WS-CRTF-TYP-CD = SPACES OR
+                       CRTF_TYP_CD = :WS-CRTF-TYP-CD)
+                  AND (:WS-CUST-ACCT-NO = SPACES OR
+                       CUST_ACCT_NO = :WS-CUST-ACCT-NO)
+                  AND (:WS-CUST-NM = SPACES OR
+                       CUST_NM = :WS-CUST-NM)
+                  AND (:WS-SIGN-SMLTYP-TYP-CD = SPACES OR
+                       SIGN_SMLTYP_TYP_CD = :WS-SIGN-SMLTYP-TYP-CD)
+           END-EXEC.
+
+           EXEC SQL OPEN SIGN-RELATION-CUR END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE 1004 TO LK-RETURN-CODE
+              MOVE '数据库查询失败' TO LK-RETURN-MESSAGE
+              GO TO QUERY-SIGN-RELATION-EXIT
+           END-IF.
+
+           MOVE SQLCODE TO WS-FETCH-SQLCODE
+           PERFORM UNTIL WS-FETCH-SQLCODE NOT = 0 OR WS-TEMP-COUNT > 99
+              EXEC SQL
+                  FETCH SIGN-RELATION-CUR
+                   INTO :SGN-SIGN-NO, :SGN-CUST-NO, :SGN-SIGN-TYPE,
+                        :SGN-SIGN-STATUS, :SGN-SIGN-DATE,
+                        :SGN-SIGN-AMOUNT, :SGN-SIGN-DESC,
+                        :SGN-SIGN-SMLTYP-TYP-CD
+              END-EXEC
+              MOVE SQLCODE TO WS-FETCH-SQLCODE
+
+              IF WS-FETCH-SQLCODE = 0
+                 MOVE 'Y' TO WS-DATA-FOUND
+                 ADD 1 TO WS-TEMP-COUNT
+
+      * 复制签约关系数据到输出表
+                 MOVE SGN-SIGN-NO
+                   TO LK-SIGN-NO(WS-TEMP-COUNT)
+                 MOVE SGN-SIGN-TYPE
+                   TO LK-SIGN-TYPE(WS-TEMP-COUNT)
+                 MOVE SGN-SIGN-STATUS
+                   TO LK-SIGN-STATUS(WS-TEMP-COUNT)
+                 MOVE SGN-SIGN-DATE
+                   TO LK-SIGN-DATE(WS-TEMP-COUNT)
+                 MOVE SGN-SIGN-AMOUNT
+                   TO LK-SIGN-AMOUNT(WS-TEMP-COUNT)
+                 MOVE SGN-SIGN-DESC
+                   TO LK-SIGN-DESC(WS-TEMP-COUNT)
+
+                 PERFORM CHECK-CHNL-LIMIT
+                 MOVE WS-CUR-OVER-LIMIT-FLG
+                   TO LK-OVER-LIMIT-FLG(WS-TEMP-COUNT)
+
+                 DISPLAY '找到签约关系记录 ' WS-TEMP-COUNT ':'
+                 DISPLAY '  签约编号: '
+                         LK-SIGN-NO(WS-TEMP-COUNT)
+                 DISPLAY '  超限标志: '
+                         LK-OVER-LIMIT-FLG(WS-TEMP-COUNT)
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE SIGN-RELATION-CUR END-EXEC.
+
+      * 设置返回的记录数
+           MOVE WS-TEMP-COUNT TO LK-SIGN-RELATION-COUNT
+
+           IF LK-SIGN-RELATION-COUNT = 0
+              MOVE 1003 TO LK-RETURN-CODE
+              MOVE '未找到匹配的签约关系'
+                TO LK-RETURN-MESSAGE
+           ELSE
+              MOVE 0 TO LK-RETURN-CODE
+              MOVE '查询成功' TO LK-RETURN-MESSAGE
+           END-IF.
+
+      * 将本次签约记录的签约金额与QURYPERCUSTCHNLTXNCOMMOND
+      * 所维护的该客户对应渠道单笔最高限额进行交叉核对，
+      * 超限时置WS-OVER-LIMIT-FLG为'Y'，找不到对应渠道限额
+      * 记录时置为空格(无从判断)，否则置为'N'
+       CHECK-CHNL-LIMIT.
+           MOVE SPACES TO WS-CUR-OVER-LIMIT-FLG
+           MOVE 0 TO WS-CHNL-SGL-TX-HIGH-AMT
+
+           EXEC SQL
+               SELECT SGL_TX_HIGH_AMT
+                 INTO :WS-CHNL-SGL-TX-HIGH-AMT
+                 FROM CUST_CHNL_TXN_COMMOND
+                WHERE TENANT_NO = :WS-TENANT-NO
+                  AND CUST_NO = :SGN-CUST-NO
+                  AND PMIT_TERMINAL_CD = :SGN-SIGN-SMLTYP-TYP-CD
+                  AND VALID_FLG = '1'
+           END-EXEC.
+
+           IF SQLCODE = 0
+              IF SGN-SIGN-AMOUNT > WS-CHNL-SGL-TX-HIGH-AMT
+                 MOVE 'Y' TO WS-CUR-OVER-LIMIT-FLG
+              ELSE
+                 MOVE 'N' TO WS-CUR-OVER-LIMIT-FLG
+              END-IF
+           END-IF.
+
+       QUERY-SIGN-RELATION-EXIT.
+           EXIT.
+
+       END PROGRAM QURYSIGNRELATIONINFO.
