@@ -14,14 +14,19 @@
           05 WS-ROUTE-VAL          PIC X(50).
           05 WS-ROUTE-TYP-CD       PIC X(10).
           05 WS-RELA-SEQ-NO        PIC X(20).
-          05 WS-FILLER             PIC X(80).
-          
+          05 WS-START-ID           PIC 9(18).
+          05 WS-PAGE-SIZE          PIC 9(4).
+          05 WS-ROUTE-VAL-MATCH-TYPE PIC X(06).
+          05 WS-FILLER             PIC X(52).
+
       * 输出参数
        01 WS-OUTPUT-AREA.
           05 WS-RETURN-CODE        PIC 9(4).
           05 WS-RETURN-MESSAGE     PIC X(100).
           05 WS-RECORD-COUNT       PIC 9(4).
-          05 WS-FILLER             PIC X(100).
+          05 WS-NEXT-START-ID      PIC 9(18).
+          05 WS-MORE-DATA-FLG      PIC X(1).
+          05 WS-FILLER             PIC X(81).
           
       * 客户账户路由信息记录
        01 WS-CUST-ACCT-ROUTE-TABLE.
@@ -42,12 +47,27 @@
              10 WS-VALID-FLG        PIC X(1).
              10 WS-CRT-TELR-NO      PIC X(20).
              10 WS-UPD-TELR-NO      PIC X(20).
-             10 WS-UPD-TM.
-                15 WS-UPD-TM-DATE   PIC 9(8).
-                15 WS-UPD-TM-TIME   PIC 9(6).
-             10 WS-CRT-TM.
-                15 WS-CRT-TM-DATE   PIC 9(8).
-                15 WS-CRT-TM-TIME   PIC 9(6).
+             10 WS-UPD-TM           PIC X(26).
+             10 WS-CRT-TM           PIC X(26).
+
+      * 翻页探路用的一次性缓冲区：多取一行来判断是否还有下一页，
+      * 取到的数据本身不进入本页结果
+       01 WS-LOOKAHEAD-ROW.
+          05 WS-LOOKAHEAD-ID             PIC 9(18).
+          05 WS-LOOKAHEAD-TENANT-NO      PIC X(20).
+          05 WS-LOOKAHEAD-CUST-NO        PIC X(20).
+          05 WS-LOOKAHEAD-AFS-PRODT-NO   PIC X(20).
+          05 WS-LOOKAHEAD-BASE-PRODT-NO  PIC X(20).
+          05 WS-LOOKAHEAD-MAIN-ACCT-NO   PIC X(30).
+          05 WS-LOOKAHEAD-OPER-TYP-CD    PIC X(10).
+          05 WS-LOOKAHEAD-RELA-SEQ-NO    PIC X(20).
+          05 WS-LOOKAHEAD-ROUTE-TYP-CD   PIC X(10).
+          05 WS-LOOKAHEAD-ROUTE-VAL      PIC X(50).
+          05 WS-LOOKAHEAD-VALID-FLG      PIC X(1).
+          05 WS-LOOKAHEAD-CRT-TELR-NO    PIC X(20).
+          05 WS-LOOKAHEAD-UPD-TELR-NO    PIC X(20).
+          05 WS-LOOKAHEAD-UPD-TM         PIC X(26).
+          05 WS-LOOKAHEAD-CRT-TM         PIC X(26).
 
       * 数据库连接和工作变量
        01 WS-DB-CONNECTION.
@@ -59,7 +79,9 @@
              VALUE 'ECIFPASS'.
            
        01 WS-SQL-STATEMENT         PIC X(500).
-       01 WS-SQLCODE               PIC S9(9) COMP.
+       01 WS-ROUTE-VAL-PARAM       PIC X(52).
+       01 SQLCA.
+          05 SQLCODE               PIC S9(9) COMP-4.
        01 WS-ERROR-MSG             PIC X(100).
        01 WS-CURRENT-DATE          PIC 9(8).
        01 WS-CURRENT-TIME          PIC 9(6).
@@ -71,14 +93,19 @@
           05 LK-ROUTE-VAL          PIC X(50).
           05 LK-ROUTE-TYP-CD       PIC X(10).
           05 LK-RELA-SEQ-NO        PIC X(20).
-          05 LK-FILLER             PIC X(80).
-          
-      * 返回参数区  
+          05 LK-START-ID           PIC 9(18).
+          05 LK-PAGE-SIZE          PIC 9(4).
+          05 LK-ROUTE-VAL-MATCH-TYPE PIC X(06).
+          05 LK-FILLER             PIC X(52).
+
+      * 返回参数区
        01 LK-OUTPUT-AREA.
           05 LK-RETURN-CODE        PIC 9(4).
           05 LK-RETURN-MESSAGE     PIC X(100).
           05 LK-RECORD-COUNT       PIC 9(4).
-          05 LK-FILLER             PIC X(100).
+          05 LK-NEXT-START-ID      PIC 9(18).
+          05 LK-MORE-DATA-FLG      PIC X(1).
+          05 LK-FILLER             PIC X(81).
            
       * 返回数据区
        01 LK-CUST-ACCT-ROUTE-TABLE.
@@ -98,12 +125,8 @@
              10 LK-VALID-FLG        PIC X(1).
              10 LK-CRT-TELR-NO      PIC X(20).
              10 LK-UPD-TELR-NO      PIC X(20).
-             10 LK-UPD-TM.
-                15 LK-UPD-TM-DATE   PIC 9(8).
-                15 LK-UPD-TM-TIME   PIC 9(6).
-             10 LK-CRT-TM.
-                15 LK-CRT-TM-DATE   PIC 9(8).
-                15 LK-CRT-TM-TIME   PIC 9(6).
+             10 LK-UPD-TM           PIC X(26).
+             10 LK-CRT-TM           PIC X(26).
 
        PROCEDURE DIVISION 
          USING LK-INPUT-AREA, LK-OUTPUT-AREA, 
@@ -115,6 +138,7 @@
            
       * 参数校验
            PERFORM VALIDATE-INPUT-PARAMS
+              THRU VALIDATE-INPUT-PARAMS-EXIT
            IF WS-RETURN-CODE NOT = ZERO
               PERFORM RETURN-ERROR
               GOBACK
@@ -140,103 +164,209 @@
            IF WS-TENANT-NO = SPACES OR LOW-VALUES
               MOVE 1001 TO WS-RETURN-CODE
               MOVE '租户号不能为空' TO WS-RETURN-MESSAGE
-              EXIT
+              GO TO VALIDATE-INPUT-PARAMS-EXIT
            END-IF
-           
+
       * 检查路由值
            IF WS-ROUTE-VAL = SPACES OR LOW-VALUES
               MOVE 1002 TO WS-RETURN-CODE
               MOVE '路由值不能为空' TO WS-RETURN-MESSAGE
-              EXIT
+              GO TO VALIDATE-INPUT-PARAMS-EXIT
            END-IF
-           
+
       * 检查路由类型
            IF WS-ROUTE-TYP-CD = SPACES OR LOW-VALUES
               MOVE 1003 TO WS-RETURN-CODE
               MOVE '路由类型不能为空' TO WS-RETURN-MESSAGE
-              EXIT
+              GO TO VALIDATE-INPUT-PARAMS-EXIT
            END-IF
-           
+
+      * 分页大小：未传或超过表内OCCURS上限时，按100（表容量上限）处理
+           IF WS-PAGE-SIZE = ZERO OR WS-PAGE-SIZE > 100
+              MOVE 100 TO WS-PAGE-SIZE
+           END-IF
+
+      * 路由值匹配方式：未传时默认精确匹配(EXACT)
+           IF WS-ROUTE-VAL-MATCH-TYPE = SPACES OR LOW-VALUES
+              MOVE 'EXACT' TO WS-ROUTE-VAL-MATCH-TYPE
+           END-IF
+
+           IF WS-ROUTE-VAL-MATCH-TYPE NOT = 'EXACT' AND
+              WS-ROUTE-VAL-MATCH-TYPE NOT = 'SUFFIX' AND
+              WS-ROUTE-VAL-MATCH-TYPE NOT = 'PREFIX'
+              MOVE 1005 TO WS-RETURN-CODE
+              MOVE '路由值匹配方式无效' TO WS-RETURN-MESSAGE
+              GO TO VALIDATE-INPUT-PARAMS-EXIT
+           END-IF
+
            MOVE 0 TO WS-RETURN-CODE
            EXIT.
-           
+
+       VALIDATE-INPUT-PARAMS-EXIT.
+           EXIT.
+
        QUERY-CUST-ACCT-INFO.
-      * 构建SQL查询语句
-           STRING 
+      * 路由值匹配方式：EXACT用=，SUFFIX/PREFIX用LIKE做后缀/前缀模糊匹配，
+      * 通配符'%'拼在参数值里而不是SQL文本里，? 占位符数量不受影响
+           EVALUATE WS-ROUTE-VAL-MATCH-TYPE
+              WHEN 'SUFFIX'
+                 STRING '%' FUNCTION TRIM(WS-ROUTE-VAL)
+                   DELIMITED BY SIZE
+                   INTO WS-ROUTE-VAL-PARAM
+                 END-STRING
+              WHEN 'PREFIX'
+                 STRING FUNCTION TRIM(WS-ROUTE-VAL) '%'
+                   DELIMITED BY SIZE
+                   INTO WS-ROUTE-VAL-PARAM
+                 END-STRING
+              WHEN OTHER
+                 MOVE WS-ROUTE-VAL TO WS-ROUTE-VAL-PARAM
+           END-EVALUATE
+
+      * 构建SQL查询语句，ID>?用于分页续点，FETCH FIRST ?用于分页大小
+           STRING
              'SELECT ID, TENANT_NO, CUST_NO, AFS_PRODT_NO, '
              'BASE_PRODT_NO, MAIN_ACCT_NO, OPER_TYP_CD, '
              'RELA_SEQ_NO, ROUTE_TYP_CD, ROUTE_VAL, VALID_FLG, '
              'CRT_TELR_NO, UPD_TELR_NO, UPD_TM, CRT_TM '
-             'FROM THSBCECIF_CUST_ACCT_INFO '
+             'FROM CUST_ACCT_INFO '
              'WHERE TENANT_NO = ? '
-             'AND ROUTE_VAL = ? '
-             'AND ROUTE_TYP_CD = ? '
+           DELIMITED BY SIZE
+             INTO WS-SQL-STATEMENT
+           END-STRING
+
+           IF WS-ROUTE-VAL-MATCH-TYPE = 'EXACT'
+              STRING
+                FUNCTION TRIM(WS-SQL-STATEMENT)
+                ' AND ROUTE_VAL = ?'
+                DELIMITED BY SIZE
+                INTO WS-SQL-STATEMENT
+              END-STRING
+           ELSE
+              STRING
+                FUNCTION TRIM(WS-SQL-STATEMENT)
+                ' AND ROUTE_VAL LIKE ?'
+                DELIMITED BY SIZE
+                INTO WS-SQL-STATEMENT
+              END-STRING
+           END-IF
+
+           STRING
+             FUNCTION TRIM(WS-SQL-STATEMENT)
+             ' AND ROUTE_TYP_CD = ? '
              'AND VALID_FLG = ''1'' '
              DELIMITED BY SIZE
              INTO WS-SQL-STATEMENT
            END-STRING
-           
+
       * 如果关联序号不为空，添加到查询条件
-           IF WS-RELA-SEQ-NO NOT = SPACES AND 
+           IF WS-RELA-SEQ-NO NOT = SPACES AND
               WS-RELA-SEQ-NO NOT = LOW-VALUES
-              STRING 
+              STRING
                 FUNCTION TRIM(WS-SQL-STATEMENT)
                 ' AND RELA_SEQ_NO = ?'
                 DELIMITED BY SIZE
                 INTO WS-SQL-STATEMENT
               END-STRING
            END-IF
-           
-      * 执行数据库查询 (这里简化了数据库操作)
+
+      * 续点条件+排序，ID为自增主键，天然适合做可滚动游标的续点；
+      * 每页取多少行由COBOL端的FETCH循环控制（见EXECUTE-DB-QUERY），
+      * 以便多取一行探知是否还有下一页
+           STRING
+             FUNCTION TRIM(WS-SQL-STATEMENT)
+             ' AND ID > ? ORDER BY ID'
+             DELIMITED BY SIZE
+             INTO WS-SQL-STATEMENT
+           END-STRING
+
+      * 执行数据库查询
            PERFORM EXECUTE-DB-QUERY
+              THRU EXECUTE-DB-QUERY-EXIT
            EXIT.
-           
+
        EXECUTE-DB-QUERY.
-      * 模拟数据库查询结果
-           MOVE 2 TO WS-RECORD-COUNT
-           
-      * 第一条记录
-           MOVE 100001 TO WS-ID(1)
-           MOVE WS-TENANT-NO TO WS-TENANT-NO-O(1)
-           MOVE 'CUST0000001' TO WS-CUST-NO(1)
-           MOVE 'AFS001' TO WS-AFS-PRODT-NO(1)
-           MOVE 'BASE001' TO WS-BASE-PRODT-NO(1)
-           MOVE '6228480018888888888' TO WS-MAIN-ACCT-NO(1)
-           MOVE 'OPER001' TO WS-OPER-TYP-CD(1)
-           MOVE WS-RELA-SEQ-NO TO WS-RELA-SEQ-NO-O(1)
-           MOVE WS-ROUTE-TYP-CD TO WS-ROUTE-TYP-CD-O(1)
-           MOVE WS-ROUTE-VAL TO WS-ROUTE-VAL-O(1)
-           MOVE '1' TO WS-VALID-FLG(1)
-           MOVE 'TELR001' TO WS-CRT-TELR-NO(1)
-           MOVE 'TELR002' TO WS-UPD-TELR-NO(1)
-           MOVE 20250919 TO WS-UPD-TM-DATE(1)
-           MOVE 143052 TO WS-UPD-TM-TIME(1)
-           MOVE 20250919 TO WS-CRT-TM-DATE(1)
-           MOVE 143052 TO WS-CRT-TM-TIME(1)
-           
-      * 第二条记录
-           MOVE 100002 TO WS-ID(2)
-           MOVE WS-TENANT-NO TO WS-TENANT-NO-O(2)
-           MOVE 'CUST0000002' TO WS-CUST-NO(2)
-           MOVE 'AFS002' TO WS-AFS-PRODT-NO(2)
-           MOVE 'BASE002' TO WS-BASE-PRODT-NO(2)
-           MOVE '6228480029999999999' TO WS-MAIN-ACCT-NO(2)
-           MOVE 'OPER002' TO WS-OPER-TYP-CD(2)
-           MOVE WS-RELA-SEQ-NO TO WS-RELA-SEQ-NO-O(2)
-           MOVE WS-ROUTE-TYP-CD TO WS-ROUTE-TYP-CD-O(2)
-           MOVE WS-ROUTE-VAL TO WS-ROUTE-VAL-O(2)
-           MOVE '1' TO WS-VALID-FLG(2)
-           MOVE 'TELR003' TO WS-CRT-TELR-NO(2)
-           MOVE 'TELR004' TO WS-UPD-TELR-NO(2)
-           MOVE 20250919 TO WS-UPD-TM-DATE(2)
-           MOVE 153052 TO WS-UPD-TM-TIME(2)
-           MOVE 20250919 TO WS-CRT-TM-DATE(2)
-           MOVE 153052 TO WS-CRT-TM-TIME(2)
-           
+           EXEC SQL PREPARE CUST-ACCT-STMT FROM :WS-SQL-STATEMENT
+           END-EXEC.
+           EXEC SQL DECLARE CUST-ACCT-CUR CURSOR FOR CUST-ACCT-STMT
+           END-EXEC.
+
+           IF WS-RELA-SEQ-NO NOT = SPACES AND
+              WS-RELA-SEQ-NO NOT = LOW-VALUES
+              EXEC SQL
+                  OPEN CUST-ACCT-CUR USING :WS-TENANT-NO,
+                      :WS-ROUTE-VAL-PARAM,
+                      :WS-ROUTE-TYP-CD, :WS-RELA-SEQ-NO, :WS-START-ID
+              END-EXEC
+           ELSE
+              EXEC SQL
+                  OPEN CUST-ACCT-CUR USING :WS-TENANT-NO,
+                      :WS-ROUTE-VAL-PARAM,
+                      :WS-ROUTE-TYP-CD, :WS-START-ID
+              END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT = 0
+              MOVE 1004 TO WS-RETURN-CODE
+              MOVE '游标打开失败' TO WS-RETURN-MESSAGE
+              GO TO EXECUTE-DB-QUERY-EXIT
+           END-IF.
+
+           MOVE 1 TO IDX
+           MOVE ZERO TO WS-NEXT-START-ID
+           MOVE 'N' TO WS-MORE-DATA-FLG
+
+           PERFORM UNTIL SQLCODE NOT = 0 OR IDX > WS-PAGE-SIZE
+              EXEC SQL
+                  FETCH CUST-ACCT-CUR
+                   INTO :WS-ID(IDX), :WS-TENANT-NO-O(IDX),
+                        :WS-CUST-NO(IDX), :WS-AFS-PRODT-NO(IDX),
+                        :WS-BASE-PRODT-NO(IDX), :WS-MAIN-ACCT-NO(IDX),
+                        :WS-OPER-TYP-CD(IDX), :WS-RELA-SEQ-NO-O(IDX),
+                        :WS-ROUTE-TYP-CD-O(IDX), :WS-ROUTE-VAL-O(IDX),
+                        :WS-VALID-FLG(IDX), :WS-CRT-TELR-NO(IDX),
+                        :WS-UPD-TELR-NO(IDX), :WS-UPD-TM(IDX),
+                        :WS-CRT-TM(IDX)
+              END-EXEC
+
+              IF SQLCODE = 0
+                 MOVE WS-ID(IDX) TO WS-NEXT-START-ID
+                 ADD 1 TO IDX
+              END-IF
+           END-PERFORM.
+
+           COMPUTE WS-RECORD-COUNT = IDX - 1.
+
+      * 本页取满后再多取一行探路：取得到说明还有下一页，不计入本页结果
+           IF SQLCODE = 0 AND WS-RECORD-COUNT = WS-PAGE-SIZE
+              EXEC SQL
+                  FETCH CUST-ACCT-CUR
+                   INTO :WS-LOOKAHEAD-ID, :WS-LOOKAHEAD-TENANT-NO,
+                        :WS-LOOKAHEAD-CUST-NO, :WS-LOOKAHEAD-AFS-PRODT-NO,
+                        :WS-LOOKAHEAD-BASE-PRODT-NO,
+                        :WS-LOOKAHEAD-MAIN-ACCT-NO,
+                        :WS-LOOKAHEAD-OPER-TYP-CD,
+                        :WS-LOOKAHEAD-RELA-SEQ-NO,
+                        :WS-LOOKAHEAD-ROUTE-TYP-CD,
+                        :WS-LOOKAHEAD-ROUTE-VAL, :WS-LOOKAHEAD-VALID-FLG,
+                        :WS-LOOKAHEAD-CRT-TELR-NO,
+                        :WS-LOOKAHEAD-UPD-TELR-NO, :WS-LOOKAHEAD-UPD-TM,
+                        :WS-LOOKAHEAD-CRT-TM
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Y' TO WS-MORE-DATA-FLG
+              END-IF
+           END-IF.
+
+           EXEC SQL CLOSE CUST-ACCT-CUR END-EXEC.
+
            MOVE 0 TO WS-RETURN-CODE
            MOVE '查询成功' TO WS-RETURN-MESSAGE
            EXIT.
-           
+
+       EXECUTE-DB-QUERY-EXIT.
+           EXIT.
+
        RETURN-ERROR.
            MOVE WS-RETURN-CODE TO LK-RETURN-CODE
            MOVE WS-RETURN-MESSAGE TO LK-RETURN-MESSAGE
@@ -247,9 +377,11 @@
            MOVE WS-RETURN-CODE TO LK-RETURN-CODE
            MOVE WS-RETURN-MESSAGE TO LK-RETURN-MESSAGE
            MOVE WS-RECORD-COUNT TO LK-RECORD-COUNT
-           
+           MOVE WS-NEXT-START-ID TO LK-NEXT-START-ID
+           MOVE WS-MORE-DATA-FLG TO LK-MORE-DATA-FLG
+
       * 复制查询结果到返回区
-           PERFORM VARYING IDX FROM 1 BY 1 
+           PERFORM VARYING IDX FROM 1 BY 1
              UNTIL IDX > WS-RECORD-COUNT
              MOVE WS-ID(IDX) TO LK-ID(IDX)
              MOVE WS-TENANT-NO-O(IDX) TO LK-TENANT-NO-O(IDX)
@@ -264,10 +396,8 @@
              MOVE WS-VALID-FLG(IDX) TO LK-VALID-FLG(IDX)
              MOVE WS-CRT-TELR-NO(IDX) TO LK-CRT-TELR-NO(IDX)
              MOVE WS-UPD-TELR-NO(IDX) TO LK-UPD-TELR-NO(IDX)
-             MOVE WS-UPD-TM-DATE(IDX) TO LK-UPD-TM-DATE(IDX)
-             MOVE WS-UPD-TM-TIME(IDX) TO LK-UPD-TM-TIME(IDX)
-             MOVE WS-CRT-TM-DATE(IDX) TO LK-CRT-TM-DATE(IDX)
-             MOVE WS-CRT-TM-TIME(IDX) TO LK-CRT-TM-TIME(IDX)
+             MOVE WS-UPD-TM(IDX) TO LK-UPD-TM(IDX)
+             MOVE WS-CRT-TM(IDX) TO LK-CRT-TM(IDX)
            END-PERFORM
            EXIT.
            
