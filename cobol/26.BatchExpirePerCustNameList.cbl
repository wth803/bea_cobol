@@ -0,0 +1,129 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MGMTNAMELISTBAT01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REPORT-FILE ASSIGN TO 'NAMELIST.EXPIRE.REPORT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> 当日名单失效滚动报告：定长一行一条记录，供风控人员审阅
+FD  REPORT-FILE.
+01  REPORT-RECORD               PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE                PIC S9(9) COMP-4.
+
+01  WS-CURRENT-DATE             PIC X(08).
+01  WS-EXPIRE-COUNT             PIC 9(7) VALUE 0.
+
+*> FETCH刚取到的SQLCODE单独保存下来作为外层游标循环的退出条件，
+*> 不能直接用共享的SQLCODE，否则EXPIRE-ONE-NAME-LIST-ENTRY里对
+*> PERSONAL_CUSTOMER_LIST的UPDATE(失败时覆盖SQLCODE为非0且没有
+*> COMMIT/ROLLBACK把它复位)会被外层循环误判为游标已到末尾，导致
+*> 本次游标里剩余的失效名单记录被整批跳过
+01  WS-FETCH-SQLCODE            PIC S9(9) COMP-4.
+
+*> 失效名单游标读出的一行数据
+01  WS-EXP-CUST-NO               PIC X(20).
+01  WS-EXP-NM-SNGL-TYP-CD        PIC X(02).
+01  WS-EXP-INVALID-DT            PIC X(08).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
+    OPEN OUTPUT REPORT-FILE
+
+    *> 找出所有已到达失效日但仍标记为有效的客户名单记录
+    EXEC SQL
+        DECLARE EXPIRING-NAME-LIST-CUR CURSOR FOR
+        SELECT CUST_NO, NM_SNGL_TYP_CD, INVALID_DT
+          FROM PERSONAL_CUSTOMER_LIST
+         WHERE VALID_FLG = '1'
+           AND INVALID_DT NOT = SPACES
+           AND INVALID_DT <= :WS-CURRENT-DATE
+    END-EXEC.
+
+    EXEC SQL OPEN EXPIRING-NAME-LIST-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       DISPLAY '失效名单游标打开失败'
+       CLOSE REPORT-FILE
+       GOBACK
+    END-IF.
+
+    MOVE SQLCODE TO WS-FETCH-SQLCODE.
+    PERFORM UNTIL WS-FETCH-SQLCODE NOT = 0
+       EXEC SQL
+           FETCH EXPIRING-NAME-LIST-CUR
+            INTO :WS-EXP-CUST-NO, :WS-EXP-NM-SNGL-TYP-CD,
+                 :WS-EXP-INVALID-DT
+       END-EXEC
+       MOVE SQLCODE TO WS-FETCH-SQLCODE
+
+       IF WS-FETCH-SQLCODE = 0
+          PERFORM EXPIRE-ONE-NAME-LIST-ENTRY
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE EXPIRING-NAME-LIST-CUR END-EXEC.
+
+    PERFORM WRITE-SUMMARY-RECORD
+
+    CLOSE REPORT-FILE
+
+    DISPLAY '客户名单失效批量处理完成，滚出记录数:' WS-EXPIRE-COUNT.
+
+    GOBACK.
+
+*> 将一条已过期的名单记录标记为失效，并写入滚动报告。UPDATE与
+*> COMMIT/ROLLBACK都在本段内完成，不会影响外层游标循环所依据的
+*> WS-FETCH-SQLCODE(同ACCTPURGE01/ARCHIVE-ONE-ACCT-ROW的事务处理方式)
+EXPIRE-ONE-NAME-LIST-ENTRY.
+    EXEC SQL START TRANSACTION END-EXEC.
+
+    EXEC SQL
+        UPDATE PERSONAL_CUSTOMER_LIST
+           SET VALID_FLG = '0',
+               UPD_TM = CURRENT_TIMESTAMP
+         WHERE CUST_NO = :WS-EXP-CUST-NO
+           AND NM_SNGL_TYP_CD = :WS-EXP-NM-SNGL-TYP-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       DISPLAY '名单失效更新失败 客户号:' WS-EXP-CUST-NO
+               ' 名单类型:' WS-EXP-NM-SNGL-TYP-CD
+       EXEC SQL ROLLBACK END-EXEC
+    ELSE
+       EXEC SQL COMMIT END-EXEC
+       IF SQLCODE NOT = 0
+          DISPLAY '名单失效事务提交失败 客户号:' WS-EXP-CUST-NO
+                  ' 名单类型:' WS-EXP-NM-SNGL-TYP-CD
+          EXEC SQL ROLLBACK END-EXEC
+       ELSE
+          ADD 1 TO WS-EXPIRE-COUNT
+          MOVE SPACES TO REPORT-RECORD
+          STRING WS-EXP-CUST-NO DELIMITED BY SIZE
+                 ' ' DELIMITED BY SIZE
+                 WS-EXP-NM-SNGL-TYP-CD DELIMITED BY SIZE
+                 ' ' DELIMITED BY SIZE
+                 WS-EXP-INVALID-DT DELIMITED BY SIZE
+                 ' EXPIRED' DELIMITED BY SIZE
+            INTO REPORT-RECORD
+          END-STRING
+          WRITE REPORT-RECORD
+       END-IF
+    END-IF.
+
+*> 写入报告汇总行
+WRITE-SUMMARY-RECORD.
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'TOTAL EXPIRED: ' DELIMITED BY SIZE
+           WS-EXPIRE-COUNT DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
