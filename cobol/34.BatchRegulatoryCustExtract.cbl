@@ -0,0 +1,110 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REGCUSTEXT01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXTRACT-FILE ASSIGN TO 'REGULATORY.CUST.EXTRACT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> 监管客户信息报送文件：定长一行一条记录，按监管要求的字段
+*> 顺序排列，覆盖全部在网对私有效客户
+FD  EXTRACT-FILE.
+01  EXTRACT-RECORD.
+    05  EXT-CUST-NO            PIC X(20).
+    05  EXT-CUST-NM            PIC X(60).
+    05  EXT-CRTF-TYP-CD        PIC X(02).
+    05  EXT-CRTF-NO            PIC X(20).
+*> ADDR(地址)和CAREER_TYP_CD(职业)在CUSTOMER_BASIC_INFO/
+*> PERSONAL_CUSTOMER_INFO的真实表结构中并不存在——这两个字段
+*> 只存在于QURYPERCUSTINFOBYCUSTNO(cobol/13)遗留的内存模拟表
+*> 里，从未迁移为真实列。按监管格式要求保留这两列的位置，内容
+*> 留空，待地址/职业信息真正落库后再回填，而不是伪造数据
+    05  EXT-ADDR               PIC X(100).
+    05  EXT-CAREER-TYP-CD      PIC X(02).
+*> 真实表中没有单独的风险等级列，CUST_LVL_CD(客户等级)是目前
+*> 持久化的、最接近的客户分类字段，用作监管文件"风险等级"列的
+*> 替代，而不是新造一个目前任何程序都不维护的列
+    05  EXT-RISK-LVL-CD        PIC X(02).
+
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE                PIC S9(9) COMP-4.
+
+01  WS-EXTRACT-COUNT           PIC 9(7) VALUE 0.
+
+*> 游标读出的一行数据
+01  WS-EXT-CUST-NO              PIC X(20).
+01  WS-EXT-CUST-NM              PIC X(60).
+01  WS-EXT-CRTF-TYP-CD          PIC X(02).
+01  WS-EXT-CRTF-NO              PIC X(20).
+01  WS-EXT-GENDER-CD            PIC X(01).
+01  WS-EXT-BIRTH-DT             PIC X(08).
+01  WS-EXT-CUST-LVL-CD          PIC X(02).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    OPEN OUTPUT EXTRACT-FILE
+
+    *> 取出全部有效对私客户(基本信息和个人信息均有效)的姓名、
+    *> 证件类型/号码、性别、出生日期、客户等级，按客户编号排列
+    EXEC SQL
+        DECLARE REG-EXTRACT-CUR CURSOR FOR
+        SELECT B.CUST_NO, B.CUST_NM, B.CRTF_TYP_CD, B.CRTF_NO,
+               P.GENDER_CD, P.BIRTH_DT, B.CUST_LVL_CD
+          FROM CUSTOMER_BASIC_INFO B
+          JOIN PERSONAL_CUSTOMER_INFO P
+            ON P.CUST_NO = B.CUST_NO
+           AND P.TENANT_NO = B.TENANT_NO
+         WHERE B.CUST_TYP_CD = '0'
+           AND B.VALID_FLG = '1'
+           AND P.VALID_FLG = '1'
+         ORDER BY B.CUST_NO
+    END-EXEC.
+
+    EXEC SQL OPEN REG-EXTRACT-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       DISPLAY '监管客户信息抽取游标打开失败'
+       CLOSE EXTRACT-FILE
+       GOBACK
+    END-IF.
+
+    PERFORM UNTIL SQLCODE NOT = 0
+       EXEC SQL
+           FETCH REG-EXTRACT-CUR
+            INTO :WS-EXT-CUST-NO, :WS-EXT-CUST-NM,
+                 :WS-EXT-CRTF-TYP-CD, :WS-EXT-CRTF-NO,
+                 :WS-EXT-GENDER-CD, :WS-EXT-BIRTH-DT,
+                 :WS-EXT-CUST-LVL-CD
+       END-EXEC
+
+       IF SQLCODE = 0
+          PERFORM WRITE-EXTRACT-RECORD
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE REG-EXTRACT-CUR END-EXEC.
+
+    CLOSE EXTRACT-FILE
+
+    DISPLAY '监管客户信息抽取批处理完成，抽取记录数:'
+            WS-EXTRACT-COUNT.
+
+    GOBACK.
+
+*> 写出一条监管客户信息记录
+WRITE-EXTRACT-RECORD.
+    ADD 1 TO WS-EXTRACT-COUNT
+
+    MOVE SPACES TO EXTRACT-RECORD
+    MOVE WS-EXT-CUST-NO       TO EXT-CUST-NO
+    MOVE WS-EXT-CUST-NM       TO EXT-CUST-NM
+    MOVE WS-EXT-CRTF-TYP-CD   TO EXT-CRTF-TYP-CD
+    MOVE WS-EXT-CRTF-NO       TO EXT-CRTF-NO
+    MOVE SPACES               TO EXT-ADDR
+    MOVE SPACES               TO EXT-CAREER-TYP-CD
+    MOVE WS-EXT-CUST-LVL-CD   TO EXT-RISK-LVL-CD
+
+    WRITE EXTRACT-RECORD.
