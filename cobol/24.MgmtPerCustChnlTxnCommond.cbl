@@ -0,0 +1,327 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MGMTCHNLTXN01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  WS-RECORD-COUNT        PIC 9(5).
+01  WS-OPER-TYPE           PIC X(03).
+
+*> 客户交易渠道控制信息工作区
+01  WS-CHNL-TXN-INFO.
+    05  WS-TENANT-NO           PIC X(10).
+    05  WS-CUST-NO             PIC X(20).
+    05  WS-YR-ACCM-MAX-AMT     PIC 9(10)V99.
+    05  WS-MON-ACCM-MAX-AMT    PIC 9(10)V99.
+    05  WS-PMIT-TERMINAL-CD    PIC X(02).
+    05  WS-LMT-TYP-CD          PIC X(02).
+    05  WS-DAY-ACCM-MAX-AMT    PIC 9(10)V99.
+    05  WS-MON-ACCM-MAX-CNT    PIC 9(05).
+    05  WS-DAY-ACCM-MAX-CNT    PIC 9(05).
+    05  WS-YR-ACCM-MAX-CNT     PIC 9(05).
+    05  WS-SGL-TX-HIGH-AMT     PIC 9(10)V99.
+    05  WS-SGL-TX-LOW-AMT      PIC 9(10)V99.
+    05  WS-QT-ACCM-MAX-CNT     PIC 9(05).
+    05  WS-QT-ACCM-MAX-AMT     PIC 9(10)V99.
+    05  WS-RSN                 PIC X(100).
+    05  WS-CURR-CD             PIC X(03).
+    05  WS-VALID-FLG           PIC X(01) VALUE '1'.
+    05  WS-CRT-TELR-NO         PIC X(10).
+    05  WS-UPD-TELR-NO         PIC X(10).
+
+LINKAGE SECTION.
+*> ========== 输入参数 ==========
+01  REQ-TENANT-NO          PIC X(10).     *> 租户编号
+01  REQ-CUST-NO            PIC X(20).     *> 客户编号
+01  REQ-YR-ACCM-MAX-AMT    PIC 9(10)V99.  *> 年累计最大交易金额
+01  REQ-MON-ACCM-MAX-AMT   PIC 9(10)V99.  *> 月累计最大交易金额
+01  REQ-PMIT-TERMINAL-CD   PIC X(02).     *> 允许终端类型代码
+01  REQ-LMT-TYP-CD         PIC X(02).     *> 限额类型代码
+01  REQ-DAY-ACCM-MAX-AMT   PIC 9(10)V99.  *> 日累计最大交易金额
+01  REQ-MON-ACCM-MAX-CNT   PIC 9(05).     *> 月累计最大交易笔数
+01  REQ-DAY-ACCM-MAX-CNT   PIC 9(05).     *> 日累计最大交易笔数
+01  REQ-YR-ACCM-MAX-CNT    PIC 9(05).     *> 年累计最大交易笔数
+01  REQ-SGL-TX-HIGH-AMT    PIC 9(10)V99.  *> 单笔最高金额
+01  REQ-SGL-TX-LOW-AMT     PIC 9(10)V99.  *> 单笔最低金额
+01  REQ-QT-ACCM-MAX-CNT    PIC 9(05).     *> 季累计最大交易笔数
+01  REQ-QT-ACCM-MAX-AMT    PIC 9(10)V99.  *> 季累计最大交易金额
+01  REQ-CURR-CD            PIC X(03).     *> 币种代码
+01  REQ-RSN                PIC X(100).    *> 限额变更原因(须说明为何调整)
+01  REQ-OPER-TYP-CD        PIC X(02).     *> 操作类型代码(01新增/02修改/03删除)
+01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
+
+*> ========== 输出参数 ==========
+01  RESP-CODE              PIC X(06).
+01  RESP-MSG               PIC X(50).
+
+PROCEDURE DIVISION
+    USING REQ-TENANT-NO, REQ-CUST-NO, REQ-YR-ACCM-MAX-AMT,
+          REQ-MON-ACCM-MAX-AMT, REQ-PMIT-TERMINAL-CD, REQ-LMT-TYP-CD,
+          REQ-DAY-ACCM-MAX-AMT, REQ-MON-ACCM-MAX-CNT, REQ-DAY-ACCM-MAX-CNT,
+          REQ-YR-ACCM-MAX-CNT, REQ-SGL-TX-HIGH-AMT, REQ-SGL-TX-LOW-AMT,
+          REQ-QT-ACCM-MAX-CNT, REQ-QT-ACCM-MAX-AMT, REQ-CURR-CD, REQ-RSN,
+          REQ-OPER-TYP-CD, REQ-OPER-TELR-NO,
+          RESP-CODE, RESP-MSG.
+
+MAIN-LOGIC.
+    *> 初始化
+    MOVE 'E99999' TO WS-RESP-CODE
+    MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
+    MOVE 0 TO WS-RECORD-COUNT
+
+    *> 1) 参数基础校验
+    PERFORM VALIDATE-REQUIRED-FIELDS.
+    IF WS-RESP-CODE NOT = '000000'
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 2) 校验操作类型
+    EVALUATE REQ-OPER-TYP-CD
+       WHEN '01'  *> 新增
+          MOVE 'ADD' TO WS-OPER-TYPE
+       WHEN '02'  *> 修改
+          MOVE 'MOD' TO WS-OPER-TYPE
+       WHEN '03'  *> 删除
+          MOVE 'DEL' TO WS-OPER-TYPE
+       WHEN OTHER
+          MOVE 'E12196' TO WS-RESP-CODE
+          MOVE '非法操作标志' TO WS-RESP-MSG
+          GO TO EXIT-PROGRAM
+    END-EVALUATE.
+
+    *> 3) 开始事务
+    EXEC SQL START TRANSACTION END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12001' TO WS-RESP-CODE
+       MOVE '事务启动失败' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 4) 设置工作区值
+    MOVE REQ-TENANT-NO TO WS-TENANT-NO
+    MOVE REQ-CUST-NO TO WS-CUST-NO
+    MOVE REQ-YR-ACCM-MAX-AMT TO WS-YR-ACCM-MAX-AMT
+    MOVE REQ-MON-ACCM-MAX-AMT TO WS-MON-ACCM-MAX-AMT
+    MOVE REQ-PMIT-TERMINAL-CD TO WS-PMIT-TERMINAL-CD
+    MOVE REQ-LMT-TYP-CD TO WS-LMT-TYP-CD
+    MOVE REQ-DAY-ACCM-MAX-AMT TO WS-DAY-ACCM-MAX-AMT
+    MOVE REQ-MON-ACCM-MAX-CNT TO WS-MON-ACCM-MAX-CNT
+    MOVE REQ-DAY-ACCM-MAX-CNT TO WS-DAY-ACCM-MAX-CNT
+    MOVE REQ-YR-ACCM-MAX-CNT TO WS-YR-ACCM-MAX-CNT
+    MOVE REQ-SGL-TX-HIGH-AMT TO WS-SGL-TX-HIGH-AMT
+    MOVE REQ-SGL-TX-LOW-AMT TO WS-SGL-TX-LOW-AMT
+    MOVE REQ-QT-ACCM-MAX-CNT TO WS-QT-ACCM-MAX-CNT
+    MOVE REQ-QT-ACCM-MAX-AMT TO WS-QT-ACCM-MAX-AMT
+    MOVE REQ-CURR-CD TO WS-CURR-CD
+    MOVE REQ-RSN TO WS-RSN
+    MOVE REQ-OPER-TELR-NO TO WS-CRT-TELR-NO
+    MOVE REQ-OPER-TELR-NO TO WS-UPD-TELR-NO
+
+    *> 5) 根据操作类型执行相应操作
+    EVALUATE WS-OPER-TYPE
+       WHEN 'ADD'
+          PERFORM ADD-CHNL-TXN-INFO
+       WHEN 'MOD'
+          PERFORM MOD-CHNL-TXN-INFO
+       WHEN 'DEL'
+          PERFORM DEL-CHNL-TXN-INFO
+    END-EVALUATE.
+
+    IF WS-RESP-CODE NOT = '000000'
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 6) 提交事务
+    EXEC SQL COMMIT END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12002' TO WS-RESP-CODE
+       MOVE '事务提交失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 7) 成功返回
+    MOVE '000000' TO WS-RESP-CODE
+    EVALUATE WS-OPER-TYPE
+       WHEN 'ADD'
+          MOVE '交易渠道控制限额新增成功' TO WS-RESP-MSG
+       WHEN 'MOD'
+          MOVE '交易渠道控制限额修改成功' TO WS-RESP-MSG
+       WHEN 'DEL'
+          MOVE '交易渠道控制限额删除成功' TO WS-RESP-MSG
+    END-EVALUATE.
+
+EXIT-PROGRAM.
+    MOVE WS-RESP-CODE TO RESP-CODE
+    MOVE WS-RESP-MSG TO RESP-MSG
+    EXIT PROGRAM.
+
+*> 参数校验子程序
+VALIDATE-REQUIRED-FIELDS.
+    IF REQ-TENANT-NO = SPACES
+       MOVE 'F20001' TO WS-RESP-CODE
+       MOVE '租户号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-CUST-NO = SPACES
+       MOVE 'F20002' TO WS-RESP-CODE
+       MOVE '客户编号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-OPER-TYP-CD = SPACES
+       MOVE 'F20003' TO WS-RESP-CODE
+       MOVE '操作类型不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 新增/修改限额必须说明调整原因，便于事后审计
+    IF (REQ-OPER-TYP-CD = '01' OR REQ-OPER-TYP-CD = '02')
+       AND REQ-RSN = SPACES
+       MOVE 'F20004' TO WS-RESP-CODE
+       MOVE '限额变更原因不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    MOVE '000000' TO WS-RESP-CODE.
+
+*> 新增客户交易渠道控制限额
+ADD-CHNL-TXN-INFO.
+    *> 检查记录是否已存在：同一客户下不同PMIT_TERMINAL_CD(渠道/终端
+    *> 类型)各自一条限额记录，唯一性须按TENANT_NO+CUST_NO+
+    *> PMIT_TERMINAL_CD校验，否则同客户下新增第二个渠道的限额会
+    *> 被误判为已存在而拒绝
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM CUST_CHNL_TXN_COMMOND
+         WHERE TENANT_NO = :WS-TENANT-NO
+           AND CUST_NO = :WS-CUST-NO
+           AND PMIT_TERMINAL_CD = :WS-PMIT-TERMINAL-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT > 0
+       MOVE 'F20005' TO WS-RESP-CODE
+       MOVE '该客户交易渠道控制限额已存在' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           INSERT INTO CUST_CHNL_TXN_COMMOND (
+               TENANT_NO, CUST_NO, YR_ACCM_MAX_AMT, MON_ACCM_MAX_AMT,
+               PMIT_TERMINAL_CD, LMT_TYP_CD, DAY_ACCM_MAX_AMT,
+               MON_ACCM_MAX_CNT, DAY_ACCM_MAX_CNT, YR_ACCM_MAX_CNT,
+               SGL_TX_HIGH_AMT, SGL_TX_LOW_AMT, QT_ACCM_MAX_CNT,
+               QT_ACCM_MAX_AMT, CURR_CD, RSN, VALID_FLG,
+               CRT_TELR_NO, UPD_TELR_NO, CRT_TM, UPD_TM
+           ) VALUES (
+               :WS-TENANT-NO, :WS-CUST-NO, :WS-YR-ACCM-MAX-AMT,
+               :WS-MON-ACCM-MAX-AMT, :WS-PMIT-TERMINAL-CD, :WS-LMT-TYP-CD,
+               :WS-DAY-ACCM-MAX-AMT, :WS-MON-ACCM-MAX-CNT,
+               :WS-DAY-ACCM-MAX-CNT, :WS-YR-ACCM-MAX-CNT,
+               :WS-SGL-TX-HIGH-AMT, :WS-SGL-TX-LOW-AMT,
+               :WS-QT-ACCM-MAX-CNT, :WS-QT-ACCM-MAX-AMT, :WS-CURR-CD,
+               :WS-RSN, :WS-VALID-FLG,
+               :WS-CRT-TELR-NO, :WS-UPD-TELR-NO,
+               CURRENT_TIMESTAMP, CURRENT_TIMESTAMP
+           )
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12003' TO WS-RESP-CODE
+          MOVE '新增交易渠道控制限额失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
+
+*> 修改客户交易渠道控制限额
+MOD-CHNL-TXN-INFO.
+    *> 按TENANT_NO+CUST_NO+PMIT_TERMINAL_CD定位唯一记录，否则会把
+    *> 该客户下所有渠道的限额记录一并修改
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM CUST_CHNL_TXN_COMMOND
+         WHERE TENANT_NO = :WS-TENANT-NO
+           AND CUST_NO = :WS-CUST-NO
+           AND PMIT_TERMINAL_CD = :WS-PMIT-TERMINAL-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
+       MOVE 'F20006' TO WS-RESP-CODE
+       MOVE '该客户交易渠道控制限额不存在' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           UPDATE CUST_CHNL_TXN_COMMOND
+              SET YR_ACCM_MAX_AMT = :WS-YR-ACCM-MAX-AMT,
+                  MON_ACCM_MAX_AMT = :WS-MON-ACCM-MAX-AMT,
+                  PMIT_TERMINAL_CD = :WS-PMIT-TERMINAL-CD,
+                  LMT_TYP_CD = :WS-LMT-TYP-CD,
+                  DAY_ACCM_MAX_AMT = :WS-DAY-ACCM-MAX-AMT,
+                  MON_ACCM_MAX_CNT = :WS-MON-ACCM-MAX-CNT,
+                  DAY_ACCM_MAX_CNT = :WS-DAY-ACCM-MAX-CNT,
+                  YR_ACCM_MAX_CNT = :WS-YR-ACCM-MAX-CNT,
+                  SGL_TX_HIGH_AMT = :WS-SGL-TX-HIGH-AMT,
+                  SGL_TX_LOW_AMT = :WS-SGL-TX-LOW-AMT,
+                  QT_ACCM_MAX_CNT = :WS-QT-ACCM-MAX-CNT,
+                  QT_ACCM_MAX_AMT = :WS-QT-ACCM-MAX-AMT,
+                  CURR_CD = :WS-CURR-CD,
+                  RSN = :WS-RSN,
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE TENANT_NO = :WS-TENANT-NO
+              AND CUST_NO = :WS-CUST-NO
+              AND PMIT_TERMINAL_CD = :WS-PMIT-TERMINAL-CD
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12004' TO WS-RESP-CODE
+          MOVE '修改交易渠道控制限额失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
+
+*> 删除客户交易渠道控制限额(逻辑删除，设置有效标志为0，与MGMTCRT01
+*> 对CUST_ACCT_INFO的处理方式一致)，同样须按PMIT_TERMINAL_CD定位，
+*> 否则会把该客户下所有渠道的限额记录一并删除
+DEL-CHNL-TXN-INFO.
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM CUST_CHNL_TXN_COMMOND
+         WHERE TENANT_NO = :WS-TENANT-NO
+           AND CUST_NO = :WS-CUST-NO
+           AND PMIT_TERMINAL_CD = :WS-PMIT-TERMINAL-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
+       MOVE 'F20006' TO WS-RESP-CODE
+       MOVE '该客户交易渠道控制限额不存在' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           UPDATE CUST_CHNL_TXN_COMMOND
+              SET VALID_FLG = '0',
+                  RSN = :WS-RSN,
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE TENANT_NO = :WS-TENANT-NO
+              AND CUST_NO = :WS-CUST-NO
+              AND PMIT_TERMINAL_CD = :WS-PMIT-TERMINAL-CD
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12005' TO WS-RESP-CODE
+          MOVE '删除交易渠道控制限额失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
