@@ -34,38 +34,29 @@
                 15 WS-INVALID-TM       PIC X(6).
                 15 WS-VALID-FLG        PIC X(1).
        
-      * 个人客户名单信息表结构
-       01 PERSONAL-CUSTOMER-LIST-TABLE.
-          05 FILLER PIC X(100) VALUE 
-             'C00101510123199001011234BL01Y20250101090000'.
-          05 FILLER PIC X(100) VALUE 
-             'C00102510123199001011234WL02N20250201100000'.
-          05 FILLER PIC X(100) VALUE 
-             'C00201510123199002022345GL01Y20250301110000'.
-          05 FILLER PIC X(100) VALUE 
-             'C00301510123199003033456BL01Y20250401120000'.
-       
-       01 PERSONAL-CUSTOMER-LIST-RECORD 
-          REDEFINES PERSONAL-CUSTOMER-LIST-TABLE.
-          05 CUSTOMER-LIST-DATA OCCURS 4.
-             10 LIST-CUST-NO           PIC X(20).
-             10 LIST-CRTF-TYP-CD       PIC X(2).
-             10 LIST-CRTF-NO           PIC X(20).
-             10 LIST-NM-SNGL-TYP-CD    PIC X(2).
-             10 LIST-DATA-SORC-CD      PIC X(2).
-             10 LIST-ORG-DISMN-CD      PIC X(2).
-             10 LIST-CTRL-FLG          PIC X(1).
-             10 LIST-CHK-FLG-CD        PIC X(1).
-             10 LIST-EFFT-DT           PIC X(8).
-             10 LIST-EFFT-TM           PIC X(6).
-             10 LIST-INVALID-DT        PIC X(8).
-             10 LIST-INVALID-TM        PIC X(6).
-             10 LIST-VALID-FLG         PIC X(1).
-             10 FILLER                 PIC X(16).
-       
+      * MGMTNAMELIST01已将个人客户名单信息落到真实表
+      * PERSONAL_CUSTOMER_LIST，查询改为读该表而不是内存模
+      * 拟表，否则维护程序新增/修改/删除的记录在这
+      * 里永远查不到
+       01 SQLCA.
+          05 SQLCODE                   PIC S9(9) COMP-4.
+
+      * 客户名单信息查询游标所得一行数据
+       01 LIST-CRTF-TYP-CD             PIC X(2).
+       01 LIST-CRTF-NO                 PIC X(20).
+       01 LIST-NM-SNGL-TYP-CD          PIC X(2).
+       01 LIST-DATA-SORC-CD            PIC X(2).
+       01 LIST-ORG-DISMN-CD            PIC X(2).
+       01 LIST-CTRL-FLG                PIC X(1).
+       01 LIST-CHK-FLG-CD              PIC X(1).
+       01 LIST-EFFT-DT                 PIC X(8).
+       01 LIST-EFFT-TM                 PIC X(6).
+       01 LIST-INVALID-DT              PIC X(8).
+       01 LIST-INVALID-TM              PIC X(6).
+       01 LIST-VALID-FLG               PIC X(1).
+
       * 临时工作变量
        01 WS-WORK-VARIABLES.
-          05 WS-I                      PIC 9(4).
           05 WS-TEMP-COUNT             PIC 9(4).
           05 WS-DATA-FOUND             PIC X(1).
              88 WS-DATA-FOUND-Y        VALUE 'Y'.
@@ -112,6 +103,7 @@
       * 如果验证通过，执行查询
            IF LK-RETURN-CODE = 0
               PERFORM QUERY-CUST-NAME-LIST
+                 THRU QUERY-CUST-NAME-LIST-EXIT
            END-IF
            
            GOBACK.
@@ -137,58 +129,86 @@
        QUERY-CUST-NAME-LIST.
            DISPLAY '开始查询对私客户名单信息...'
            DISPLAY '查询客户编号: ' WS-CUST-NO
-           
+
       * 初始化计数器
            MOVE 0 TO WS-TEMP-COUNT
-           
-      * 查询个人客户名单信息
-           PERFORM VARYING WS-I FROM 1 BY 1 
-                   UNTIL WS-I > 4
-                   
-              IF LIST-CUST-NO(WS-I) = WS-CUST-NO
+
+      * 查询个人客户名单信息(仅返回当前有效的名单记录)
+           EXEC SQL
+               DECLARE NAME-LIST-CUR CURSOR FOR
+               SELECT CRTF_TYP_CD, CRTF_NO, NM_SNGL_TYP_CD,
+                      DATA_SORC_CD, ORG_DISMN_CD, CTRL_FLG, CHK_FLG_CD,
+                      EFFT_DT, EFFT_TM, INVALID_DT, INVALID_TM, VALID_FLG
+                 FROM PERSONAL_CUSTOMER_LIST
+                WHERE CUST_NO = :WS-CUST-NO
+                  AND VALID_FLG = '1'
+           END-EXEC.
+
+           EXEC SQL OPEN NAME-LIST-CUR END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE 1002 TO LK-RETURN-CODE
+              MOVE '数据库查询失败' TO LK-RETURN-MESSAGE
+              GO TO QUERY-CUST-NAME-LIST-EXIT
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-TEMP-COUNT > 9
+              EXEC SQL
+                  FETCH NAME-LIST-CUR
+                   INTO :LIST-CRTF-TYP-CD, :LIST-CRTF-NO,
+                        :LIST-NM-SNGL-TYP-CD, :LIST-DATA-SORC-CD,
+                        :LIST-ORG-DISMN-CD, :LIST-CTRL-FLG,
+                        :LIST-CHK-FLG-CD, :LIST-EFFT-DT, :LIST-EFFT-TM,
+                        :LIST-INVALID-DT, :LIST-INVALID-TM,
+                        :LIST-VALID-FLG
+              END-EXEC
+
+              IF SQLCODE = 0
                  MOVE 'Y' TO WS-DATA-FOUND
                  ADD 1 TO WS-TEMP-COUNT
-                 
+
       * 复制数据到输出表
-                 MOVE LIST-CUST-NO(WS-I)
+                 MOVE WS-CUST-NO
                    TO LK-CUST-NO-OUT(WS-TEMP-COUNT)
-                 MOVE LIST-CRTF-TYP-CD(WS-I)
+                 MOVE LIST-CRTF-TYP-CD
                    TO LK-CRTF-TYP-CD(WS-TEMP-COUNT)
-                 MOVE LIST-CRTF-NO(WS-I)
+                 MOVE LIST-CRTF-NO
                    TO LK-CRTF-NO(WS-TEMP-COUNT)
-                 MOVE LIST-NM-SNGL-TYP-CD(WS-I)
+                 MOVE LIST-NM-SNGL-TYP-CD
                    TO LK-NM-SNGL-TYP-CD(WS-TEMP-COUNT)
-                 MOVE LIST-DATA-SORC-CD(WS-I)
+                 MOVE LIST-DATA-SORC-CD
                    TO LK-DATA-SORC-CD(WS-TEMP-COUNT)
-                 MOVE LIST-ORG-DISMN-CD(WS-I)
+                 MOVE LIST-ORG-DISMN-CD
                    TO LK-ORG-DISMN-CD(WS-TEMP-COUNT)
-                 MOVE LIST-CTRL-FLG(WS-I)
+                 MOVE LIST-CTRL-FLG
                    TO LK-CTRL-FLG(WS-TEMP-COUNT)
-                 MOVE LIST-CHK-FLG-CD(WS-I)
+                 MOVE LIST-CHK-FLG-CD
                    TO LK-CHK-FLG-CD(WS-TEMP-COUNT)
-                 MOVE LIST-EFFT-DT(WS-I)
+                 MOVE LIST-EFFT-DT
                    TO LK-EFFT-DT(WS-TEMP-COUNT)
-                 MOVE LIST-EFFT-TM(WS-I)
+                 MOVE LIST-EFFT-TM
                    TO LK-EFFT-TM(WS-TEMP-COUNT)
-                 MOVE LIST-INVALID-DT(WS-I)
+                 MOVE LIST-INVALID-DT
                    TO LK-INVALID-DT(WS-TEMP-COUNT)
-                 MOVE LIST-INVALID-TM(WS-I)
+                 MOVE LIST-INVALID-TM
                    TO LK-INVALID-TM(WS-TEMP-COUNT)
-                 MOVE LIST-VALID-FLG(WS-I)
+                 MOVE LIST-VALID-FLG
                    TO LK-VALID-FLG(WS-TEMP-COUNT)
-                 
+
                  DISPLAY '找到名单信息记录 ' WS-TEMP-COUNT ':'
-                 DISPLAY '  证件类型: ' 
+                 DISPLAY '  证件类型: '
                          LK-CRTF-TYP-CD(WS-TEMP-COUNT)
-                 DISPLAY '  证件号码: ' 
+                 DISPLAY '  证件号码: '
                          LK-CRTF-NO(WS-TEMP-COUNT)
-                 DISPLAY '  名单类型: ' 
+                 DISPLAY '  名单类型: '
                          LK-NM-SNGL-TYP-CD(WS-TEMP-COUNT)
-                 DISPLAY '  控制标志: ' 
+                 DISPLAY '  控制标志: '
                          LK-CTRL-FLG(WS-TEMP-COUNT)
               END-IF
-           END-PERFORM
-           
+           END-PERFORM.
+
+           EXEC SQL CLOSE NAME-LIST-CUR END-EXEC.
+
       * 设置返回的记录数
            MOVE WS-TEMP-COUNT TO LK-NAME-LIST-COUNT
            
@@ -204,5 +224,8 @@
               DISPLAY '共找到 ' LK-NAME-LIST-COUNT 
                       ' 条名单信息记录'
            END-IF.
-       
+
+       QUERY-CUST-NAME-LIST-EXIT.
+           EXIT.
+
        END PROGRAM QURYPERCUSTNAMELIST.
\ No newline at end of file
