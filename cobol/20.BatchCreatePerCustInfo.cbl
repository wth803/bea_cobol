@@ -0,0 +1,101 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CRTPERCBAT01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXTRACT-FILE ASSIGN TO 'CRTPERC.EXTRACT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO 'CRTPERC.REPORT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> 客户开立批量导入文件：定长提取文件，一行一个客户
+FD  EXTRACT-FILE.
+01  EXTRACT-RECORD.
+    05  EXT-CRTF-NO         PIC X(20).     *> 证件号码
+    05  EXT-CRTF-TYP-CD     PIC X(02).     *> 证件类型代码
+    05  EXT-CUST-NM         PIC X(50).     *> 客户名称
+    05  EXT-OPER-TELR-NO    PIC X(10).     *> 操作柜员号
+    05  EXT-TENANT-NO       PIC X(10).     *> 租户编号
+    05  EXT-BIRTH-DT        PIC X(08).     *> 出生日期(护照等非身份证证件时填写，可空)
+    05  EXT-GENDER-CD       PIC X(01).     *> 性别代码(护照等非身份证证件时填写，可空)
+
+*> 批量开立结果报告
+FD  REPORT-FILE.
+01  REPORT-RECORD           PIC X(120).
+
+WORKING-STORAGE SECTION.
+01  WS-EOF-FLG              PIC X(01) VALUE 'N'.
+01  WS-TOTAL-COUNT          PIC 9(7) VALUE 0.
+01  WS-SUCCESS-COUNT        PIC 9(7) VALUE 0.
+01  WS-REJECT-COUNT         PIC 9(7) VALUE 0.
+
+*> 每条记录调用CRTPERC01后得到的返回参数
+01  WS-RESP-CODE            PIC X(06).
+01  WS-RESP-MSG             PIC X(50).
+01  WS-RESP-CUST-NO         PIC X(10).
+01  WS-RESP-TENANT-NO       PIC X(10).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    OPEN INPUT EXTRACT-FILE
+    OPEN OUTPUT REPORT-FILE
+
+    PERFORM UNTIL WS-EOF-FLG = 'Y'
+       READ EXTRACT-FILE
+          AT END
+             MOVE 'Y' TO WS-EOF-FLG
+          NOT AT END
+             PERFORM PROCESS-ONE-RECORD
+       END-READ
+    END-PERFORM
+
+    PERFORM WRITE-SUMMARY-RECORD
+
+    CLOSE EXTRACT-FILE
+    CLOSE REPORT-FILE
+
+    STOP RUN.
+
+*> 调用CRTPERC01的完整开立逻辑(客户号生成/身份证提取/两次INSERT均
+*> 在CRTPERC01自身的事务范围内完成，一条记录一次独立的提交范围)，
+*> 并将结果按创建成功/拒绝分类写入报告文件
+PROCESS-ONE-RECORD.
+    ADD 1 TO WS-TOTAL-COUNT
+
+    CALL 'CRTPERC01' USING EXT-CRTF-NO, EXT-CRTF-TYP-CD, EXT-CUST-NM,
+                            EXT-OPER-TELR-NO, EXT-TENANT-NO,
+                            EXT-BIRTH-DT, EXT-GENDER-CD,
+                            WS-RESP-CODE, WS-RESP-MSG,
+                            WS-RESP-CUST-NO, WS-RESP-TENANT-NO
+    END-CALL
+
+    IF WS-RESP-CODE = '000000'
+       ADD 1 TO WS-SUCCESS-COUNT
+    ELSE
+       ADD 1 TO WS-REJECT-COUNT
+    END-IF
+
+    STRING EXT-CRTF-NO        DELIMITED BY SIZE
+           ' '                DELIMITED BY SIZE
+           WS-RESP-CODE       DELIMITED BY SIZE
+           ' '                DELIMITED BY SIZE
+           WS-RESP-CUST-NO    DELIMITED BY SIZE
+           ' '                DELIMITED BY SIZE
+           WS-RESP-MSG        DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
+
+WRITE-SUMMARY-RECORD.
+    STRING '总计:'        DELIMITED BY SIZE
+           WS-TOTAL-COUNT   DELIMITED BY SIZE
+           ' 成功:'        DELIMITED BY SIZE
+           WS-SUCCESS-COUNT DELIMITED BY SIZE
+           ' 拒绝:'        DELIMITED BY SIZE
+           WS-REJECT-COUNT  DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
