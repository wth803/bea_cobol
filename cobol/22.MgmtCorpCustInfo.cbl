@@ -0,0 +1,209 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MGMT-CORP-CUST-INFO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  CHG-FLAG-CUST          PIC X.
+01  CHG-FLAG-CORP          PIC X.
+
+*> 消息本地化工作区：按REQ-LANG-CD='EN'/其他分别取英文/中文消息，
+*> 供SET-LOCALIZED-MSG统一赋值到WS-RESP-MSG(同MGMT-PER-CUST-INFO)
+01  WS-MSG-EN              PIC X(50).
+01  WS-MSG-CN              PIC X(50).
+
+LINKAGE SECTION.
+01  REQ-CUST-NO            PIC X(10).
+01  REQ-CUST-NM            PIC X(50).
+01  REQ-CUST-ENG-NM        PIC X(50).
+01  REQ-CUST-LVL-CD        PIC X(02).
+01  REQ-MOBILE-NO          PIC X(15).
+01  REQ-E-MAIL             PIC X(50).
+01  REQ-CRTF-TYP-CD        PIC X(02).
+01  REQ-CRTF-NO            PIC X(20).
+01  REQ-CRTF-MATR-DT       PIC X(08).
+
+01  REQ-BIZ-LICENSE-NO     PIC X(30).
+01  REQ-LEGAL-REPR-NM      PIC X(50).
+01  REQ-INCORP-DT          PIC X(08).
+01  REQ-REGIST-ADDR        PIC X(100).
+01  REQ-BIZ-SCOPE          PIC X(200).
+
+*> 响应消息语言标志：'EN'返回英文，其余(含空白)返回中文，
+*> 与本系统其余程序默认使用中文消息的风格保持一致
+01  REQ-LANG-CD            PIC X(02).
+
+01  RESP-CODE              PIC X(06).
+01  RESP-MSG               PIC X(50).
+
+PROCEDURE DIVISION
+    USING REQ-CUST-NO, REQ-CUST-NM, REQ-CUST-ENG-NM,
+          REQ-CUST-LVL-CD, REQ-MOBILE-NO, REQ-E-MAIL,
+          REQ-CRTF-TYP-CD, REQ-CRTF-NO, REQ-CRTF-MATR-DT,
+          REQ-BIZ-LICENSE-NO, REQ-LEGAL-REPR-NM, REQ-INCORP-DT,
+          REQ-REGIST-ADDR, REQ-BIZ-SCOPE, REQ-LANG-CD,
+          RESP-CODE, RESP-MSG.
+
+MAIN-LOGIC.
+    MOVE 'N' TO CHG-FLAG-CUST
+    MOVE 'N' TO CHG-FLAG-CORP
+    MOVE 'E99999' TO WS-RESP-CODE
+    MOVE 'PROCESSING ERROR' TO WS-MSG-EN
+    MOVE '处理错误' TO WS-MSG-CN
+    PERFORM SET-LOCALIZED-MSG
+
+    IF REQ-CUST-NO = SPACES OR REQ-CUST-NO = LOW-VALUES
+       MOVE 'F20003' TO WS-RESP-CODE
+       MOVE 'Customer number is required' TO WS-MSG-EN
+       MOVE '客户编号不能为空' TO WS-MSG-CN
+       PERFORM SET-LOCALIZED-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 客户类型校验
+    EXEC SQL
+      SELECT CUST_TYP_CD INTO :WS-RESP-CODE
+        FROM CUSTOMER_BASIC_INFO
+       WHERE CUST_NO = :REQ-CUST-NO
+    END-EXEC.
+
+    EVALUATE TRUE
+       WHEN SQLCODE = 0
+          IF WS-RESP-CODE NOT = '02' AND WS-RESP-CODE NOT = '03'
+             MOVE 'F20002' TO WS-RESP-CODE
+             MOVE 'Customer type is not corporate' TO WS-MSG-EN
+             MOVE '客户类型不是对公客户' TO WS-MSG-CN
+             PERFORM SET-LOCALIZED-MSG
+             GO TO EXIT-PROGRAM
+          END-IF
+       WHEN SQLCODE = 100
+          MOVE 'F20000' TO WS-RESP-CODE
+          MOVE 'Customer not found' TO WS-MSG-EN
+          MOVE '未找到客户信息' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
+          GO TO EXIT-PROGRAM
+       WHEN OTHER
+          MOVE 'E12001' TO WS-RESP-CODE
+          MOVE 'Database error' TO WS-MSG-EN
+          MOVE '数据库错误' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
+          GO TO EXIT-PROGRAM
+    END-EVALUATE.
+
+    EXEC SQL START TRANSACTION END-EXEC.
+
+    *> 更新客户基础信息
+    IF REQ-CUST-NM NOT = SPACES OR REQ-CUST-ENG-NM NOT = SPACES OR
+       REQ-CUST-LVL-CD NOT = SPACES OR REQ-MOBILE-NO NOT = SPACES OR
+       REQ-E-MAIL NOT = SPACES OR REQ-CRTF-TYP-CD NOT = SPACES OR
+       REQ-CRTF-NO NOT = SPACES OR REQ-CRTF-MATR-DT NOT = SPACES
+
+       EXEC SQL
+          UPDATE CUSTOMER_BASIC_INFO
+             SET CUST_NM       = CASE WHEN :REQ-CUST-NM != SPACES
+                                      THEN :REQ-CUST-NM ELSE CUST_NM END,
+                 CUST_ENG_NM   = CASE WHEN :REQ-CUST-ENG-NM != SPACES
+                                      THEN :REQ-CUST-ENG-NM ELSE CUST_ENG_NM END,
+                 CUST_LVL_CD   = CASE WHEN :REQ-CUST-LVL-CD != SPACES
+                                      THEN :REQ-CUST-LVL-CD ELSE CUST_LVL_CD END,
+                 MOBILE_NO     = CASE WHEN :REQ-MOBILE-NO != SPACES
+                                      THEN :REQ-MOBILE-NO ELSE MOBILE_NO END,
+                 E_MAIL        = CASE WHEN :REQ-E-MAIL != SPACES
+                                      THEN :REQ-E-MAIL ELSE E_MAIL END,
+                 CRTF_TYP_CD   = CASE WHEN :REQ-CRTF-TYP-CD != SPACES
+                                      THEN :REQ-CRTF-TYP-CD ELSE CRTF_TYP_CD END,
+                 CRTF_NO       = CASE WHEN :REQ-CRTF-NO != SPACES
+                                      THEN :REQ-CRTF-NO ELSE CRTF_NO END,
+                 CRTF_MATR_DT  = CASE WHEN :REQ-CRTF-MATR-DT != SPACES
+                                      THEN :REQ-CRTF-MATR-DT ELSE CRTF_MATR_DT END,
+                 LAST_UPD_DT   = CURRENT_DATE,
+                 LAST_UPD_TM   = CURRENT_TIME
+           WHERE CUST_NO = :REQ-CUST-NO
+       END-EXEC
+
+       IF SQLCODE = 0
+          MOVE 'Y' TO CHG-FLAG-CUST
+       ELSE
+          MOVE 'E12004' TO WS-RESP-CODE
+          MOVE 'Failed to update basic info' TO WS-MSG-EN
+          MOVE '客户基本信息更新失败' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
+          EXEC SQL ROLLBACK END-EXEC
+          GO TO EXIT-PROGRAM
+       END-IF
+    END-IF.
+
+    *> 更新企业/机构信息
+    IF REQ-BIZ-LICENSE-NO NOT = SPACES OR REQ-LEGAL-REPR-NM NOT = SPACES OR
+       REQ-INCORP-DT NOT = SPACES OR REQ-REGIST-ADDR NOT = SPACES OR
+       REQ-BIZ-SCOPE NOT = SPACES
+
+       EXEC SQL
+          UPDATE CORPORATE_CUSTOMER_INFO
+             SET BIZ_LICENSE_NO = CASE WHEN :REQ-BIZ-LICENSE-NO != SPACES
+                                       THEN :REQ-BIZ-LICENSE-NO ELSE BIZ_LICENSE_NO END,
+                 LEGAL_REPR_NM  = CASE WHEN :REQ-LEGAL-REPR-NM != SPACES
+                                       THEN :REQ-LEGAL-REPR-NM ELSE LEGAL_REPR_NM END,
+                 INCORP_DT      = CASE WHEN :REQ-INCORP-DT != SPACES
+                                       THEN :REQ-INCORP-DT ELSE INCORP_DT END,
+                 REGIST_ADDR    = CASE WHEN :REQ-REGIST-ADDR != SPACES
+                                       THEN :REQ-REGIST-ADDR ELSE REGIST_ADDR END,
+                 BIZ_SCOPE      = CASE WHEN :REQ-BIZ-SCOPE != SPACES
+                                       THEN :REQ-BIZ-SCOPE ELSE BIZ_SCOPE END,
+                 LAST_UPD_DT    = CURRENT_DATE,
+                 LAST_UPD_TM    = CURRENT_TIME
+           WHERE CUST_NO = :REQ-CUST-NO
+       END-EXEC
+
+       IF SQLCODE = 0
+          MOVE 'Y' TO CHG-FLAG-CORP
+       ELSE
+          MOVE 'E12005' TO WS-RESP-CODE
+          MOVE 'Failed to update corporate info' TO WS-MSG-EN
+          MOVE '企业客户信息更新失败' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
+          EXEC SQL ROLLBACK END-EXEC
+          GO TO EXIT-PROGRAM
+       END-IF
+    END-IF.
+
+    EXEC SQL COMMIT END-EXEC.
+
+    MOVE '000000' TO WS-RESP-CODE
+    EVALUATE TRUE
+       WHEN CHG-FLAG-CUST = 'Y' AND CHG-FLAG-CORP = 'Y'
+          MOVE 'Both info updated successfully' TO WS-MSG-EN
+          MOVE '基本信息和企业信息均更新成功' TO WS-MSG-CN
+       WHEN CHG-FLAG-CUST = 'Y'
+          MOVE 'Basic info updated successfully' TO WS-MSG-EN
+          MOVE '基本信息更新成功' TO WS-MSG-CN
+       WHEN CHG-FLAG-CORP = 'Y'
+          MOVE 'Corporate info updated successfully' TO WS-MSG-EN
+          MOVE '企业信息更新成功' TO WS-MSG-CN
+       WHEN OTHER
+          MOVE 'No changes detected' TO WS-MSG-EN
+          MOVE '未检测到任何变更' TO WS-MSG-CN
+    END-EVALUATE.
+    PERFORM SET-LOCALIZED-MSG.
+
+EXIT-PROGRAM.
+    MOVE WS-RESP-CODE TO RESP-CODE
+    MOVE WS-RESP-MSG TO RESP-MSG
+    EXIT PROGRAM.
+
+*> 按REQ-LANG-CD将WS-MSG-EN/WS-MSG-CN中的一个落到WS-RESP-MSG，
+*> 调用前须先给WS-MSG-EN/WS-MSG-CN赋值(同MGMT-PER-CUST-INFO)
+SET-LOCALIZED-MSG.
+    IF REQ-LANG-CD = 'EN'
+       MOVE WS-MSG-EN TO WS-RESP-MSG
+    ELSE
+       MOVE WS-MSG-CN TO WS-RESP-MSG
+    END-IF.
