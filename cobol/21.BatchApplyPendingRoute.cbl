@@ -0,0 +1,160 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MGMTCRTBAT01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  WS-CURRENT-DATE        PIC X(08).
+01  WS-APPLY-COUNT         PIC 9(7) VALUE 0.
+01  WS-FAIL-COUNT          PIC 9(7) VALUE 0.
+*> FETCH刚取到的SQLCODE单独保存下来作为外层游标循环的退出条件，
+*> 不能直接用共享的SQLCODE，否则APPLY-ONE-PENDING-CHANGE里对
+*> CUST_ACCT_INFO_PENDING的UPDATE会覆盖SQLCODE，被外层循环误判
+*> 为游标已到末尾，导致本次游标里剩余的待生效变更被整批跳过
+01  WS-FETCH-SQLCODE       PIC S9(9) COMP-4.
+
+*> 待生效变更游标读出的一行数据
+01  WS-PENDING-TENANT-NO   PIC X(10).
+01  WS-PENDING-CUST-NO     PIC X(10).
+01  WS-PENDING-AFS-PRODT-NO PIC X(10).
+01  WS-PENDING-BASE-PRODT-NO PIC X(10).
+01  WS-PENDING-MAIN-ACCT-NO PIC X(20).
+01  WS-PENDING-OPER-TYP-CD PIC X(02).
+01  WS-PENDING-RELA-SEQ-NO PIC X(05).
+01  WS-PENDING-ROUTE-TYP-CD PIC X(02).
+01  WS-PENDING-ROUTE-VAL   PIC X(20).
+01  WS-PENDING-CRT-TELR-NO PIC X(10).
+
+*> 调用MGMTCRT01的入/出参
+01  WS-REQ-EFF-DT          PIC X(08) VALUE SPACES.
+01  WS-REQ-ROUTE-COUNT     PIC 9(03) VALUE 0.
+*> WS-REQ-ROUTE-ENTRY按MGMTCRT01的REQ-ROUTE-ENTRY逐字段对齐
+*> (10+10+20+2+5+2+20=69字节)，即使本程序当前始终以
+*> WS-REQ-ROUTE-COUNT=0调用、从不填充该表，条目宽度也不能少配，
+*> 否则一旦日后有调用方开始填充该表，会按本程序以为的51字节步进
+*> 写入MGMTCRT01按69字节步进读取的LINKAGE存储，读写越界
+01  WS-REQ-ROUTE-TABLE.
+    05  WS-REQ-ROUTE-ENTRY OCCURS 999
+                           DEPENDING ON WS-REQ-ROUTE-COUNT.
+        10  FILLER         PIC X(10).
+        10  FILLER         PIC X(10).
+        10  FILLER         PIC X(20).
+        10  FILLER         PIC X(02).
+        10  FILLER         PIC X(05).
+        10  FILLER         PIC X(02).
+        10  FILLER         PIC X(20).
+01  WS-REQ-XTENANT-CHK-FLG PIC X(01) VALUE SPACES.
+01  WS-REQ-DUPACCT-CHK-FLG PIC X(01) VALUE SPACES.
+01  WS-MGMT-RESP-CODE      PIC X(06).
+01  WS-MGMT-RESP-MSG       PIC X(50).
+01  WS-MGMT-RESP-COUNT     PIC 9(05).
+01  WS-MGMT-RESP-FAIL-IDX  PIC 9(03).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
+    *> 1) 找出所有已到达生效日但尚未提交的待生效变更
+    EXEC SQL
+        DECLARE PENDING-ROUTE-CUR CURSOR FOR
+        SELECT TENANT_NO, CUST_NO, AFS_PRODT_NO, BASE_PRODT_NO,
+               MAIN_ACCT_NO, OPER_TYP_CD, RELA_SEQ_NO, ROUTE_TYP_CD,
+               ROUTE_VAL, CRT_TELR_NO
+          FROM CUST_ACCT_INFO_PENDING
+         WHERE STATUS_CD = '0'
+           AND EFF_DT <= :WS-CURRENT-DATE
+    END-EXEC.
+
+    EXEC SQL OPEN PENDING-ROUTE-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       DISPLAY '待生效变更游标打开失败'
+       GOBACK
+    END-IF.
+
+    MOVE SQLCODE TO WS-FETCH-SQLCODE.
+    PERFORM UNTIL WS-FETCH-SQLCODE NOT = 0
+       EXEC SQL
+           FETCH PENDING-ROUTE-CUR
+            INTO :WS-PENDING-TENANT-NO, :WS-PENDING-CUST-NO,
+                 :WS-PENDING-AFS-PRODT-NO, :WS-PENDING-BASE-PRODT-NO,
+                 :WS-PENDING-MAIN-ACCT-NO, :WS-PENDING-OPER-TYP-CD,
+                 :WS-PENDING-RELA-SEQ-NO, :WS-PENDING-ROUTE-TYP-CD,
+                 :WS-PENDING-ROUTE-VAL, :WS-PENDING-CRT-TELR-NO
+       END-EXEC
+       MOVE SQLCODE TO WS-FETCH-SQLCODE
+
+       IF WS-FETCH-SQLCODE = 0
+          PERFORM APPLY-ONE-PENDING-CHANGE
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE PENDING-ROUTE-CUR END-EXEC.
+
+    DISPLAY '生效日变更批量处理完成，成功:' WS-APPLY-COUNT
+            ' 失败:' WS-FAIL-COUNT.
+
+    GOBACK.
+
+*> 调用MGMTCRT01按生效日变更内容正式提交(不再传REQ-EFF-DT，立即生效)，
+*> 成功后将CUST_ACCT_INFO_PENDING对应行标记为已生效
+APPLY-ONE-PENDING-CHANGE.
+    CALL 'MGMTCRT01' USING WS-PENDING-TENANT-NO, WS-PENDING-CUST-NO,
+                            WS-PENDING-AFS-PRODT-NO,
+                            WS-PENDING-BASE-PRODT-NO,
+                            WS-PENDING-MAIN-ACCT-NO,
+                            WS-PENDING-OPER-TYP-CD,
+                            WS-PENDING-RELA-SEQ-NO,
+                            WS-PENDING-ROUTE-TYP-CD,
+                            WS-PENDING-ROUTE-VAL,
+                            WS-PENDING-CRT-TELR-NO,
+                            WS-REQ-EFF-DT,
+                            WS-REQ-ROUTE-COUNT, WS-REQ-ROUTE-TABLE,
+                            WS-REQ-XTENANT-CHK-FLG,
+                            WS-REQ-DUPACCT-CHK-FLG,
+                            WS-MGMT-RESP-CODE, WS-MGMT-RESP-MSG,
+                            WS-MGMT-RESP-COUNT, WS-MGMT-RESP-FAIL-IDX
+    END-CALL
+
+    IF WS-MGMT-RESP-CODE = '000000'
+       EXEC SQL START TRANSACTION END-EXEC
+
+       EXEC SQL
+           UPDATE CUST_ACCT_INFO_PENDING
+              SET STATUS_CD = '1',
+                  UPD_TELR_NO = :WS-PENDING-CRT-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE TENANT_NO = :WS-PENDING-TENANT-NO
+              AND CUST_NO = :WS-PENDING-CUST-NO
+              AND ROUTE_TYP_CD = :WS-PENDING-ROUTE-TYP-CD
+              AND ROUTE_VAL = :WS-PENDING-ROUTE-VAL
+              AND RELA_SEQ_NO = :WS-PENDING-RELA-SEQ-NO
+              AND STATUS_CD = '0'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          ADD 1 TO WS-FAIL-COUNT
+          DISPLAY '待生效变更状态更新失败 客户号:' WS-PENDING-CUST-NO
+          EXEC SQL ROLLBACK END-EXEC
+       ELSE
+          EXEC SQL COMMIT END-EXEC
+          IF SQLCODE NOT = 0
+             ADD 1 TO WS-FAIL-COUNT
+             DISPLAY '待生效变更事务提交失败 客户号:' WS-PENDING-CUST-NO
+             EXEC SQL ROLLBACK END-EXEC
+          ELSE
+             ADD 1 TO WS-APPLY-COUNT
+          END-IF
+       END-IF
+    ELSE
+       ADD 1 TO WS-FAIL-COUNT
+       DISPLAY '待生效变更提交失败 客户号:' WS-PENDING-CUST-NO
+               ' 返回码:' WS-MGMT-RESP-CODE
+    END-IF.
