@@ -16,6 +16,22 @@ WORKING-STORAGE SECTION.
 01  WS-OPER-TYPE           PIC X(03).
 01  WS-CURRENT-DATE        PIC X(08).
 01  WS-CURRENT-TIME        PIC X(06).
+01  WS-I                   PIC 9(3).
+01  WS-BATCH-TOTAL-COUNT   PIC 9(5).
+01  WS-BATCH-FAILED        PIC X(01).
+*> 批量模式下记录批内第一条告警(如W20005/W20006)，避免后续条目
+*> 或末尾的成功赋值把单条路由的告警静默覆盖掉
+01  WS-BATCH-WARN-CODE     PIC X(06) VALUE SPACES.
+01  WS-BATCH-WARN-MSG      PIC X(50) VALUE SPACES.
+
+*> 变更前快照，供写入CUST_ACCT_INFO_HIST使用(新增时无变更前记录，为空白)
+01  WS-HIST-CHANGE-TYP-CD  PIC X(02).
+01  WS-HIST-BEF-AFS-PRODT-NO   PIC X(10).
+01  WS-HIST-BEF-BASE-PRODT-NO  PIC X(10).
+01  WS-HIST-BEF-MAIN-ACCT-NO   PIC X(20).
+01  WS-HIST-BEF-VALID-FLG      PIC X(01).
+01  WS-XTENANT-CONFLICT-COUNT  PIC 9(5).
+01  WS-DUPACCT-CONFLICT-COUNT  PIC 9(5).
 
 *> 客户账户路由信息工作区
 01  WS-CUST-ACCT-INFO.
@@ -44,23 +60,50 @@ LINKAGE SECTION.
 01  REQ-ROUTE-TYP-CD       PIC X(02).     *> 路由类型代码
 01  REQ-ROUTE-VAL          PIC X(20).     *> 路由值
 01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
+01  REQ-EFF-DT             PIC X(08).     *> 生效日期(YYYYMMDD，空白或当日及以前表示立即生效)
+01  REQ-ROUTE-COUNT        PIC 9(3).      *> 批量路由条目数(0表示走上面的单条目参数)
+01  REQ-ROUTE-TABLE.                      *> 批量路由表，一次调用对一个客户新增/修改/删除多条路由
+    05  REQ-ROUTE-ENTRY    OCCURS 999
+                           DEPENDING ON REQ-ROUTE-COUNT
+                           INDEXED BY REQ-ROUTE-INDEX.
+        10  REQ-RT-AFS-PRODT-NO    PIC X(10).
+        10  REQ-RT-BASE-PRODT-NO   PIC X(10).
+        10  REQ-RT-MAIN-ACCT-NO    PIC X(20).
+        10  REQ-RT-OPER-TYP-CD     PIC X(02).
+        10  REQ-RT-RELA-SEQ-NO     PIC X(05).
+        10  REQ-RT-ROUTE-TYP-CD    PIC X(02).
+        10  REQ-RT-ROUTE-VAL       PIC X(20).
+01  REQ-XTENANT-CHK-FLG    PIC X(01).     *> 跨租户路由重复校验开关('1'=开启,其它=不校验)，
+                                          *> 供共用基础设施的租户启用
+01  REQ-DUPACCT-CHK-FLG    PIC X(01).     *> 同客户跨路由类型重复主账号校验开关('1'=开启，
+                                          *> 其它=不校验)
 
 *> ========== 输出参数 ==========
 01  RESP-CODE              PIC X(06).
 01  RESP-MSG               PIC X(50).
 01  RESP-RECORD-COUNT      PIC 9(5).      *> 操作记录数
+01  RESP-FAIL-ROUTE-IDX    PIC 9(3).      *> 批量模式下失败的路由条目序号
 
-PROCEDURE DIVISION 
+PROCEDURE DIVISION
     USING REQ-TENANT-NO, REQ-CUST-NO, REQ-AFS-PRODT-NO,
           REQ-BASE-PRODT-NO, REQ-MAIN-ACCT-NO, REQ-OPER-TYP-CD,
           REQ-RELA-SEQ-NO, REQ-ROUTE-TYP-CD, REQ-ROUTE-VAL,
-          REQ-OPER-TELR-NO, RESP-CODE, RESP-MSG, RESP-RECORD-COUNT.
+          REQ-OPER-TELR-NO, REQ-EFF-DT, REQ-ROUTE-COUNT, REQ-ROUTE-TABLE,
+          REQ-XTENANT-CHK-FLG, REQ-DUPACCT-CHK-FLG,
+          RESP-CODE, RESP-MSG, RESP-RECORD-COUNT, RESP-FAIL-ROUTE-IDX.
 
 MAIN-LOGIC.
     *> 初始化
     MOVE 'E99999' TO WS-RESP-CODE
     MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
-    MOVE 0 TO WS-RECORD-COUNT, RESP-RECORD-COUNT
+    MOVE 0 TO WS-RECORD-COUNT, RESP-RECORD-COUNT, RESP-FAIL-ROUTE-IDX
+
+    *> 0) 批量模式：一次调用对一个客户新增/修改/删除多条路由，
+    *>    一个事务提交，写法参照CUSTMRG02对账号表的批量处理方式
+    IF REQ-ROUTE-COUNT > 0
+       PERFORM PROCESS-BATCH-ROUTES
+       GO TO EXIT-PROGRAM
+    END-IF.
 
     *> 1) 参数基础校验
     PERFORM VALIDATE-REQUIRED-FIELDS.
@@ -82,6 +125,15 @@ MAIN-LOGIC.
           GO TO EXIT-PROGRAM
     END-EVALUATE.
 
+    *> 2.5) 新增/修改若指定了未来生效日期，登记为待生效变更，不立即执行，
+    *>      留给批量任务MGMTCRTBAT01在生效日到达时处理
+    IF (WS-OPER-TYPE = 'ADD' OR WS-OPER-TYPE = 'MOD')
+       AND REQ-EFF-DT NOT = SPACES
+       AND REQ-EFF-DT > FUNCTION CURRENT-DATE(1:8)
+       PERFORM REGISTER-PENDING-CHANGE
+       GO TO EXIT-PROGRAM
+    END-IF.
+
     *> 3) 开始事务
     EXEC SQL START TRANSACTION END-EXEC
     IF SQLCODE NOT = 0
@@ -113,7 +165,8 @@ MAIN-LOGIC.
           PERFORM DEL-CUST-ACCT-INFO
     END-EVALUATE.
 
-    IF WS-RESP-CODE NOT = '000000'
+    *> W开头为告警码(如跨租户路由重复)，操作本身已成功，不回滚
+    IF WS-RESP-CODE(1:1) NOT = 'W' AND WS-RESP-CODE NOT = '000000'
        EXEC SQL ROLLBACK END-EXEC
        GO TO EXIT-PROGRAM
     END-IF.
@@ -127,16 +180,18 @@ MAIN-LOGIC.
        GO TO EXIT-PROGRAM
     END-IF.
 
-    *> 7) 成功返回
-    MOVE '000000' TO WS-RESP-CODE
-    EVALUATE WS-OPER-TYPE
-       WHEN 'ADD'
-          MOVE '客户账户路由信息新增成功' TO WS-RESP-MSG
-       WHEN 'MOD'
-          MOVE '客户账户路由信息修改成功' TO WS-RESP-MSG
-       WHEN 'DEL'
-          MOVE '客户账户路由信息删除成功' TO WS-RESP-MSG
-    END-EVALUATE.
+    *> 7) 成功返回（若操作本身已带告警码，保留告警码和提示信息）
+    IF WS-RESP-CODE(1:1) NOT = 'W'
+       MOVE '000000' TO WS-RESP-CODE
+       EVALUATE WS-OPER-TYPE
+          WHEN 'ADD'
+             MOVE '客户账户路由信息新增成功' TO WS-RESP-MSG
+          WHEN 'MOD'
+             MOVE '客户账户路由信息修改成功' TO WS-RESP-MSG
+          WHEN 'DEL'
+             MOVE '客户账户路由信息删除成功' TO WS-RESP-MSG
+       END-EVALUATE
+    END-IF.
     MOVE WS-RECORD-COUNT TO RESP-RECORD-COUNT.
 
 EXIT-PROGRAM.
@@ -146,34 +201,34 @@ EXIT-PROGRAM.
 
 *> 参数校验子程序
 VALIDATE-REQUIRED-FIELDS.
-    IF REQ-TENANT-NO = SPACES 
+    IF REQ-TENANT-NO = SPACES
        MOVE 'F20001' TO WS-RESP-CODE
        MOVE '租户号不能为空' TO WS-RESP-MSG
-       EXIT PROGRAM
+       GO TO EXIT-PROGRAM
     END-IF.
 
-    IF REQ-CUST-NO = SPACES 
+    IF REQ-CUST-NO = SPACES
        MOVE 'F20002' TO WS-RESP-CODE
        MOVE '客户编号不能为空' TO WS-RESP-MSG
-       EXIT PROGRAM
+       GO TO EXIT-PROGRAM
     END-IF.
 
-    IF REQ-ROUTE-VAL = SPACES 
+    IF REQ-ROUTE-VAL = SPACES
        MOVE 'F20003' TO WS-RESP-CODE
        MOVE '路由值不能为空' TO WS-RESP-MSG
-       EXIT PROGRAM
+       GO TO EXIT-PROGRAM
     END-IF.
 
-    IF REQ-ROUTE-TYP-CD = SPACES 
+    IF REQ-ROUTE-TYP-CD = SPACES
        MOVE 'F20004' TO WS-RESP-CODE
        MOVE '路由类型不能为空' TO WS-RESP-MSG
-       EXIT PROGRAM
+       GO TO EXIT-PROGRAM
     END-IF.
 
-    IF REQ-OPER-TYP-CD = SPACES 
+    IF REQ-OPER-TYP-CD = SPACES
        MOVE 'F20005' TO WS-RESP-CODE
        MOVE '操作类型不能为空' TO WS-RESP-MSG
-       EXIT PROGRAM
+       GO TO EXIT-PROGRAM
     END-IF.
 
     MOVE '000000' TO WS-RESP-CODE.
@@ -196,29 +251,38 @@ ADD-CUST-ACCT-INFO.
     IF SQLCODE = 0 AND WS-RECORD-COUNT > 0
        MOVE 'F20006' TO WS-RESP-CODE
        MOVE '客户账户路由信息已存在' TO WS-RESP-MSG
-       EXIT PROGRAM
-    END-IF.
-
-    *> 执行插入
-    EXEC SQL
-        INSERT INTO CUST_ACCT_INFO (
-            TENANT_NO, CUST_NO, AFS_PRODT_NO, BASE_PRODT_NO,
-            MAIN_ACCT_NO, OPER_TYP_CD, RELA_SEQ_NO, ROUTE_TYP_CD,
-            ROUTE_VAL, VALID_FLG, CRT_TELR_NO, UPD_TELR_NO,
-            CRT_TM, UPD_TM
-        ) VALUES (
-            :WS-TENANT-NO, :WS-CUST-NO, :WS-AFS-PRODT-NO, :WS-BASE-PRODT-NO,
-            :WS-MAIN-ACCT-NO, :WS-OPER-TYP-CD, :WS-RELA-SEQ-NO, :WS-ROUTE-TYP-CD,
-            :WS-ROUTE-VAL, :WS-VALID-FLG, :WS-CRT-TELR-NO, :WS-UPD-TELR-NO,
-            CURRENT_TIMESTAMP, CURRENT_TIMESTAMP
-        )
-    END-EXEC.
-
-    IF SQLCODE NOT = 0
-       MOVE 'E12003' TO WS-RESP-CODE
-       MOVE '新增客户账户路由信息失败' TO WS-RESP-MSG
     ELSE
-       MOVE 1 TO WS-RECORD-COUNT
+       *> 执行插入
+       EXEC SQL
+           INSERT INTO CUST_ACCT_INFO (
+               TENANT_NO, CUST_NO, AFS_PRODT_NO, BASE_PRODT_NO,
+               MAIN_ACCT_NO, OPER_TYP_CD, RELA_SEQ_NO, ROUTE_TYP_CD,
+               ROUTE_VAL, VALID_FLG, CRT_TELR_NO, UPD_TELR_NO,
+               CRT_TM, UPD_TM
+           ) VALUES (
+               :WS-TENANT-NO, :WS-CUST-NO, :WS-AFS-PRODT-NO, :WS-BASE-PRODT-NO,
+               :WS-MAIN-ACCT-NO, :WS-OPER-TYP-CD, :WS-RELA-SEQ-NO, :WS-ROUTE-TYP-CD,
+               :WS-ROUTE-VAL, :WS-VALID-FLG, :WS-CRT-TELR-NO, :WS-UPD-TELR-NO,
+               CURRENT_TIMESTAMP, CURRENT_TIMESTAMP
+           )
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12003' TO WS-RESP-CODE
+          MOVE '新增客户账户路由信息失败' TO WS-RESP-MSG
+       ELSE
+          MOVE 1 TO WS-RECORD-COUNT
+          MOVE SPACES TO WS-HIST-BEF-AFS-PRODT-NO, WS-HIST-BEF-BASE-PRODT-NO,
+                         WS-HIST-BEF-MAIN-ACCT-NO, WS-HIST-BEF-VALID-FLG
+          MOVE '01' TO WS-HIST-CHANGE-TYP-CD
+          PERFORM WRITE-ACCT-CHANGE-HIST
+          IF WS-RESP-CODE = '000000' AND REQ-XTENANT-CHK-FLG = '1'
+             PERFORM CHECK-XTENANT-ROUTE-CONFLICT
+          END-IF
+          IF WS-RESP-CODE = '000000' AND REQ-DUPACCT-CHK-FLG = '1'
+             PERFORM CHECK-DUP-MAIN-ACCT-ROUTE-TYPE
+          END-IF
+       END-IF
     END-IF.
 
 *> 修改客户账户路由信息
@@ -239,33 +303,48 @@ MOD-CUST-ACCT-INFO.
     IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
        MOVE 'F20007' TO WS-RESP-CODE
        MOVE '客户账户路由信息不存在' TO WS-RESP-MSG
-       EXIT PROGRAM
-    END-IF.
-
-    *> 执行更新
-    EXEC SQL
-        UPDATE CUST_ACCT_INFO
-           SET AFS_PRODT_NO = :WS-AFS-PRODT-NO,
-               BASE_PRODT_NO = :WS-BASE-PRODT-NO,
-               MAIN_ACCT_NO = :WS-MAIN-ACCT-NO,
-               OPER_TYP_CD = :WS-OPER-TYP-CD,
-               UPD_TELR_NO = :WS-UPD-TELR-NO,
-               UPD_TM = CURRENT_TIMESTAMP
-         WHERE TENANT_NO = :WS-TENANT-NO
-           AND CUST_NO = :WS-CUST-NO
-           AND ROUTE_TYP_CD = :WS-ROUTE-TYP-CD
-           AND ROUTE_VAL = :WS-ROUTE-VAL
-           AND RELA_SEQ_NO = :WS-RELA-SEQ-NO
-           AND VALID_FLG = '1'
-    END-EXEC.
-
-    IF SQLCODE NOT = 0
-       MOVE 'E12004' TO WS-RESP-CODE
-       MOVE '修改客户账户路由信息失败' TO WS-RESP-MSG
     ELSE
+       *> 保存变更前快照，供写入CUST_ACCT_INFO_HIST
+       EXEC SQL
+           SELECT AFS_PRODT_NO, BASE_PRODT_NO, MAIN_ACCT_NO, VALID_FLG
+             INTO :WS-HIST-BEF-AFS-PRODT-NO, :WS-HIST-BEF-BASE-PRODT-NO,
+                  :WS-HIST-BEF-MAIN-ACCT-NO, :WS-HIST-BEF-VALID-FLG
+             FROM CUST_ACCT_INFO
+            WHERE TENANT_NO = :WS-TENANT-NO
+              AND CUST_NO = :WS-CUST-NO
+              AND ROUTE_TYP_CD = :WS-ROUTE-TYP-CD
+              AND ROUTE_VAL = :WS-ROUTE-VAL
+              AND RELA_SEQ_NO = :WS-RELA-SEQ-NO
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       *> 执行更新
        EXEC SQL
-           GET DIAGNOSTICS :WS-RECORD-COUNT = ROW_COUNT
+           UPDATE CUST_ACCT_INFO
+              SET AFS_PRODT_NO = :WS-AFS-PRODT-NO,
+                  BASE_PRODT_NO = :WS-BASE-PRODT-NO,
+                  MAIN_ACCT_NO = :WS-MAIN-ACCT-NO,
+                  OPER_TYP_CD = :WS-OPER-TYP-CD,
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE TENANT_NO = :WS-TENANT-NO
+              AND CUST_NO = :WS-CUST-NO
+              AND ROUTE_TYP_CD = :WS-ROUTE-TYP-CD
+              AND ROUTE_VAL = :WS-ROUTE-VAL
+              AND RELA_SEQ_NO = :WS-RELA-SEQ-NO
+              AND VALID_FLG = '1'
        END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12004' TO WS-RESP-CODE
+          MOVE '修改客户账户路由信息失败' TO WS-RESP-MSG
+       ELSE
+          EXEC SQL
+              GET DIAGNOSTICS :WS-RECORD-COUNT = ROW_COUNT
+          END-EXEC
+          MOVE '02' TO WS-HIST-CHANGE-TYP-CD
+          PERFORM WRITE-ACCT-CHANGE-HIST
+       END-IF
     END-IF.
 
 *> 删除客户账户路由信息
@@ -286,28 +365,296 @@ DEL-CUST-ACCT-INFO.
     IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
        MOVE 'F20007' TO WS-RESP-CODE
        MOVE '客户账户路由信息不存在' TO WS-RESP-MSG
-       EXIT PROGRAM
+    ELSE
+       *> 保存变更前快照，供写入CUST_ACCT_INFO_HIST
+       EXEC SQL
+           SELECT AFS_PRODT_NO, BASE_PRODT_NO, MAIN_ACCT_NO, VALID_FLG
+             INTO :WS-HIST-BEF-AFS-PRODT-NO, :WS-HIST-BEF-BASE-PRODT-NO,
+                  :WS-HIST-BEF-MAIN-ACCT-NO, :WS-HIST-BEF-VALID-FLG
+             FROM CUST_ACCT_INFO
+            WHERE TENANT_NO = :WS-TENANT-NO
+              AND CUST_NO = :WS-CUST-NO
+              AND ROUTE_TYP_CD = :WS-ROUTE-TYP-CD
+              AND ROUTE_VAL = :WS-ROUTE-VAL
+              AND RELA_SEQ_NO = :WS-RELA-SEQ-NO
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       *> 执行删除（逻辑删除，设置有效标志为0）
+       EXEC SQL
+           UPDATE CUST_ACCT_INFO
+              SET VALID_FLG = '0',
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE TENANT_NO = :WS-TENANT-NO
+              AND CUST_NO = :WS-CUST-NO
+              AND ROUTE_TYP_CD = :WS-ROUTE-TYP-CD
+              AND ROUTE_VAL = :WS-ROUTE-VAL
+              AND RELA_SEQ_NO = :WS-RELA-SEQ-NO
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12005' TO WS-RESP-CODE
+          MOVE '删除客户账户路由信息失败' TO WS-RESP-MSG
+       ELSE
+          EXEC SQL
+              GET DIAGNOSTICS :WS-RECORD-COUNT = ROW_COUNT
+          END-EXEC
+          MOVE '03' TO WS-HIST-CHANGE-TYP-CD
+          MOVE '0' TO WS-VALID-FLG
+          PERFORM WRITE-ACCT-CHANGE-HIST
+          MOVE '1' TO WS-VALID-FLG
+       END-IF
+    END-IF.
+
+*> 写入CUST_ACCT_INFO_HIST：保存变更前后的完整快照，新增时变更前快照
+*> 为空白，使"某路由在某日指向哪个账户"可追溯而无需还原备份
+WRITE-ACCT-CHANGE-HIST.
+    EXEC SQL
+        INSERT INTO CUST_ACCT_INFO_HIST (
+            TENANT_NO, CUST_NO, ROUTE_TYP_CD, ROUTE_VAL, RELA_SEQ_NO,
+            CHANGE_TYP_CD,
+            BEF_AFS_PRODT_NO, BEF_BASE_PRODT_NO, BEF_MAIN_ACCT_NO,
+            BEF_VALID_FLG,
+            AFT_AFS_PRODT_NO, AFT_BASE_PRODT_NO, AFT_MAIN_ACCT_NO,
+            AFT_VALID_FLG,
+            OPER_TELR_NO, CHANGE_TM
+        ) VALUES (
+            :WS-TENANT-NO, :WS-CUST-NO, :WS-ROUTE-TYP-CD, :WS-ROUTE-VAL,
+            :WS-RELA-SEQ-NO, :WS-HIST-CHANGE-TYP-CD,
+            :WS-HIST-BEF-AFS-PRODT-NO, :WS-HIST-BEF-BASE-PRODT-NO,
+            :WS-HIST-BEF-MAIN-ACCT-NO, :WS-HIST-BEF-VALID-FLG,
+            :WS-AFS-PRODT-NO, :WS-BASE-PRODT-NO, :WS-MAIN-ACCT-NO,
+            :WS-VALID-FLG,
+            :WS-UPD-TELR-NO, CURRENT_TIMESTAMP
+        )
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       MOVE 'E12008' TO WS-RESP-CODE
+       MOVE '变更历史写入失败' TO WS-RESP-MSG
     END-IF.
 
-    *> 执行删除（逻辑删除，设置有效标志为0）
+*> 跨租户路由重复校验(可选，由REQ-XTENANT-CHK-FLG='1'开启)：新增成功后
+*> 检查是否有其它租户已将同一ROUTE_VAL/ROUTE_TYP_CD路由到别处，仅告警
+*> 不回滚，借鉴CUSTMRG01对同租户内路由冲突的W20001处理方式
+CHECK-XTENANT-ROUTE-CONFLICT.
     EXEC SQL
-        UPDATE CUST_ACCT_INFO
-           SET VALID_FLG = '0',
-               UPD_TELR_NO = :WS-UPD-TELR-NO,
-               UPD_TM = CURRENT_TIMESTAMP
+        SELECT COUNT(*)
+          INTO :WS-XTENANT-CONFLICT-COUNT
+          FROM CUST_ACCT_INFO
+         WHERE ROUTE_VAL = :WS-ROUTE-VAL
+           AND ROUTE_TYP_CD = :WS-ROUTE-TYP-CD
+           AND TENANT_NO NOT = :WS-TENANT-NO
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-XTENANT-CONFLICT-COUNT > 0
+       MOVE 'W20005' TO WS-RESP-CODE
+       STRING '客户账户路由信息新增成功，但该路由值已被' DELIMITED BY SIZE
+              WS-XTENANT-CONFLICT-COUNT DELIMITED BY SIZE
+              '个其它租户使用' DELIMITED BY SIZE
+         INTO WS-RESP-MSG
+       END-STRING
+    END-IF.
+
+*> 同客户跨路由类型重复主账号校验(可选，由REQ-DUPACCT-CHK-FLG='1'开启)：
+*> 新增成功后检查同一客户下是否已有其它ROUTE_TYP_CD把同一个
+*> MAIN_ACCT_NO挂到了别处——ADD-CUST-ACCT-INFO的存在性校验只按
+*> ROUTE_TYP_CD+ROUTE_VAL+RELA_SEQ_NO这一组合去重，不同路由类型下
+*> 重复挂同一主账号不会被拦住，这里仅告警不回滚
+CHECK-DUP-MAIN-ACCT-ROUTE-TYPE.
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-DUPACCT-CONFLICT-COUNT
+          FROM CUST_ACCT_INFO
          WHERE TENANT_NO = :WS-TENANT-NO
            AND CUST_NO = :WS-CUST-NO
-           AND ROUTE_TYP_CD = :WS-ROUTE-TYP-CD
-           AND ROUTE_VAL = :WS-ROUTE-VAL
-           AND RELA_SEQ_NO = :WS-RELA-SEQ-NO
+           AND MAIN_ACCT_NO = :WS-MAIN-ACCT-NO
+           AND ROUTE_TYP_CD NOT = :WS-ROUTE-TYP-CD
            AND VALID_FLG = '1'
     END-EXEC.
 
+    IF SQLCODE = 0 AND WS-DUPACCT-CONFLICT-COUNT > 0
+       MOVE 'W20006' TO WS-RESP-CODE
+       STRING '客户账户路由信息新增成功，但该主账号已在' DELIMITED BY SIZE
+              WS-DUPACCT-CONFLICT-COUNT DELIMITED BY SIZE
+              '个其它路由类型下挂接' DELIMITED BY SIZE
+         INTO WS-RESP-MSG
+       END-STRING
+    END-IF.
+
+*> 登记待生效变更：将新增/修改请求原样存入CUST_ACCT_INFO_PENDING，
+*> 不触碰CUST_ACCT_INFO，等生效日到达后由MGMTCRTBAT01代为提交
+REGISTER-PENDING-CHANGE.
+    EXEC SQL START TRANSACTION END-EXEC
     IF SQLCODE NOT = 0
-       MOVE 'E12005' TO WS-RESP-CODE
-       MOVE '删除客户账户路由信息失败' TO WS-RESP-MSG
+       MOVE 'E12001' TO WS-RESP-CODE
+       MOVE '事务启动失败' TO WS-RESP-MSG
     ELSE
+       MOVE REQ-TENANT-NO TO WS-TENANT-NO
+       MOVE REQ-CUST-NO TO WS-CUST-NO
+       MOVE REQ-AFS-PRODT-NO TO WS-AFS-PRODT-NO
+       MOVE REQ-BASE-PRODT-NO TO WS-BASE-PRODT-NO
+       MOVE REQ-MAIN-ACCT-NO TO WS-MAIN-ACCT-NO
+       MOVE REQ-OPER-TYP-CD TO WS-OPER-TYP-CD
+       MOVE REQ-RELA-SEQ-NO TO WS-RELA-SEQ-NO
+       MOVE REQ-ROUTE-TYP-CD TO WS-ROUTE-TYP-CD
+       MOVE REQ-ROUTE-VAL TO WS-ROUTE-VAL
+       MOVE REQ-OPER-TELR-NO TO WS-CRT-TELR-NO
+       MOVE REQ-OPER-TELR-NO TO WS-UPD-TELR-NO
+
        EXEC SQL
-           GET DIAGNOSTICS :WS-RECORD-COUNT = ROW_COUNT
+           INSERT INTO CUST_ACCT_INFO_PENDING (
+               TENANT_NO, CUST_NO, AFS_PRODT_NO, BASE_PRODT_NO,
+               MAIN_ACCT_NO, OPER_TYP_CD, RELA_SEQ_NO, ROUTE_TYP_CD,
+               ROUTE_VAL, EFF_DT, STATUS_CD, CRT_TELR_NO, UPD_TELR_NO,
+               CRT_TM, UPD_TM
+           ) VALUES (
+               :WS-TENANT-NO, :WS-CUST-NO, :WS-AFS-PRODT-NO, :WS-BASE-PRODT-NO,
+               :WS-MAIN-ACCT-NO, :WS-OPER-TYP-CD, :WS-RELA-SEQ-NO, :WS-ROUTE-TYP-CD,
+               :WS-ROUTE-VAL, :REQ-EFF-DT, '0', :WS-CRT-TELR-NO, :WS-UPD-TELR-NO,
+               CURRENT_TIMESTAMP, CURRENT_TIMESTAMP
+           )
        END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12006' TO WS-RESP-CODE
+          MOVE '待生效变更登记失败' TO WS-RESP-MSG
+          EXEC SQL ROLLBACK END-EXEC
+       ELSE
+          EXEC SQL COMMIT END-EXEC
+          IF SQLCODE NOT = 0
+             MOVE 'E12007' TO WS-RESP-CODE
+             MOVE '事务提交失败' TO WS-RESP-MSG
+             EXEC SQL ROLLBACK END-EXEC
+          ELSE
+             MOVE 'W20004' TO WS-RESP-CODE
+             MOVE '变更已登记为待生效，将于生效日期批量处理' TO WS-RESP-MSG
+             MOVE 0 TO WS-RECORD-COUNT
+          END-IF
+       END-IF
+    END-IF.
+
+*> 批量路由变更：一次调用对一个客户的REQ-ROUTE-TABLE中每条路由分别执行
+*> 新增/修改/删除，全部路由在同一个事务内完成，任一条目失败则整体回滚，
+*> 并通过RESP-FAIL-ROUTE-IDX回传失败条目序号，供断点续传(同CUSTMRG02)
+PROCESS-BATCH-ROUTES.
+    IF REQ-TENANT-NO = SPACES
+       MOVE 'F20001' TO WS-RESP-CODE
+       MOVE '租户号不能为空' TO WS-RESP-MSG
+    ELSE
+       IF REQ-CUST-NO = SPACES
+          MOVE 'F20002' TO WS-RESP-CODE
+          MOVE '客户编号不能为空' TO WS-RESP-MSG
+       ELSE
+          MOVE '000000' TO WS-RESP-CODE
+          PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > REQ-ROUTE-COUNT OR WS-RESP-CODE NOT = '000000'
+             IF REQ-RT-ROUTE-VAL(WS-I) = SPACES
+                MOVE 'F20003' TO WS-RESP-CODE
+                MOVE '路由值不能为空' TO WS-RESP-MSG
+                MOVE WS-I TO RESP-FAIL-ROUTE-IDX
+             ELSE
+                IF REQ-RT-ROUTE-TYP-CD(WS-I) = SPACES
+                   MOVE 'F20004' TO WS-RESP-CODE
+                   MOVE '路由类型不能为空' TO WS-RESP-MSG
+                   MOVE WS-I TO RESP-FAIL-ROUTE-IDX
+                ELSE
+                   IF REQ-RT-OPER-TYP-CD(WS-I) NOT = '01'
+                      AND REQ-RT-OPER-TYP-CD(WS-I) NOT = '02'
+                      AND REQ-RT-OPER-TYP-CD(WS-I) NOT = '03'
+                      MOVE 'E12196' TO WS-RESP-CODE
+                      MOVE '非法操作标志' TO WS-RESP-MSG
+                      MOVE WS-I TO RESP-FAIL-ROUTE-IDX
+                   END-IF
+                END-IF
+             END-IF
+          END-PERFORM
+
+          IF WS-RESP-CODE = '000000'
+             EXEC SQL START TRANSACTION END-EXEC
+             IF SQLCODE NOT = 0
+                MOVE 'E12001' TO WS-RESP-CODE
+                MOVE '事务启动失败' TO WS-RESP-MSG
+             ELSE
+                MOVE 0 TO WS-BATCH-TOTAL-COUNT
+                MOVE 'N' TO WS-BATCH-FAILED
+                MOVE SPACES TO WS-BATCH-WARN-CODE
+                MOVE SPACES TO WS-BATCH-WARN-MSG
+                PERFORM VARYING WS-I FROM 1 BY 1
+                  UNTIL WS-I > REQ-ROUTE-COUNT OR WS-BATCH-FAILED = 'Y'
+                   MOVE REQ-TENANT-NO TO WS-TENANT-NO
+                   MOVE REQ-CUST-NO TO WS-CUST-NO
+                   MOVE REQ-RT-AFS-PRODT-NO(WS-I) TO WS-AFS-PRODT-NO
+                   MOVE REQ-RT-BASE-PRODT-NO(WS-I) TO WS-BASE-PRODT-NO
+                   MOVE REQ-RT-MAIN-ACCT-NO(WS-I) TO WS-MAIN-ACCT-NO
+                   MOVE REQ-RT-OPER-TYP-CD(WS-I) TO WS-OPER-TYP-CD
+                   MOVE REQ-RT-RELA-SEQ-NO(WS-I) TO WS-RELA-SEQ-NO
+                   MOVE REQ-RT-ROUTE-TYP-CD(WS-I) TO WS-ROUTE-TYP-CD
+                   MOVE REQ-RT-ROUTE-VAL(WS-I) TO WS-ROUTE-VAL
+                   MOVE REQ-OPER-TELR-NO TO WS-CRT-TELR-NO
+                   MOVE REQ-OPER-TELR-NO TO WS-UPD-TELR-NO
+
+                   EVALUATE REQ-RT-OPER-TYP-CD(WS-I)
+                      WHEN '01'
+                         PERFORM ADD-CUST-ACCT-INFO
+                      WHEN '02'
+                         PERFORM MOD-CUST-ACCT-INFO
+                      WHEN '03'
+                         PERFORM DEL-CUST-ACCT-INFO
+                   END-EVALUATE
+
+                   IF WS-RESP-CODE(1:1) NOT = 'W' AND WS-RESP-CODE NOT = '000000'
+                      MOVE WS-I TO RESP-FAIL-ROUTE-IDX
+                      MOVE 'Y' TO WS-BATCH-FAILED
+                   ELSE
+                      ADD WS-RECORD-COUNT TO WS-BATCH-TOTAL-COUNT
+      *> 保留批内第一条告警，供批量提交成功后对外呈现，而不是
+      *> 被后续条目或末尾的成功赋值悄悄覆盖掉
+                      IF WS-RESP-CODE(1:1) = 'W'
+                         AND WS-BATCH-WARN-CODE = SPACES
+                         MOVE WS-RESP-CODE TO WS-BATCH-WARN-CODE
+                         MOVE WS-RESP-MSG TO WS-BATCH-WARN-MSG
+                      END-IF
+                   END-IF
+                END-PERFORM
+
+                IF WS-BATCH-FAILED = 'Y'
+                   EXEC SQL ROLLBACK END-EXEC
+                ELSE
+                   EXEC SQL COMMIT END-EXEC
+                   IF SQLCODE NOT = 0
+                      MOVE 'E12002' TO WS-RESP-CODE
+                      MOVE '事务提交失败' TO WS-RESP-MSG
+                      EXEC SQL ROLLBACK END-EXEC
+                   ELSE
+                      IF WS-BATCH-WARN-CODE NOT = SPACES
+      *> 批内至少一条记录带告警：将该告警代码/信息代表性地回传，
+      *> 而不是无条件置为成功，否则单条路由的告警在批量模式下
+      *> 永远不会被调用方看到(对应QURYCUSTACCTINFOBYCUSTNO等单条
+      *> 路径已能正确回传的W20005/W20006)
+                         MOVE WS-BATCH-WARN-CODE TO WS-RESP-CODE
+                         STRING FUNCTION TRIM(WS-BATCH-WARN-MSG)
+                                '，批量路由变更共处理' DELIMITED BY SIZE
+                                REQ-ROUTE-COUNT DELIMITED BY SIZE
+                                '条' DELIMITED BY SIZE
+                           INTO WS-RESP-MSG
+                         END-STRING
+                      ELSE
+                         MOVE '000000' TO WS-RESP-CODE
+                         STRING '批量路由变更成功，共处理' DELIMITED BY SIZE
+                                REQ-ROUTE-COUNT DELIMITED BY SIZE
+                                '条' DELIMITED BY SIZE
+                           INTO WS-RESP-MSG
+                         END-STRING
+                      END-IF
+                      MOVE WS-BATCH-TOTAL-COUNT TO WS-RECORD-COUNT
+                      MOVE WS-RECORD-COUNT TO RESP-RECORD-COUNT
+                   END-IF
+                END-IF
+             END-IF
+          END-IF
+       END-IF
     END-IF.
\ No newline at end of file
