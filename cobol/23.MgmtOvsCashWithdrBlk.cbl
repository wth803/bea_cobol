@@ -0,0 +1,267 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MGMTOVSBLK01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  WS-RECORD-COUNT        PIC 9(5).
+01  WS-OPER-TYPE           PIC X(03).
+
+*> 境外取现黑名单工作区
+01  WS-OVS-BLK-INFO.
+    05  WS-CRTF-NO         PIC X(20).
+    05  WS-CRTF-TYP-CD     PIC X(02).
+    05  WS-REASON-CD       PIC X(02).
+    05  WS-EXPIRE-DT       PIC X(08).
+    05  WS-VALID-FLG       PIC X(01) VALUE '1'.
+    05  WS-CRT-TELR-NO     PIC X(10).
+    05  WS-UPD-TELR-NO     PIC X(10).
+
+LINKAGE SECTION.
+*> ========== 输入参数 ==========
+01  REQ-CRTF-NO            PIC X(20).     *> 证件号码
+01  REQ-CRTF-TYP-CD        PIC X(02).     *> 证件类型代码
+01  REQ-REASON-CD          PIC X(02).     *> 管控原因代码(01反洗钱/02制裁/03境外ATM欺诈)
+01  REQ-EXPIRE-DT          PIC X(08).     *> 管控到期日期(YYYYMMDD)
+01  REQ-OPER-TYP-CD        PIC X(02).     *> 操作类型代码(01新增/02修改/03解除)
+01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
+01  REQ-TELR-ROLE-CD       PIC X(02).     *> 操作柜员角色代码，须为'09'(合规角色)才允许维护
+
+*> ========== 输出参数 ==========
+01  RESP-CODE              PIC X(06).
+01  RESP-MSG               PIC X(50).
+
+PROCEDURE DIVISION
+    USING REQ-CRTF-NO, REQ-CRTF-TYP-CD, REQ-REASON-CD, REQ-EXPIRE-DT,
+          REQ-OPER-TYP-CD, REQ-OPER-TELR-NO, REQ-TELR-ROLE-CD,
+          RESP-CODE, RESP-MSG.
+
+MAIN-LOGIC.
+    *> 初始化
+    MOVE 'E99999' TO WS-RESP-CODE
+    MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
+    MOVE 0 TO WS-RECORD-COUNT
+
+    *> 1) 合规角色校验：境外取现黑名单维护仅限合规角色柜员操作
+    IF REQ-TELR-ROLE-CD NOT = '09'
+       MOVE 'F20010' TO WS-RESP-CODE
+       MOVE '无合规角色权限，不能维护境外取现黑名单' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 2) 参数基础校验
+    PERFORM VALIDATE-REQUIRED-FIELDS.
+    IF WS-RESP-CODE NOT = '000000'
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 3) 校验操作类型
+    EVALUATE REQ-OPER-TYP-CD
+       WHEN '01'  *> 新增
+          MOVE 'ADD' TO WS-OPER-TYPE
+       WHEN '02'  *> 修改
+          MOVE 'MOD' TO WS-OPER-TYPE
+       WHEN '03'  *> 解除(逻辑删除)
+          MOVE 'DEL' TO WS-OPER-TYPE
+       WHEN OTHER
+          MOVE 'E12196' TO WS-RESP-CODE
+          MOVE '非法操作标志' TO WS-RESP-MSG
+          GO TO EXIT-PROGRAM
+    END-EVALUATE.
+
+    *> 4) 开始事务
+    EXEC SQL START TRANSACTION END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12001' TO WS-RESP-CODE
+       MOVE '事务启动失败' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 5) 设置工作区值
+    MOVE REQ-CRTF-NO TO WS-CRTF-NO
+    MOVE REQ-CRTF-TYP-CD TO WS-CRTF-TYP-CD
+    MOVE REQ-REASON-CD TO WS-REASON-CD
+    MOVE REQ-EXPIRE-DT TO WS-EXPIRE-DT
+    MOVE REQ-OPER-TELR-NO TO WS-CRT-TELR-NO
+    MOVE REQ-OPER-TELR-NO TO WS-UPD-TELR-NO
+
+    *> 6) 根据操作类型执行相应操作
+    EVALUATE WS-OPER-TYPE
+       WHEN 'ADD'
+          PERFORM ADD-OVS-BLK-INFO
+       WHEN 'MOD'
+          PERFORM MOD-OVS-BLK-INFO
+       WHEN 'DEL'
+          PERFORM DEL-OVS-BLK-INFO
+    END-EVALUATE.
+
+    IF WS-RESP-CODE NOT = '000000'
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 7) 提交事务
+    EXEC SQL COMMIT END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12002' TO WS-RESP-CODE
+       MOVE '事务提交失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 8) 成功返回
+    MOVE '000000' TO WS-RESP-CODE
+    EVALUATE WS-OPER-TYPE
+       WHEN 'ADD'
+          MOVE '境外取现黑名单新增成功' TO WS-RESP-MSG
+       WHEN 'MOD'
+          MOVE '境外取现黑名单修改成功' TO WS-RESP-MSG
+       WHEN 'DEL'
+          MOVE '境外取现黑名单解除成功' TO WS-RESP-MSG
+    END-EVALUATE.
+
+EXIT-PROGRAM.
+    MOVE WS-RESP-CODE TO RESP-CODE
+    MOVE WS-RESP-MSG TO RESP-MSG
+    EXIT PROGRAM.
+
+*> 参数校验子程序
+VALIDATE-REQUIRED-FIELDS.
+    IF REQ-CRTF-NO = SPACES
+       MOVE 'F20001' TO WS-RESP-CODE
+       MOVE '证件号码不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-CRTF-TYP-CD = SPACES
+       MOVE 'F20002' TO WS-RESP-CODE
+       MOVE '证件类型不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-OPER-TYP-CD = SPACES
+       MOVE 'F20003' TO WS-RESP-CODE
+       MOVE '操作类型不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF (REQ-OPER-TYP-CD = '01' OR REQ-OPER-TYP-CD = '02')
+       AND REQ-REASON-CD = SPACES
+       MOVE 'F20004' TO WS-RESP-CODE
+       MOVE '管控原因代码不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF (REQ-OPER-TYP-CD = '01' OR REQ-OPER-TYP-CD = '02')
+       AND REQ-EXPIRE-DT = SPACES
+       MOVE 'F20005' TO WS-RESP-CODE
+       MOVE '管控到期日期不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    MOVE '000000' TO WS-RESP-CODE.
+
+*> 新增境外取现黑名单记录
+ADD-OVS-BLK-INFO.
+    *> 检查记录是否已存在
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM OVS_CASH_WITHDR_BLK
+         WHERE CRTF_NO = :WS-CRTF-NO
+           AND CRTF_TYP_CD = :WS-CRTF-TYP-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT > 0
+       MOVE 'F20006' TO WS-RESP-CODE
+       MOVE '该证件已在境外取现黑名单中' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           INSERT INTO OVS_CASH_WITHDR_BLK (
+               CRTF_NO, CRTF_TYP_CD, REASON_CD, EXPIRE_DT, VALID_FLG,
+               CRT_TELR_NO, UPD_TELR_NO, CRT_TM, UPD_TM
+           ) VALUES (
+               :WS-CRTF-NO, :WS-CRTF-TYP-CD, :WS-REASON-CD, :WS-EXPIRE-DT,
+               :WS-VALID-FLG, :WS-CRT-TELR-NO, :WS-UPD-TELR-NO,
+               CURRENT_TIMESTAMP, CURRENT_TIMESTAMP
+           )
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12003' TO WS-RESP-CODE
+          MOVE '新增境外取现黑名单记录失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
+
+*> 修改境外取现黑名单记录(管控原因/到期日期)
+MOD-OVS-BLK-INFO.
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM OVS_CASH_WITHDR_BLK
+         WHERE CRTF_NO = :WS-CRTF-NO
+           AND CRTF_TYP_CD = :WS-CRTF-TYP-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
+       MOVE 'F20007' TO WS-RESP-CODE
+       MOVE '该证件不在境外取现黑名单中' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           UPDATE OVS_CASH_WITHDR_BLK
+              SET REASON_CD = :WS-REASON-CD,
+                  EXPIRE_DT = :WS-EXPIRE-DT,
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE CRTF_NO = :WS-CRTF-NO
+              AND CRTF_TYP_CD = :WS-CRTF-TYP-CD
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12004' TO WS-RESP-CODE
+          MOVE '修改境外取现黑名单记录失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
+
+*> 解除境外取现黑名单(逻辑删除，设置有效标志为0，与MGMTCRT01
+*> 对CUST_ACCT_INFO的处理方式一致)
+DEL-OVS-BLK-INFO.
+    EXEC SQL
+        SELECT COUNT(*)
+          INTO :WS-RECORD-COUNT
+          FROM OVS_CASH_WITHDR_BLK
+         WHERE CRTF_NO = :WS-CRTF-NO
+           AND CRTF_TYP_CD = :WS-CRTF-TYP-CD
+           AND VALID_FLG = '1'
+    END-EXEC.
+
+    IF SQLCODE = 0 AND WS-RECORD-COUNT = 0
+       MOVE 'F20007' TO WS-RESP-CODE
+       MOVE '该证件不在境外取现黑名单中' TO WS-RESP-MSG
+    ELSE
+       EXEC SQL
+           UPDATE OVS_CASH_WITHDR_BLK
+              SET VALID_FLG = '0',
+                  UPD_TELR_NO = :WS-UPD-TELR-NO,
+                  UPD_TM = CURRENT_TIMESTAMP
+            WHERE CRTF_NO = :WS-CRTF-NO
+              AND CRTF_TYP_CD = :WS-CRTF-TYP-CD
+              AND VALID_FLG = '1'
+       END-EXEC
+
+       IF SQLCODE NOT = 0
+          MOVE 'E12005' TO WS-RESP-CODE
+          MOVE '解除境外取现黑名单记录失败' TO WS-RESP-MSG
+       END-IF
+    END-IF.
