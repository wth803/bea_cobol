@@ -0,0 +1,106 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. QRYRESPCODE01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  WS-I                   PIC 9(3).
+
+LINKAGE SECTION.
+*> ========== 输入参数 ==========
+*> 响应码目录查询：按来源程序和/或响应码检索RESP_CODE_CATALOG，
+*> 供支持人员核实某个响应码在某个程序中的权威含义，不强行要求
+*> 全系统唯一，因为同一代码在不同程序中历史上已有不同含义
+01  REQ-SOURCE-PROGRAM     PIC X(20).     *> 来源程序PROGRAM-ID(可空)
+01  REQ-RESP-CODE          PIC X(06).     *> 响应码(可空)
+
+*> ========== 输出参数 ==========
+01  RESP-CODE              PIC X(06).
+01  RESP-MSG               PIC X(50).
+01  RESP-CAT-COUNT         PIC 9(3).
+01  RESP-CAT-TABLE.
+    05  RESP-CAT-ENTRY OCCURS 50
+                        DEPENDING ON RESP-CAT-COUNT
+                        INDEXED BY RESP-CAT-INDEX.
+        10  RESP-CAT-SOURCE-PROGRAM  PIC X(20).
+        10  RESP-CAT-RESP-CODE       PIC X(06).
+        10  RESP-CAT-MSG-TXT         PIC X(50).
+        10  RESP-CAT-SEVERITY        PIC X(01).
+
+PROCEDURE DIVISION
+    USING REQ-SOURCE-PROGRAM, REQ-RESP-CODE,
+          RESP-CODE, RESP-MSG, RESP-CAT-COUNT, RESP-CAT-TABLE.
+
+MAIN-LOGIC.
+    *> 初始化响应码
+    MOVE 'E99999' TO WS-RESP-CODE
+    MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
+    MOVE 0 TO RESP-CAT-COUNT
+
+    *> 1) 参数基础校验：来源程序和响应码不能同时为空
+    IF REQ-SOURCE-PROGRAM = SPACES AND REQ-RESP-CODE = SPACES
+       MOVE 'F20001' TO WS-RESP-CODE
+       MOVE '来源程序和响应码不能同时为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 2) 查询响应码目录，最多50条
+    MOVE 1 TO WS-I
+    EXEC SQL
+        DECLARE RESP-CAT-CUR CURSOR FOR
+        SELECT SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY
+          FROM RESP_CODE_CATALOG
+         WHERE (:REQ-SOURCE-PROGRAM = SPACES
+                OR SOURCE_PROGRAM = :REQ-SOURCE-PROGRAM)
+           AND (:REQ-RESP-CODE = SPACES
+                OR RESP_CODE = :REQ-RESP-CODE)
+         ORDER BY SOURCE_PROGRAM, RESP_CODE
+    END-EXEC.
+
+    EXEC SQL OPEN RESP-CAT-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       MOVE 'E12001' TO WS-RESP-CODE
+       MOVE '游标打开失败' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    PERFORM UNTIL SQLCODE NOT = 0 OR WS-I > 50
+       EXEC SQL
+           FETCH RESP-CAT-CUR
+            INTO :RESP-CAT-SOURCE-PROGRAM(WS-I),
+                 :RESP-CAT-RESP-CODE(WS-I),
+                 :RESP-CAT-MSG-TXT(WS-I),
+                 :RESP-CAT-SEVERITY(WS-I)
+       END-EXEC
+
+       IF SQLCODE = 0
+          ADD 1 TO WS-I
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE RESP-CAT-CUR END-EXEC.
+
+    COMPUTE RESP-CAT-COUNT = WS-I - 1.
+
+    IF RESP-CAT-COUNT = 0
+       MOVE 'F20002' TO WS-RESP-CODE
+       MOVE '未找到匹配的响应码目录记录' TO WS-RESP-MSG
+    ELSE
+       MOVE '000000' TO WS-RESP-CODE
+       MOVE '查询成功' TO WS-RESP-MSG
+    END-IF.
+
+EXIT-PROGRAM.
+    *> 设置返回参数
+    MOVE WS-RESP-CODE TO RESP-CODE
+    MOVE WS-RESP-MSG TO RESP-MSG
+
+    EXIT PROGRAM.
