@@ -0,0 +1,1903 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RESPCATSEED01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE                PIC S9(9) COMP-4.
+
+01  WS-SEED-COUNT               PIC 9(5) VALUE 0.
+01  WS-SEED-FAILED              PIC X(01) VALUE 'N'.
+
+PROCEDURE DIVISION.
+*> 响应码目录重新播种：先清空RESP_CODE_CATALOG，再按各程序
+*> 现有RESP-CODE/RESP-MSG取值逐条插入，供QRYRESPCODE01检索。
+*> 目录按(SOURCE_PROGRAM, RESP_CODE)维度收录，同一代码在不同
+*> 程序中含义不同(如F20000在MGMT-CORP-CUST-INFO和
+*> MGMT-PER-CUST-INFO中含义各异)时分别保留各自的权威释义，
+*> 而不是强行合并成一条可能误导的全局释义。
+*> 重跑本程序即可刷新目录内容，幂等可重复执行。
+MAIN-LOGIC.
+    EXEC SQL START TRANSACTION END-EXEC.
+
+    EXEC SQL
+        DELETE FROM RESP_CODE_CATALOG
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       DISPLAY '响应码目录清空失败'
+       EXEC SQL ROLLBACK END-EXEC
+       GOBACK
+    END-IF.
+
+    PERFORM SEED-CATALOG-ROWS
+
+    IF WS-SEED-FAILED = 'Y'
+       DISPLAY '响应码目录播种失败，已回滚，写入记录数:' WS-SEED-COUNT
+       EXEC SQL ROLLBACK END-EXEC
+    ELSE
+       EXEC SQL COMMIT END-EXEC
+       IF SQLCODE NOT = 0
+          DISPLAY '响应码目录播种事务提交失败'
+          EXEC SQL ROLLBACK END-EXEC
+       ELSE
+          DISPLAY '响应码目录播种完成，写入记录数:' WS-SEED-COUNT
+       END-IF
+    END-IF.
+
+    GOBACK.
+
+*> 逐条插入目录数据
+SEED-CATALOG-ROWS.
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'E12002', '插入客户基本信息失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'E12003', '插入企业/机构客户信息失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'E12004', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'F20004', '证件类型代码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'F20005', '证件号码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'F20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'F20007', '客户名称不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'F20007'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'F20008', '证件号已存在但客户名称不匹配', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'F20008'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'F20010', '客户类型代码必须为企业(02)或机构(03)', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'F20010'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'F20011', '营业执照号/统一社会信用代码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'F20011'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTCORP01', 'F20012', '法定代表人姓名不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTCORP01' '/' 'F20012'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'E12002', '插入客户基本信息失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'E12003', '插入个人客户信息失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'E12004', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'F20004', '证件类型代码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'F20005', '证件号码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'F20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'F20007', '客户名称不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'F20007'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'F20008', '证件号已存在但客户名称不匹配', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'F20008'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'F20009', '身份证号码校验码不正确', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'F20009'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CRTPERC01', 'W20003', '证件号已存在，客户名称为近似匹配，请核实后确认', 'W')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CRTPERC01' '/' 'W20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'E12002', '客户归并更新失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'E12003', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'E12004', '归并日志写入失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'F20001', '并入客户号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'F20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'F20002', '并出客户号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'F20003', '并入客户不存在或无效', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'F20004', '并出客户不存在或无效', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'W20001', '客户归并完成，但存在路由冲突记录', 'W')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'W20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG01', 'W20002', '预览完成，归并将产生路由冲突记录', 'W')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG01' '/' 'W20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'E12002', '客户归并更新失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'E12003', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'E12004', '归并日志写入失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'F20001', '并入客户号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'F20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'F20002', '并出客户号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'F20003', '路由类型代码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'F20004', '归并账号集合和产品编号不能同时为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'F20005', '未找到匹配产品编号的归并账号', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'F20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTMRG02', 'E12006', '按产品编号查询归并账号失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTMRG02' '/' 'E12006'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTUNMRG01', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTUNMRG01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTUNMRG01', 'E12002', '归并撤销更新失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTUNMRG01' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTUNMRG01', 'E12003', '归并日志标记失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTUNMRG01' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTUNMRG01', 'E12004', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTUNMRG01' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTUNMRG01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTUNMRG01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTUNMRG01', 'F20001', '并入客户号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTUNMRG01' '/' 'F20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTUNMRG01', 'F20002', '并出客户号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTUNMRG01' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTUNMRG01', 'F20003', '归并流水号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTUNMRG01' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('CUSTUNMRG01', 'F20004', '未找到可撤销的归并记录', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'CUSTUNMRG01' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-CORP-CUST-INFO', 'E12001', 'Database error', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-CORP-CUST-INFO' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-CORP-CUST-INFO', 'E12004', 'Failed to update basic info', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-CORP-CUST-INFO' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-CORP-CUST-INFO', 'E12005', 'Failed to update corporate info', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-CORP-CUST-INFO' '/' 'E12005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-CORP-CUST-INFO', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-CORP-CUST-INFO' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-CORP-CUST-INFO', 'F20000', 'Customer not found', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-CORP-CUST-INFO' '/' 'F20000'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-CORP-CUST-INFO', 'F20002', 'Customer type is not corporate', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-CORP-CUST-INFO' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-CORP-CUST-INFO', 'F20003', 'Customer number is required', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-CORP-CUST-INFO' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'E12001', '数据库错误', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'E12004', '客户基本信息更新失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'E12005', '个人客户信息更新失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'E12005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'E99999', '处理错误', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'F20000', '未找到客户信息', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'F20000'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'F20002', '客户类型不是对私客户', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'F20003', '客户编号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'F20004', '手机号码格式不正确', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'F20005', '邮箱地址格式不正确', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'F20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMT-PER-CUST-INFO', 'F20006', '记录已被其他操作修改，请重新读取后再试', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMT-PER-CUST-INFO' '/' 'F20006'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'E12002', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'E12003', '新增交易渠道控制限额失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'E12004', '修改交易渠道控制限额失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'E12005', '删除交易渠道控制限额失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'E12005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'E12196', '非法操作标志', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'E12196'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'F20001', '租户号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'F20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'F20002', '客户编号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'F20003', '操作类型不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'F20004', '限额变更原因不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'F20005', '该客户交易渠道控制限额已存在', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'F20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCHNLTXN01', 'F20006', '该客户交易渠道控制限额不存在', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCHNLTXN01' '/' 'F20006'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E12002', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E12003', '新增客户账户路由信息失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E12004', '修改客户账户路由信息失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E12005', '删除客户账户路由信息失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E12005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E12006', '待生效变更登记失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E12006'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E12007', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E12007'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E12008', '变更历史写入失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E12008'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E12196', '非法操作标志', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E12196'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'F20001', '租户号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'F20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'F20002', '客户编号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'F20003', '路由值不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'F20004', '路由类型不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'F20005', '操作类型不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'F20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'F20006', '客户账户路由信息已存在', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'F20006'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'F20007', '客户账户路由信息不存在', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'F20007'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'W20004', '变更已登记为待生效，将于生效日期批量处理', 'W')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'W20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'W20005', '客户账户路由信息新增成功，但该路由值已被其它租户使用', 'W')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'W20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTCRT01', 'W20006', '客户账户路由信息新增成功，但该主账号已在其它路由类型下挂接', 'W')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTCRT01' '/' 'W20006'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'E12002', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'E12003', '新增客户名单记录失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'E12004', '修改客户名单记录失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'E12005', '删除客户名单记录失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'E12005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'E12196', '非法操作标志', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'E12196'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'F20001', '客户编号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'F20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'F20002', '名单类型代码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'F20003', '操作类型不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'F20004', '管控标志不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'F20005', '生效日期不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'F20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'F20006', '该客户已在此名单中', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'F20006'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTNAMELIST01', 'F20007', '该客户不在此名单中', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTNAMELIST01' '/' 'F20007'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'E12002', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'E12003', '新增境外取现黑名单记录失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'E12004', '修改境外取现黑名单记录失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'E12005', '解除境外取现黑名单记录失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'E12005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'E12196', '非法操作标志', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'E12196'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'F20001', '证件号码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'F20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'F20002', '证件类型不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'F20003', '操作类型不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'F20004', '管控原因代码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'F20005', '管控到期日期不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'F20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'F20006', '该证件已在境外取现黑名单中', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'F20006'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'F20007', '该证件不在境外取现黑名单中', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'F20007'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTOVSBLK01', 'F20010', '无合规角色权限，不能维护境外取现黑名单', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTOVSBLK01' '/' 'F20010'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'E12001', '事务启动失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'E12002', '事务提交失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'E12002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'E12003', '客户签约失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'E12003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'E12004', '签约限额修改失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'E12004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'E12005', '客户解约失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'E12005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'E12196', '非法操作标志', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'E12196'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'F20001', '客户编号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'F20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'F20002', '签约渠道小类代码不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'F20003', '操作类型不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'F20004', '签约编号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'F20004'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'F20005', '签约金额不能为空或零', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'F20005'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'F20006', '签约金额超过渠道单笔最高限额', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'F20006'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'F20007', '该客户已签约此渠道', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'F20007'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'F20008', '该签约关系不存在', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'F20008'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('MGMTSIGNREL01', 'F20009', '租户号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'MGMTSIGNREL01' '/' 'F20009'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('QRYMRGLOG01', 'E12001', '游标打开失败', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'QRYMRGLOG01' '/' 'E12001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('QRYMRGLOG01', 'E99999', 'PROCESSING ERROR', 'E')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'QRYMRGLOG01' '/' 'E99999'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('QRYMRGLOG01', 'F20001', '租户编号不能为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'QRYMRGLOG01' '/' 'F20001'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('QRYMRGLOG01', 'F20002', '并入客户号和并出客户号不能同时为空', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'QRYMRGLOG01' '/' 'F20002'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+
+    EXEC SQL
+        INSERT INTO RESP_CODE_CATALOG
+            (SOURCE_PROGRAM, RESP_CODE, MSG_TXT, SEVERITY)
+           VALUES ('QRYMRGLOG01', 'F20003', '未找到归并流水记录', 'F')
+    END-EXEC.
+    IF SQLCODE = 0
+       ADD 1 TO WS-SEED-COUNT
+    ELSE
+       DISPLAY '响应码目录播种失败:' 'QRYMRGLOG01' '/' 'F20003'
+       MOVE 'Y' TO WS-SEED-FAILED
+    END-IF.
+    DISPLAY '目录播种子程序执行完毕'.
