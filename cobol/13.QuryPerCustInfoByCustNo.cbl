@@ -36,7 +36,22 @@
           05 WS-SPS-NAME               PIC X(60).
           05 WS-SPS-TEL-NO             PIC X(20).
           05 WS-STATE-AND-RGN-CD       PIC X(3).
-       
+      * 法定监护人信息字段(未成年客户用)
+          05 WS-GRDN-NM                PIC X(60).
+          05 WS-GRDN-CRTF-TYP-CD       PIC X(2).
+          05 WS-GRDN-CRTF-NO           PIC X(20).
+          05 WS-GRDN-TEL-NO            PIC X(20).
+      * 客户证件列表(一个客户可能留存多个证件，如旧
+      * 身份证+新换发护照)
+          05 WS-CRTF-LIST-COUNT        PIC 9(4).
+          05 WS-CRTF-LIST OCCURS 10
+             DEPENDING ON WS-CRTF-LIST-COUNT
+             INDEXED BY WS-CRTF-LIST-INDEX.
+             10 WS-CRTF-LIST-TYP-CD    PIC X(2).
+             10 WS-CRTF-LIST-NO        PIC X(20).
+             10 WS-CRTF-LIST-MATR-DT   PIC X(8).
+             10 WS-CRTF-LIST-VALID-FLG PIC X(1).
+
       * 客户基本信息表结构
        01 CUSTOMER-BASIC-INFO-TABLE.
           05 FILLER PIC X(200) VALUE 
@@ -64,12 +79,15 @@
        
       * 个人客户信息表结构
        01 PERSONAL-CUSTOMER-INFO-TABLE.
-          05 FILLER PIC X(200) VALUE 
-             'C00186教师01汉01地址1配偶1配偶101510123199001011234'.
-          05 FILLER PIC X(200) VALUE 
-             'C00286工程师02汉01地址2配偶2配偶202510123199002022345'.
-          05 FILLER PIC X(200) VALUE 
-             'C00386医生03汉01地址3配偶3配偶303510123199003033456'.
+          05 FILLER PIC X(340) VALUE
+       'C00186教师01汉01地址1配偶1配偶101510123199001011234
+      -''.
+          05 FILLER PIC X(340) VALUE
+       'C00286工程师02汉01地址2配偶2配偶202510123199002022345
+      -''.
+          05 FILLER PIC X(340) VALUE
+       'C00386医生03汉01地址3配偶3配偶303510123199003033456
+      -''.
        
        01 PERSONAL-CUSTOMER-RECORD 
           REDEFINES PERSONAL-CUSTOMER-INFO-TABLE.
@@ -84,12 +102,40 @@
              10 PERSONAL-SPS-CRTF-TYP  PIC X(2).
              10 PERSONAL-SPS-CRTF-NO   PIC X(20).
              10 PERSONAL-SPS-TEL-NO    PIC X(20).
+             10 PERSONAL-GRDN-NM       PIC X(60).
+             10 PERSONAL-GRDN-CRTF-TYP PIC X(2).
+             10 PERSONAL-GRDN-CRTF-NO  PIC X(20).
+             10 PERSONAL-GRDN-TEL-NO   PIC X(20).
              10 FILLER                 PIC X(5).
-       
+
+      * 客户证件留存表结构：同一客户可留存多个证件(
+      * 如旧身份证+新换发护照)，按CRTF-CUST-NO关联客户
+      * 号，不要求每个客户只有一条
+       01 CUSTOMER-CRTF-INFO-TABLE.
+          05 FILLER PIC X(60) VALUE
+       'C001                01510123199001011234  202512311         '.
+          05 FILLER PIC X(60) VALUE
+       'C001                01510123199001010000  201801010         '.
+          05 FILLER PIC X(60) VALUE
+       'C002                02510123199002022345  202612311         '.
+          05 FILLER PIC X(60) VALUE
+       'C003                01510123199003033456  202712311         '.
+
+       01 CUSTOMER-CRTF-RECORD
+          REDEFINES CUSTOMER-CRTF-INFO-TABLE.
+          05 CUSTOMER-CRTF-DATA OCCURS 4.
+             10 CRTF-LIST-CUST-NO      PIC X(20).
+             10 CRTF-LIST-TYP-CD       PIC X(2).
+             10 CRTF-LIST-NO           PIC X(20).
+             10 CRTF-LIST-MATR-DT      PIC X(8).
+             10 CRTF-LIST-VALID-FLG    PIC X(1).
+             10 FILLER                 PIC X(9).
+
       * 临时工作变量
        01 WS-WORK-VARIABLES.
           05 WS-I                      PIC 9(4).
           05 WS-J                      PIC 9(4).
+          05 WS-K                      PIC 9(4).
           05 WS-BASIC-FOUND            PIC X(1).
              88 WS-BASIC-FOUND-Y       VALUE 'Y'.
              88 WS-BASIC-FOUND-N       VALUE 'N'.
@@ -127,8 +173,22 @@
           05 LK-SPS-NAME               PIC X(60).
           05 LK-SPS-TEL-NO             PIC X(20).
           05 LK-STATE-AND-RGN-CD       PIC X(3).
-       
-       PROCEDURE DIVISION 
+      * 法定监护人信息字段(未成年客户用)
+          05 LK-GRDN-NM                PIC X(60).
+          05 LK-GRDN-CRTF-TYP-CD       PIC X(2).
+          05 LK-GRDN-CRTF-NO           PIC X(20).
+          05 LK-GRDN-TEL-NO            PIC X(20).
+      * 客户证件列表(一个客户可能留存多个证件)
+          05 LK-CRTF-LIST-COUNT        PIC 9(4).
+          05 LK-CRTF-LIST OCCURS 10
+             DEPENDING ON LK-CRTF-LIST-COUNT
+             INDEXED BY LK-CRTF-LIST-INDEX.
+             10 LK-CRTF-LIST-TYP-CD    PIC X(2).
+             10 LK-CRTF-LIST-NO        PIC X(20).
+             10 LK-CRTF-LIST-MATR-DT   PIC X(8).
+             10 LK-CRTF-LIST-VALID-FLG PIC X(1).
+
+       PROCEDURE DIVISION
          USING LK-INPUT-DATA, LK-OUTPUT-DATA.
        
        MAIN-PROCESS.
@@ -169,7 +229,12 @@
            MOVE SPACES TO LK-SPS-NAME
            MOVE SPACES TO LK-SPS-TEL-NO
            MOVE SPACES TO LK-STATE-AND-RGN-CD
-           
+           MOVE SPACES TO LK-GRDN-NM
+           MOVE SPACES TO LK-GRDN-CRTF-TYP-CD
+           MOVE SPACES TO LK-GRDN-CRTF-NO
+           MOVE SPACES TO LK-GRDN-TEL-NO
+           MOVE 0 TO LK-CRTF-LIST-COUNT
+
       * 复制输入参数到工作存储区
            MOVE LK-CUST-NO TO WS-CUST-NO
            MOVE 'N' TO WS-BASIC-FOUND
@@ -193,8 +258,10 @@
       * 第二步：查询个人客户信息
            IF WS-BASIC-FOUND-Y
               PERFORM QUERY-PERSONAL-CUSTOMER-INFO
+      * 第二步之二：查询客户证件列表
+              PERFORM QUERY-CUST-CRTF-LIST
            END-IF
-           
+
       * 第三步：检查查询结果并设置返回
            IF WS-BASIC-FOUND-N
       * 对应Java的F20000异常
@@ -276,17 +343,46 @@
                    TO LK-SPS-CRTF-TYP-CD
                  MOVE PERSONAL-SPS-CRTF-NO(WS-J) 
                    TO LK-SPS-CRTF-NO
-                 MOVE PERSONAL-SPS-TEL-NO(WS-J) 
+                 MOVE PERSONAL-SPS-TEL-NO(WS-J)
                    TO LK-SPS-TEL-NO
-                 
+                 MOVE PERSONAL-GRDN-NM(WS-J)
+                   TO LK-GRDN-NM
+                 MOVE PERSONAL-GRDN-CRTF-TYP(WS-J)
+                   TO LK-GRDN-CRTF-TYP-CD
+                 MOVE PERSONAL-GRDN-CRTF-NO(WS-J)
+                   TO LK-GRDN-CRTF-NO
+                 MOVE PERSONAL-GRDN-TEL-NO(WS-J)
+                   TO LK-GRDN-TEL-NO
+
       * 身份证类型代码（从证件类型代码映射）
                  MOVE LK-CRTF-TYP-CD TO LK-ID-CARD-TYP-CD
-                 
+
                  DISPLAY '找到个人客户信息:'
                  DISPLAY '  职业类型: ' LK-CAREER-TYP-CD
                  DISPLAY '  配偶姓名: ' LK-SPS-NAME
                  EXIT PERFORM
               END-IF
            END-PERFORM.
-       
+
+       QUERY-CUST-CRTF-LIST.
+           DISPLAY '查询客户证件列表...'
+
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > 4
+
+              IF CRTF-LIST-CUST-NO(WS-K) = WS-CUST-NO
+                 ADD 1 TO LK-CRTF-LIST-COUNT
+                 MOVE CRTF-LIST-TYP-CD(WS-K)
+                   TO LK-CRTF-LIST-TYP-CD(LK-CRTF-LIST-COUNT)
+                 MOVE CRTF-LIST-NO(WS-K)
+                   TO LK-CRTF-LIST-NO(LK-CRTF-LIST-COUNT)
+                 MOVE CRTF-LIST-MATR-DT(WS-K)
+                   TO LK-CRTF-LIST-MATR-DT(LK-CRTF-LIST-COUNT)
+                 MOVE CRTF-LIST-VALID-FLG(WS-K)
+                   TO LK-CRTF-LIST-VALID-FLG(LK-CRTF-LIST-COUNT)
+              END-IF
+           END-PERFORM
+
+           DISPLAY '证件列表记录数: ' LK-CRTF-LIST-COUNT.
+
        END PROGRAM QURYPERCUSTINFOBYCUSTNO.
\ No newline at end of file
