@@ -0,0 +1,202 @@
+      ******************************************************************
+      * 程序名称：QURYPERCUSTRISKHIST
+      * 程序功能：对私客户风险等级评定历史查询(按评定日期顺序列
+      *           出客户历次风险评定，用于观察风险等级变化趋势)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QURYPERCUSTRISKHIST.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * 输入参数结构
+       01 WS-INPUT-DATA.
+          05 WS-CUST-NO                PIC X(20).
+
+      * 输出参数结构
+       01 WS-OUTPUT-DATA.
+          05 WS-RETURN-CODE            PIC 9(4).
+          05 WS-RETURN-MESSAGE         PIC X(50).
+          05 WS-RISK-HIST-COUNT        PIC 9(4).
+          05 WS-RISK-HIST-TABLE OCCURS 10
+             DEPENDING ON WS-RISK-HIST-COUNT
+             INDEXED BY WS-RISK-HIST-INDEX.
+             10 WS-RISK-HIST-INFO.
+                15 WS-CUST-NO-OUT      PIC X(20).
+                15 WS-CUST-ATTN-EXTT-CD PIC X(2).
+                15 WS-EVALT-DT         PIC X(8).
+                15 WS-RELS-OR-ISU-ORG-NO PIC X(20).
+                15 WS-EVALT-ACRDGAS-COMNT PIC X(100).
+
+      * 客户风险评定历史表结构(同一客户按评定日期存有多条历史记录，
+      * 用于观察由低到高或由高到低的风险等级变化趋势)。中文字符在
+      * UTF-8下占3字节，若按单一FILLER PIC X(150)拼接整行字面量，
+      * COBOL只会在整行末尾补空格而不会按REDEFINES各子字段宽度分别
+      * 补齐，导致HIST-CUST-NO等字段实际取出的是错位的字节，因此
+      * 这里改为每个子字段各自一条FILLER，逐字段补齐到声明宽度
+       01 CUSTOMER-RISK-HIST-TABLE.
+       05 FILLER PIC X(20)  VALUE 'C001'.
+       05 FILLER PIC X(8)   VALUE '20230101'.
+       05 FILLER PIC X(1)   VALUE 'L'.
+       05 FILLER PIC X(20)  VALUE 'ORG001'.
+       05 FILLER PIC X(100) VALUE
+          '风险评定为低度，常规年检通过'.
+       05 FILLER PIC X(1)   VALUE SPACE.
+       05 FILLER PIC X(20)  VALUE 'C001'.
+       05 FILLER PIC X(8)   VALUE '20240101'.
+       05 FILLER PIC X(1)   VALUE 'M'.
+       05 FILLER PIC X(20)  VALUE 'ORG001'.
+       05 FILLER PIC X(100) VALUE
+          '风险评定上调为中度，资金往来趋于活跃'.
+       05 FILLER PIC X(1)   VALUE SPACE.
+       05 FILLER PIC X(20)  VALUE 'C001'.
+       05 FILLER PIC X(8)   VALUE '20250101'.
+       05 FILLER PIC X(1)   VALUE 'H'.
+       05 FILLER PIC X(20)  VALUE 'ORG001'.
+       05 FILLER PIC X(100) VALUE
+          '风险评定上调为高度，涉及重点监控名单'.
+       05 FILLER PIC X(1)   VALUE SPACE.
+       05 FILLER PIC X(20)  VALUE 'C002'.
+       05 FILLER PIC X(8)   VALUE '20250202'.
+       05 FILLER PIC X(1)   VALUE 'M'.
+       05 FILLER PIC X(20)  VALUE 'ORG002'.
+       05 FILLER PIC X(100) VALUE '中等风险客户'.
+       05 FILLER PIC X(1)   VALUE SPACE.
+       05 FILLER PIC X(20)  VALUE 'C003'.
+       05 FILLER PIC X(8)   VALUE '20230303'.
+       05 FILLER PIC X(1)   VALUE 'L'.
+       05 FILLER PIC X(20)  VALUE 'ORG003'.
+       05 FILLER PIC X(100) VALUE
+          '风险评定为低度，常规年检通过'.
+       05 FILLER PIC X(1)   VALUE SPACE.
+       05 FILLER PIC X(20)  VALUE 'C003'.
+       05 FILLER PIC X(8)   VALUE '20250303'.
+       05 FILLER PIC X(1)   VALUE 'L'.
+       05 FILLER PIC X(20)  VALUE 'ORG003'.
+       05 FILLER PIC X(100) VALUE
+          '风险评定维持低度，常规年检通过'.
+       05 FILLER PIC X(1)   VALUE SPACE.
+
+       01 CUSTOMER-RISK-HIST-RECORD
+          REDEFINES CUSTOMER-RISK-HIST-TABLE.
+          05 CUSTOMER-RISK-HIST-DATA OCCURS 6.
+             10 HIST-CUST-NO           PIC X(20).
+             10 HIST-EVALT-DT          PIC X(8).
+             10 HIST-ATTN-CD           PIC X(1).
+             10 HIST-ORG-NO            PIC X(20).
+             10 HIST-COMNT             PIC X(100).
+             10 FILLER                 PIC X(1).
+
+      * 临时工作变量
+       01 WS-WORK-VARIABLES.
+          05 WS-I                      PIC 9(4).
+          05 WS-TEMP-COUNT             PIC 9(4).
+          05 WS-DATA-FOUND             PIC X(1).
+             88 WS-DATA-FOUND-Y        VALUE 'Y'.
+             88 WS-DATA-FOUND-N        VALUE 'N'.
+
+       LINKAGE SECTION.
+      * 输入参数链接节
+       01 LK-INPUT-DATA.
+          05 LK-CUST-NO                PIC X(20).
+
+      * 输出参数链接节
+       01 LK-OUTPUT-DATA.
+          05 LK-RETURN-CODE            PIC 9(4).
+          05 LK-RETURN-MESSAGE         PIC X(50).
+          05 LK-RISK-HIST-COUNT        PIC 9(4).
+          05 LK-RISK-HIST-TABLE OCCURS 10
+             DEPENDING ON LK-RISK-HIST-COUNT
+             INDEXED BY LK-RISK-HIST-INDEX.
+             10 LK-RISK-HIST-INFO.
+                15 LK-CUST-NO-OUT      PIC X(20).
+                15 LK-CUST-ATTN-EXTT-CD PIC X(2).
+                15 LK-EVALT-DT         PIC X(8).
+                15 LK-RELS-OR-ISU-ORG-NO PIC X(20).
+                15 LK-EVALT-ACRDGAS-COMNT PIC X(100).
+
+       PROCEDURE DIVISION
+         USING LK-INPUT-DATA, LK-OUTPUT-DATA.
+
+       MAIN-PROCESS.
+      * 初始化
+           PERFORM INITIALIZE-PROGRAM
+
+      * 输入参数验证
+           PERFORM VALIDATE-INPUT
+
+      * 如果验证通过，执行查询
+           IF LK-RETURN-CODE = 0
+              PERFORM QUERY-CUST-RISK-HIST
+           END-IF
+
+           GOBACK.
+
+       INITIALIZE-PROGRAM.
+      * 初始化输出参数
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE SPACES TO LK-RETURN-MESSAGE
+           MOVE 0 TO LK-RISK-HIST-COUNT
+           MOVE 'N' TO WS-DATA-FOUND
+
+      * 复制输入参数到工作存储区
+           MOVE LK-CUST-NO TO WS-CUST-NO.
+
+       VALIDATE-INPUT.
+      * 检查必要输入参数
+           IF WS-CUST-NO = SPACES
+              MOVE 1001 TO LK-RETURN-CODE
+              MOVE '客户编号不能为空'
+                TO LK-RETURN-MESSAGE
+           END-IF.
+
+       QUERY-CUST-RISK-HIST.
+           DISPLAY '开始查询客户风险等级评定历史...'
+           DISPLAY '查询客户编号: ' WS-CUST-NO
+
+      * 初始化计数器
+           MOVE 0 TO WS-TEMP-COUNT
+
+      * 按评定日期顺序(表中已按日期升序存放)查询全部历史评定记录
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > 6
+
+              IF HIST-CUST-NO(WS-I) = WS-CUST-NO
+                 MOVE 'Y' TO WS-DATA-FOUND
+                 ADD 1 TO WS-TEMP-COUNT
+
+      * 复制历史评定数据到输出表
+                 MOVE HIST-CUST-NO(WS-I)
+                   TO LK-CUST-NO-OUT(WS-TEMP-COUNT)
+                 MOVE HIST-ATTN-CD(WS-I)
+                   TO LK-CUST-ATTN-EXTT-CD(WS-TEMP-COUNT)
+                 MOVE HIST-EVALT-DT(WS-I)
+                   TO LK-EVALT-DT(WS-TEMP-COUNT)
+                 MOVE HIST-ORG-NO(WS-I)
+                   TO LK-RELS-OR-ISU-ORG-NO(WS-TEMP-COUNT)
+                 MOVE HIST-COMNT(WS-I)
+                   TO LK-EVALT-ACRDGAS-COMNT(WS-TEMP-COUNT)
+
+                 DISPLAY '找到风险评定历史记录 ' WS-TEMP-COUNT ':'
+                 DISPLAY '  评定日期: '
+                         LK-EVALT-DT(WS-TEMP-COUNT)
+                 DISPLAY '  风险等级: '
+                         LK-CUST-ATTN-EXTT-CD(WS-TEMP-COUNT)
+              END-IF
+           END-PERFORM
+
+      * 设置返回的记录数
+           MOVE WS-TEMP-COUNT TO LK-RISK-HIST-COUNT
+
+      * 检查查询结果
+           IF WS-DATA-FOUND-N
+              MOVE 1002 TO LK-RETURN-CODE
+              MOVE '未找到客户风险评定历史信息'
+                TO LK-RETURN-MESSAGE
+           ELSE
+              MOVE 0 TO LK-RETURN-CODE
+              MOVE '查询成功' TO LK-RETURN-MESSAGE
+              DISPLAY '共找到 ' LK-RISK-HIST-COUNT
+                      ' 条风险评定历史记录'
+           END-IF.
+
+       END PROGRAM QURYPERCUSTRISKHIST.
