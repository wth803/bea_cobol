@@ -15,6 +15,59 @@ WORKING-STORAGE SECTION.
 01  CHG-FLAG-CUST          PIC X.
 01  CHG-FLAG-PER           PIC X.
 
+*> UPDATE匹配不到记录时SQLCODE仍为0(非100)，乐观锁冲突只能靠
+*> GET DIAGNOSTICS ... ROW_COUNT区分"更新了0行"与"更新成功"，
+*> 同cobol/5.MgmtCustAcctInfo.cbl的MOD-CUST-ACCT-INFO/DEL-CUST-ACCT-INFO
+01  WS-ROW-COUNT           PIC S9(9) COMP-4.
+
+*> 消息本地化工作区：按REQ-LANG-CD='EN'/其他分别取英文/中文消息，
+*> 供SET-LOCALIZED-MSG统一赋值到WS-RESP-MSG，避免各程序各自硬编码
+*> 语言不一致(本程序此前所有消息均为英文，与本系统其余程序的
+*> 中文消息风格不一致)
+01  WS-MSG-EN              PIC X(50).
+01  WS-MSG-CN              PIC X(50).
+
+*> 变更前快照(仅在对应UPDATE执行时取值)，供写入CUST_INFO_CHG_AUDIT使用
+01  WS-OLD-CUST-NM             PIC X(50).
+01  WS-OLD-CUST-ENG-NM         PIC X(50).
+01  WS-OLD-CUST-LVL-CD         PIC X(02).
+01  WS-OLD-MOBILE-NO           PIC X(15).
+01  WS-OLD-E-MAIL              PIC X(50).
+01  WS-OLD-CRTF-TYP-CD         PIC X(02).
+01  WS-OLD-CRTF-NO             PIC X(20).
+01  WS-OLD-CRTF-MATR-DT        PIC X(08).
+
+01  WS-OLD-ADDR                PIC X(100).
+01  WS-OLD-HOUSDRGST-ADDR      PIC X(100).
+01  WS-OLD-GENDER-CD           PIC X(01).
+01  WS-OLD-MARRG-SITUATION-CD  PIC X(01).
+01  WS-OLD-BIRTH-DT            PIC X(08).
+01  WS-OLD-CAREER-TYP-CD       PIC X(02).
+01  WS-OLD-STATE-RGN-CD        PIC X(02).
+01  WS-OLD-DOM-OVERS-FLG-CD    PIC X(01).
+01  WS-OLD-IDCARD-TYP-CD       PIC X(02).
+01  WS-OLD-EMPLY-FLG           PIC X(01).
+01  WS-OLD-SHRHD-FLG           PIC X(01).
+01  WS-OLD-SPS-NAME            PIC X(50).
+01  WS-OLD-SPS-ENG-NAME        PIC X(50).
+01  WS-OLD-SPS-CRTF-TYP-CD     PIC X(02).
+01  WS-OLD-SPS-CRTF-NO         PIC X(20).
+01  WS-OLD-SPS-TEL-NO          PIC X(15).
+01  WS-OLD-WORKUNIT-NM         PIC X(50).
+01  WS-OLD-WORKUNIT-ADDR       PIC X(100).
+01  WS-OLD-ADMIN-CMPRMNT-CD    PIC X(02).
+
+*> 字段级审计通用工作区，调用AUDIT-FIELD-CHANGE前由各字段分别赋值
+01  WS-AUDIT-FLD-NM        PIC X(30).
+01  WS-AUDIT-OLD-VAL       PIC X(100).
+01  WS-AUDIT-NEW-VAL       PIC X(100).
+
+*> 联系方式格式校验工作区
+01  WS-EMAIL-LOCAL         PIC X(50).
+01  WS-EMAIL-DOMAIN        PIC X(50).
+01  WS-EMAIL-DOM-PART1     PIC X(50).
+01  WS-EMAIL-DOM-PART2     PIC X(50).
+
 LINKAGE SECTION.
 01  REQ-CUST-NO            PIC X(10).
 01  REQ-CUST-NM            PIC X(50).
@@ -46,10 +99,20 @@ LINKAGE SECTION.
 01  REQ-WORKUNIT-ADDR      PIC X(100).
 01  REQ-ADMIN-CMPRMNT-CD   PIC X(02).
 
+*> 乐观锁：调用方传入上次读取到的LAST_UPD_DT/LAST_UPD_TM，UPDATE时一并校验
+01  REQ-LAST-UPD-DT-CUST   PIC X(08).
+01  REQ-LAST-UPD-TM-CUST   PIC X(08).
+01  REQ-LAST-UPD-DT-PER    PIC X(08).
+01  REQ-LAST-UPD-TM-PER    PIC X(08).
+
+*> 响应消息语言标志：'EN'返回英文，其余(含空白)返回中文，
+*> 与本系统其余程序默认使用中文消息的风格保持一致
+01  REQ-LANG-CD            PIC X(02).
+
 01  RESP-CODE              PIC X(06).
 01  RESP-MSG               PIC X(50).
 
-PROCEDURE DIVISION 
+PROCEDURE DIVISION
     USING REQ-CUST-NO, REQ-CUST-NM, REQ-CUST-ENG-NM,
           REQ-CUST-LVL-CD, REQ-MOBILE-NO, REQ-E-MAIL,
           REQ-CRTF-TYP-CD, REQ-CRTF-NO, REQ-CRTF-MATR-DT,
@@ -59,20 +122,57 @@ PROCEDURE DIVISION
           REQ-EMPLY-FLG, REQ-SHRHD-FLG, REQ-SPS-NAME,
           REQ-SPS-ENG-NAME, REQ-SPS-CRTF-TYP-CD, REQ-SPS-CRTF-NO,
           REQ-SPS-TEL-NO, REQ-WORKUNIT-NM, REQ-WORKUNIT-ADDR,
-          REQ-ADMIN-CMPRMNT-CD, RESP-CODE, RESP-MSG.
+          REQ-LAST-UPD-DT-CUST, REQ-LAST-UPD-TM-CUST,
+          REQ-LAST-UPD-DT-PER, REQ-LAST-UPD-TM-PER,
+          REQ-ADMIN-CMPRMNT-CD, REQ-LANG-CD, RESP-CODE, RESP-MSG.
 
 MAIN-LOGIC.
     MOVE 'N' TO CHG-FLAG-CUST
     MOVE 'N' TO CHG-FLAG-PER
     MOVE 'E99999' TO WS-RESP-CODE
-    MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
+    MOVE 'PROCESSING ERROR' TO WS-MSG-EN
+    MOVE '处理错误' TO WS-MSG-CN
+    PERFORM SET-LOCALIZED-MSG
 
     IF REQ-CUST-NO = SPACES OR REQ-CUST-NO = LOW-VALUES
        MOVE 'F20003' TO WS-RESP-CODE
-       MOVE 'Customer number is required' TO WS-RESP-MSG
+       MOVE 'Customer number is required' TO WS-MSG-EN
+       MOVE '客户编号不能为空' TO WS-MSG-CN
+       PERFORM SET-LOCALIZED-MSG
        GO TO EXIT-PROGRAM
     END-IF.
 
+    *> 联系方式格式校验：手机号须为11位数字，邮箱须含'@'及带'.'的域名
+    IF REQ-MOBILE-NO NOT = SPACES
+       IF FUNCTION LENGTH(FUNCTION TRIM(REQ-MOBILE-NO)) NOT = 11 OR
+          FUNCTION TRIM(REQ-MOBILE-NO) IS NOT NUMERIC
+          MOVE 'F20004' TO WS-RESP-CODE
+          MOVE 'Invalid mobile number format' TO WS-MSG-EN
+          MOVE '手机号码格式不正确' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
+          GO TO EXIT-PROGRAM
+       END-IF
+    END-IF.
+
+    IF REQ-E-MAIL NOT = SPACES
+       MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+       UNSTRING FUNCTION TRIM(REQ-E-MAIL) DELIMITED BY '@'
+           INTO WS-EMAIL-LOCAL, WS-EMAIL-DOMAIN
+       END-UNSTRING
+       MOVE SPACES TO WS-EMAIL-DOM-PART1 WS-EMAIL-DOM-PART2
+       UNSTRING WS-EMAIL-DOMAIN DELIMITED BY '.'
+           INTO WS-EMAIL-DOM-PART1, WS-EMAIL-DOM-PART2
+       END-UNSTRING
+       IF WS-EMAIL-LOCAL = SPACES OR WS-EMAIL-DOMAIN = SPACES OR
+          WS-EMAIL-DOM-PART2 = SPACES
+          MOVE 'F20005' TO WS-RESP-CODE
+          MOVE 'Invalid email address format' TO WS-MSG-EN
+          MOVE '邮箱地址格式不正确' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
+          GO TO EXIT-PROGRAM
+       END-IF
+    END-IF.
+
     *> 客户类型校验
     EXEC SQL
       SELECT CUST_TYP_CD INTO :WS-RESP-CODE
@@ -84,16 +184,22 @@ MAIN-LOGIC.
        WHEN SQLCODE = 0
           IF WS-RESP-CODE NOT = '0'
              MOVE 'F20002' TO WS-RESP-CODE
-             MOVE 'Customer type is not personal' TO WS-RESP-MSG
+             MOVE 'Customer type is not personal' TO WS-MSG-EN
+             MOVE '客户类型不是对私客户' TO WS-MSG-CN
+             PERFORM SET-LOCALIZED-MSG
              GO TO EXIT-PROGRAM
           END-IF
        WHEN SQLCODE = 100
           MOVE 'F20000' TO WS-RESP-CODE
-          MOVE 'Customer not found' TO WS-RESP-MSG
+          MOVE 'Customer not found' TO WS-MSG-EN
+          MOVE '未找到客户信息' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
           GO TO EXIT-PROGRAM
        WHEN OTHER
           MOVE 'E12001' TO WS-RESP-CODE
-          MOVE 'Database error' TO WS-RESP-MSG
+          MOVE 'Database error' TO WS-MSG-EN
+          MOVE '数据库错误' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
           GO TO EXIT-PROGRAM
     END-EVALUATE.
 
@@ -104,7 +210,18 @@ MAIN-LOGIC.
        REQ-CUST-LVL-CD NOT = SPACES OR REQ-MOBILE-NO NOT = SPACES OR
        REQ-E-MAIL NOT = SPACES OR REQ-CRTF-TYP-CD NOT = SPACES OR
        REQ-CRTF-NO NOT = SPACES OR REQ-CRTF-MATR-DT NOT = SPACES
-       
+
+       *> 变更前快照
+       EXEC SQL
+          SELECT CUST_NM, CUST_ENG_NM, CUST_LVL_CD, MOBILE_NO, E_MAIL,
+                 CRTF_TYP_CD, CRTF_NO, CRTF_MATR_DT
+            INTO :WS-OLD-CUST-NM, :WS-OLD-CUST-ENG-NM, :WS-OLD-CUST-LVL-CD,
+                 :WS-OLD-MOBILE-NO, :WS-OLD-E-MAIL, :WS-OLD-CRTF-TYP-CD,
+                 :WS-OLD-CRTF-NO, :WS-OLD-CRTF-MATR-DT
+            FROM CUSTOMER_BASIC_INFO
+           WHERE CUST_NO = :REQ-CUST-NO
+       END-EXEC
+
        EXEC SQL
           UPDATE CUSTOMER_BASIC_INFO
              SET CUST_NM       = CASE WHEN :REQ-CUST-NM != SPACES 
@@ -126,13 +243,83 @@ MAIN-LOGIC.
                  LAST_UPD_DT   = CURRENT_DATE,
                  LAST_UPD_TM   = CURRENT_TIME
            WHERE CUST_NO = :REQ-CUST-NO
+             AND (:REQ-LAST-UPD-DT-CUST = SPACES OR
+                  LAST_UPD_DT = :REQ-LAST-UPD-DT-CUST)
+             AND (:REQ-LAST-UPD-TM-CUST = SPACES OR
+                  LAST_UPD_TM = :REQ-LAST-UPD-TM-CUST)
        END-EXEC
 
+       IF SQLCODE = 0
+          EXEC SQL
+              GET DIAGNOSTICS :WS-ROW-COUNT = ROW_COUNT
+          END-EXEC
+       END-IF
+
+       IF SQLCODE = 0 AND WS-ROW-COUNT = 0
+          MOVE 'F20006' TO WS-RESP-CODE
+          MOVE 'Record changed since last read' TO WS-MSG-EN
+          MOVE '记录已被其他操作修改，请重新读取后再试' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
+          EXEC SQL ROLLBACK END-EXEC
+          GO TO EXIT-PROGRAM
+       END-IF
+
        IF SQLCODE = 0
           MOVE 'Y' TO CHG-FLAG-CUST
+
+          IF REQ-CUST-NM NOT = SPACES
+             MOVE 'CUST_NM' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-CUST-NM TO WS-AUDIT-OLD-VAL
+             MOVE REQ-CUST-NM TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-CUST-ENG-NM NOT = SPACES
+             MOVE 'CUST_ENG_NM' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-CUST-ENG-NM TO WS-AUDIT-OLD-VAL
+             MOVE REQ-CUST-ENG-NM TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-CUST-LVL-CD NOT = SPACES
+             MOVE 'CUST_LVL_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-CUST-LVL-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-CUST-LVL-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-MOBILE-NO NOT = SPACES
+             MOVE 'MOBILE_NO' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-MOBILE-NO TO WS-AUDIT-OLD-VAL
+             MOVE REQ-MOBILE-NO TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-E-MAIL NOT = SPACES
+             MOVE 'E_MAIL' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-E-MAIL TO WS-AUDIT-OLD-VAL
+             MOVE REQ-E-MAIL TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-CRTF-TYP-CD NOT = SPACES
+             MOVE 'CRTF_TYP_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-CRTF-TYP-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-CRTF-TYP-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-CRTF-NO NOT = SPACES
+             MOVE 'CRTF_NO' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-CRTF-NO TO WS-AUDIT-OLD-VAL
+             MOVE REQ-CRTF-NO TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-CRTF-MATR-DT NOT = SPACES
+             MOVE 'CRTF_MATR_DT' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-CRTF-MATR-DT TO WS-AUDIT-OLD-VAL
+             MOVE REQ-CRTF-MATR-DT TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
        ELSE
           MOVE 'E12004' TO WS-RESP-CODE
-          MOVE 'Failed to update basic info' TO WS-RESP-MSG
+          MOVE 'Failed to update basic info' TO WS-MSG-EN
+          MOVE '客户基本信息更新失败' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
           EXEC SQL ROLLBACK END-EXEC
           GO TO EXIT-PROGRAM
        END-IF
@@ -149,7 +336,27 @@ MAIN-LOGIC.
        REQ-SPS-CRTF-NO NOT = SPACES OR REQ-SPS-TEL-NO NOT = SPACES OR
        REQ-WORKUNIT-NM NOT = SPACES OR REQ-WORKUNIT-ADDR NOT = SPACES OR
        REQ-ADMIN-CMPRMNT-CD NOT = SPACES
-       
+
+       *> 变更前快照
+       EXEC SQL
+          SELECT ADDR, HOUSDRGST_ADDR, GENDER_CD, MARRG_SITUATION_CD,
+                 BIRTH_DT, CAREER_TYP_CD, STATE_AND_RGN_CD,
+                 DOM_OVERS_FLG_CD, IDCARD_TYP_CD, EMPLY_FLG, SHRHD_FLG,
+                 SPS_NAME, SPS_ENG_NAME, SPS_CRTF_TYP_CD, SPS_CRTF_NO,
+                 SPS_TEL_NO, WORK_UNIT_NM, WORK_UNIT_ADDR, ADMIN_CMPRMNT_CD
+            INTO :WS-OLD-ADDR, :WS-OLD-HOUSDRGST-ADDR, :WS-OLD-GENDER-CD,
+                 :WS-OLD-MARRG-SITUATION-CD, :WS-OLD-BIRTH-DT,
+                 :WS-OLD-CAREER-TYP-CD, :WS-OLD-STATE-RGN-CD,
+                 :WS-OLD-DOM-OVERS-FLG-CD, :WS-OLD-IDCARD-TYP-CD,
+                 :WS-OLD-EMPLY-FLG, :WS-OLD-SHRHD-FLG, :WS-OLD-SPS-NAME,
+                 :WS-OLD-SPS-ENG-NAME, :WS-OLD-SPS-CRTF-TYP-CD,
+                 :WS-OLD-SPS-CRTF-NO, :WS-OLD-SPS-TEL-NO,
+                 :WS-OLD-WORKUNIT-NM, :WS-OLD-WORKUNIT-ADDR,
+                 :WS-OLD-ADMIN-CMPRMNT-CD
+            FROM PERSONAL_CUSTOMER_INFO
+           WHERE CUST_NO = :REQ-CUST-NO
+       END-EXEC
+
        EXEC SQL
           UPDATE PERSONAL_CUSTOMER_INFO
              SET ADDR               = CASE WHEN :REQ-ADDR != SPACES 
@@ -193,13 +400,149 @@ MAIN-LOGIC.
                  LAST_UPD_DT        = CURRENT_DATE,
                  LAST_UPD_TM        = CURRENT_TIME
            WHERE CUST_NO = :REQ-CUST-NO
+             AND (:REQ-LAST-UPD-DT-PER = SPACES OR
+                  LAST_UPD_DT = :REQ-LAST-UPD-DT-PER)
+             AND (:REQ-LAST-UPD-TM-PER = SPACES OR
+                  LAST_UPD_TM = :REQ-LAST-UPD-TM-PER)
        END-EXEC
 
+       IF SQLCODE = 0
+          EXEC SQL
+              GET DIAGNOSTICS :WS-ROW-COUNT = ROW_COUNT
+          END-EXEC
+       END-IF
+
+       IF SQLCODE = 0 AND WS-ROW-COUNT = 0
+          MOVE 'F20006' TO WS-RESP-CODE
+          MOVE 'Record changed since last read' TO WS-MSG-EN
+          MOVE '记录已被其他操作修改，请重新读取后再试' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
+          EXEC SQL ROLLBACK END-EXEC
+          GO TO EXIT-PROGRAM
+       END-IF
+
        IF SQLCODE = 0
           MOVE 'Y' TO CHG-FLAG-PER
+
+          IF REQ-ADDR NOT = SPACES
+             MOVE 'ADDR' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-ADDR TO WS-AUDIT-OLD-VAL
+             MOVE REQ-ADDR TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-HOUSDRGST-ADDR NOT = SPACES
+             MOVE 'HOUSDRGST_ADDR' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-HOUSDRGST-ADDR TO WS-AUDIT-OLD-VAL
+             MOVE REQ-HOUSDRGST-ADDR TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-GENDER-CD NOT = SPACES
+             MOVE 'GENDER_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-GENDER-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-GENDER-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-MARRG-SITUATION-CD NOT = SPACES
+             MOVE 'MARRG_SITUATION_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-MARRG-SITUATION-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-MARRG-SITUATION-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-BIRTH-DT NOT = SPACES
+             MOVE 'BIRTH_DT' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-BIRTH-DT TO WS-AUDIT-OLD-VAL
+             MOVE REQ-BIRTH-DT TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-CAREER-TYP-CD NOT = SPACES
+             MOVE 'CAREER_TYP_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-CAREER-TYP-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-CAREER-TYP-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-STATE-RGN-CD NOT = SPACES
+             MOVE 'STATE_AND_RGN_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-STATE-RGN-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-STATE-RGN-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-DOM-OVERS-FLG-CD NOT = SPACES
+             MOVE 'DOM_OVERS_FLG_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-DOM-OVERS-FLG-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-DOM-OVERS-FLG-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-IDCARD-TYP-CD NOT = SPACES
+             MOVE 'IDCARD_TYP_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-IDCARD-TYP-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-IDCARD-TYP-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-EMPLY-FLG NOT = SPACES
+             MOVE 'EMPLY_FLG' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-EMPLY-FLG TO WS-AUDIT-OLD-VAL
+             MOVE REQ-EMPLY-FLG TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-SHRHD-FLG NOT = SPACES
+             MOVE 'SHRHD_FLG' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-SHRHD-FLG TO WS-AUDIT-OLD-VAL
+             MOVE REQ-SHRHD-FLG TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-SPS-NAME NOT = SPACES
+             MOVE 'SPS_NAME' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-SPS-NAME TO WS-AUDIT-OLD-VAL
+             MOVE REQ-SPS-NAME TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-SPS-ENG-NAME NOT = SPACES
+             MOVE 'SPS_ENG_NAME' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-SPS-ENG-NAME TO WS-AUDIT-OLD-VAL
+             MOVE REQ-SPS-ENG-NAME TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-SPS-CRTF-TYP-CD NOT = SPACES
+             MOVE 'SPS_CRTF_TYP_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-SPS-CRTF-TYP-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-SPS-CRTF-TYP-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-SPS-CRTF-NO NOT = SPACES
+             MOVE 'SPS_CRTF_NO' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-SPS-CRTF-NO TO WS-AUDIT-OLD-VAL
+             MOVE REQ-SPS-CRTF-NO TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-SPS-TEL-NO NOT = SPACES
+             MOVE 'SPS_TEL_NO' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-SPS-TEL-NO TO WS-AUDIT-OLD-VAL
+             MOVE REQ-SPS-TEL-NO TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-WORKUNIT-NM NOT = SPACES
+             MOVE 'WORK_UNIT_NM' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-WORKUNIT-NM TO WS-AUDIT-OLD-VAL
+             MOVE REQ-WORKUNIT-NM TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-WORKUNIT-ADDR NOT = SPACES
+             MOVE 'WORK_UNIT_ADDR' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-WORKUNIT-ADDR TO WS-AUDIT-OLD-VAL
+             MOVE REQ-WORKUNIT-ADDR TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
+          IF REQ-ADMIN-CMPRMNT-CD NOT = SPACES
+             MOVE 'ADMIN_CMPRMNT_CD' TO WS-AUDIT-FLD-NM
+             MOVE WS-OLD-ADMIN-CMPRMNT-CD TO WS-AUDIT-OLD-VAL
+             MOVE REQ-ADMIN-CMPRMNT-CD TO WS-AUDIT-NEW-VAL
+             PERFORM AUDIT-FIELD-CHANGE
+          END-IF
        ELSE
           MOVE 'E12005' TO WS-RESP-CODE
-          MOVE 'Failed to update personal info' TO WS-RESP-MSG
+          MOVE 'Failed to update personal info' TO WS-MSG-EN
+          MOVE '个人客户信息更新失败' TO WS-MSG-CN
+          PERFORM SET-LOCALIZED-MSG
           EXEC SQL ROLLBACK END-EXEC
           GO TO EXIT-PROGRAM
        END-IF
@@ -210,16 +553,44 @@ MAIN-LOGIC.
     MOVE '000000' TO WS-RESP-CODE
     EVALUATE TRUE
        WHEN CHG-FLAG-CUST = 'Y' AND CHG-FLAG-PER = 'Y'
-          MOVE 'Both info updated successfully' TO WS-RESP-MSG
+          MOVE 'Both info updated successfully' TO WS-MSG-EN
+          MOVE '基本信息和个人信息均更新成功' TO WS-MSG-CN
        WHEN CHG-FLAG-CUST = 'Y'
-          MOVE 'Basic info updated successfully' TO WS-RESP-MSG
+          MOVE 'Basic info updated successfully' TO WS-MSG-EN
+          MOVE '基本信息更新成功' TO WS-MSG-CN
        WHEN CHG-FLAG-PER = 'Y'
-          MOVE 'Personal info updated successfully' TO WS-RESP-MSG
+          MOVE 'Personal info updated successfully' TO WS-MSG-EN
+          MOVE '个人信息更新成功' TO WS-MSG-CN
        WHEN OTHER
-          MOVE 'No changes detected' TO WS-RESP-MSG
+          MOVE 'No changes detected' TO WS-MSG-EN
+          MOVE '未检测到任何变更' TO WS-MSG-CN
     END-EVALUATE.
+    PERFORM SET-LOCALIZED-MSG.
 
 EXIT-PROGRAM.
     MOVE WS-RESP-CODE TO RESP-CODE
     MOVE WS-RESP-MSG TO RESP-MSG
-    EXIT PROGRAM.
\ No newline at end of file
+    EXIT PROGRAM.
+
+*> 按REQ-LANG-CD将WS-MSG-EN/WS-MSG-CN中的一个落到WS-RESP-MSG，
+*> 调用前须先给WS-MSG-EN/WS-MSG-CN赋值
+SET-LOCALIZED-MSG.
+    IF REQ-LANG-CD = 'EN'
+       MOVE WS-MSG-EN TO WS-RESP-MSG
+    ELSE
+       MOVE WS-MSG-CN TO WS-RESP-MSG
+    END-IF.
+
+*> 字段级审计：仅当变更前后值确实不同时才写入一行，供风控/合规事后还原
+*> 某字段在某时间点之前的值(如地址/手机号变更)
+AUDIT-FIELD-CHANGE.
+    IF WS-AUDIT-OLD-VAL NOT = WS-AUDIT-NEW-VAL
+       EXEC SQL
+           INSERT INTO CUST_INFO_CHG_AUDIT (
+               CUST_NO, FLD_NM, OLD_VAL, NEW_VAL, CHG_TM
+           ) VALUES (
+               :REQ-CUST-NO, :WS-AUDIT-FLD-NM, :WS-AUDIT-OLD-VAL,
+               :WS-AUDIT-NEW-VAL, CURRENT_TIMESTAMP
+           )
+       END-EXEC
+    END-IF.
\ No newline at end of file
