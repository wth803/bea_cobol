@@ -0,0 +1,156 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTUNMRG01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE            PIC S9(9) COMP-4.
+
+01  WS-RESP-CODE           PIC X(06).
+01  WS-RESP-MSG            PIC X(50).
+01  WS-UPDATE-COUNT        PIC 9(5).
+01  WS-LOG-COUNT           PIC 9(5).
+01  WS-MRG-TM              PIC X(26).
+
+LINKAGE SECTION.
+*> ========== 输入参数 ==========
+01  REQ-CUST-NO            PIC X(10).     *> 并入客户号(撤销时的当前户号)
+01  REQ-MERGE-CUST-NO      PIC X(10).     *> 并出客户号(撤销后恢复的户号)
+01  REQ-MRG-SEQ-NO         PIC X(14).     *> 原归并流水号
+01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
+01  REQ-TENANT-NO          PIC X(10).     *> 租户编号
+
+*> ========== 输出参数 ==========
+01  RESP-CODE              PIC X(06).
+01  RESP-MSG               PIC X(50).
+01  RESP-UPDATE-COUNT      PIC 9(5).
+
+PROCEDURE DIVISION
+    USING REQ-CUST-NO, REQ-MERGE-CUST-NO, REQ-MRG-SEQ-NO,
+          REQ-OPER-TELR-NO, REQ-TENANT-NO, RESP-CODE, RESP-MSG,
+          RESP-UPDATE-COUNT.
+
+MAIN-LOGIC.
+    *> 初始化响应码
+    MOVE 'E99999' TO WS-RESP-CODE
+    MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
+    MOVE 0 TO WS-UPDATE-COUNT
+    MOVE 0 TO RESP-UPDATE-COUNT
+
+    *> 1) 参数基础校验
+    IF REQ-CUST-NO = SPACES OR REQ-CUST-NO = LOW-VALUES
+       MOVE 'F20001' TO WS-RESP-CODE
+       MOVE '并入客户号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-MERGE-CUST-NO = SPACES OR REQ-MERGE-CUST-NO = LOW-VALUES
+       MOVE 'F20002' TO WS-RESP-CODE
+       MOVE '并出客户号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    IF REQ-MRG-SEQ-NO = SPACES OR REQ-MRG-SEQ-NO = LOW-VALUES
+       MOVE 'F20003' TO WS-RESP-CODE
+       MOVE '归并流水号不能为空' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 2) 核实归并流水存在且尚未撤销
+    EXEC SQL
+        SELECT COUNT(*), MIN(MRG_TM) INTO :WS-LOG-COUNT, :WS-MRG-TM
+          FROM CUST_ACCT_INFO_MRG_LOG
+         WHERE MRG_SEQ_NO = :REQ-MRG-SEQ-NO
+           AND CUST_NO = :REQ-CUST-NO
+           AND MERGE_CUST_NO = :REQ-MERGE-CUST-NO
+           AND TENANT_NO = :REQ-TENANT-NO
+           AND REVERSED_FLG = '0'
+    END-EXEC.
+
+    IF SQLCODE NOT = 0 OR WS-LOG-COUNT = 0
+       MOVE 'F20004' TO WS-RESP-CODE
+       MOVE '未找到可撤销的归并记录' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 3) 开始事务
+    EXEC SQL START TRANSACTION END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12001' TO WS-RESP-CODE
+       MOVE '事务启动失败' TO WS-RESP-MSG
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 4) 将原归并时更新过的账户路由信息恢复为并出客户号
+    *>    CUSTMRG01/CUSTMRG02为本次归并的所有更新行及归并日志
+    *>    写入同一个UPD_TM/MRG_TM时间戳，此处按该精确时刻等值匹配，
+    *>    避免开区间(>=)误将归并之后发生的其他交易一并撤销
+    EXEC SQL
+        UPDATE CUST_ACCT_INFO
+           SET CUST_NO = :REQ-MERGE-CUST-NO,
+               UPD_TELR_NO = :REQ-OPER-TELR-NO,
+               UPD_TM = CURRENT_TIMESTAMP
+         WHERE CUST_NO = :REQ-CUST-NO
+           AND TENANT_NO = :REQ-TENANT-NO
+           AND VALID_FLG = '1'
+           AND UPD_TM = :WS-MRG-TM
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       MOVE 'E12002' TO WS-RESP-CODE
+       MOVE '归并撤销更新失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 5) 获取恢复记录数
+    EXEC SQL
+        GET DIAGNOSTICS :WS-UPDATE-COUNT = ROW_COUNT
+    END-EXEC.
+
+    *> 6) 将归并日志标记为已撤销
+    EXEC SQL
+        UPDATE CUST_ACCT_INFO_MRG_LOG
+           SET REVERSED_FLG = '1',
+               REVERSED_TELR_NO = :REQ-OPER-TELR-NO,
+               REVERSED_TM = CURRENT_TIMESTAMP
+         WHERE MRG_SEQ_NO = :REQ-MRG-SEQ-NO
+           AND CUST_NO = :REQ-CUST-NO
+           AND MERGE_CUST_NO = :REQ-MERGE-CUST-NO
+           AND TENANT_NO = :REQ-TENANT-NO
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       MOVE 'E12003' TO WS-RESP-CODE
+       MOVE '归并日志标记失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    *> 7) 提交事务
+    EXEC SQL COMMIT END-EXEC
+    IF SQLCODE NOT = 0
+       MOVE 'E12004' TO WS-RESP-CODE
+       MOVE '事务提交失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
+    MOVE '000000' TO WS-RESP-CODE
+    STRING '归并撤销成功，恢复' DELIMITED BY SIZE
+           WS-UPDATE-COUNT DELIMITED BY SIZE
+           '条记录' DELIMITED BY SIZE
+      INTO WS-RESP-MSG
+    END-STRING.
+    MOVE WS-UPDATE-COUNT TO RESP-UPDATE-COUNT.
+
+EXIT-PROGRAM.
+    *> 设置返回参数
+    MOVE WS-RESP-CODE TO RESP-CODE
+    MOVE WS-RESP-MSG TO RESP-MSG
+
+    EXIT PROGRAM.
