@@ -0,0 +1,279 @@
+      ******************************************************************
+      * 程序名称：QURYCUST360
+      * 程序功能：对私客户360视图查询 —— 汇总基本信息、账户路由、
+      *           风险等级、名单信息、交易渠道控制、签约关系，
+      *           一次调用返回客户全貌，供柜员/客户经理一屏查看
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QURYCUST360.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * 调用QURYPERCUSTINFOBYCUSTNO的入参
+       01 WS-BASIC-INPUT.
+          05 WS-BASIC-CUST-NO          PIC X(20).
+
+      * 调用QURYCUSTACCTINFOBYCUSTNO的入参
+       01 WS-ACCT-INPUT.
+          05 WS-ACCT-TENANT-NO         PIC X(10).
+          05 WS-ACCT-CUST-NO           PIC X(20).
+          05 WS-ACCT-ROUTE-TYP-CD      PIC X(2).
+          05 WS-ACCT-STUS-CD           PIC X(1).
+
+      * 调用QURYPERCUSTRISKLEVEL的入参
+       01 WS-RISK-INPUT.
+          05 WS-RISK-CUST-NO           PIC X(20).
+
+      * 调用QURYPERCUSTNAMELIST的入参
+       01 WS-NAMELIST-INPUT.
+          05 WS-NAMELIST-CUST-NO       PIC X(20).
+
+      * 调用QURYPERCUSTCHNLTXNCOMMOND的入参
+       01 WS-CHNL-INPUT.
+          05 WS-CHNL-CUST-NO           PIC X(20).
+          05 WS-CHNL-TENANT-NO         PIC X(10).
+
+      * 调用QURYSIGNRELATIONINFO的入参(以基本信息查得的证件号
+      * 作为签约关系的查找线索，客户账号留空不参与过滤)
+       01 WS-SIGN-INPUT.
+          05 WS-SIGN-TENANT-NO         PIC X(10).
+          05 WS-SIGN-CRTF-NO           PIC X(20).
+          05 WS-SIGN-CRTF-TYP-CD       PIC X(2).
+          05 WS-SIGN-CUST-ACCT-NO      PIC X(20).
+          05 WS-SIGN-CUST-NM           PIC X(60).
+          05 WS-SIGN-SMLTYP-TYP-CD     PIC X(4).
+
+       LINKAGE SECTION.
+      * 输入参数链接节
+       01 LK-INPUT-DATA.
+          05 LK-CUST-NO                PIC X(20).
+          05 LK-TENANT-NO              PIC X(10).
+
+      * 输出参数链接节
+       01 LK-OUTPUT-DATA.
+          05 LK-RETURN-CODE            PIC 9(4).
+          05 LK-RETURN-MESSAGE         PIC X(50).
+
+      * 客户基本信息分段(与QURYPERCUSTINFOBYCUSTNO的
+      * LK-OUTPUT-DATA逐字段对应)
+          05 LK-BASIC-INFO.
+             10 LK-BASIC-RETURN-CODE      PIC 9(4).
+             10 LK-BASIC-RETURN-MESSAGE   PIC X(50).
+             10 LK-BASIC-ADDR             PIC X(100).
+             10 LK-BASIC-ADMIN-CMPRMNT-CD PIC X(6).
+             10 LK-BASIC-CAREER-TYP-CD    PIC X(2).
+             10 LK-BASIC-CRTF-MATR-DT     PIC X(8).
+             10 LK-BASIC-CRTF-NO          PIC X(20).
+             10 LK-BASIC-CRTF-TYP-CD      PIC X(2).
+             10 LK-BASIC-CUST-ATTN-EXTT-CD PIC X(2).
+             10 LK-BASIC-CUST-NM          PIC X(60).
+             10 LK-BASIC-CUST-NO-OUT      PIC X(20).
+             10 LK-BASIC-DOM-OVERS-FLG-CD PIC X(1).
+             10 LK-BASIC-EMPLY-FLG        PIC X(1).
+             10 LK-BASIC-ETHNIC-CD        PIC X(2).
+             10 LK-BASIC-GENDER-CD        PIC X(1).
+             10 LK-BASIC-ID-CARD-TYP-CD   PIC X(2).
+             10 LK-BASIC-RSVD-MOBILE-NO   PIC X(11).
+             10 LK-BASIC-SPS-CRTF-NO      PIC X(20).
+             10 LK-BASIC-SPS-CRTF-TYP-CD  PIC X(2).
+             10 LK-BASIC-SPS-NAME         PIC X(60).
+             10 LK-BASIC-SPS-TEL-NO       PIC X(20).
+             10 LK-BASIC-STATE-AND-RGN-CD PIC X(3).
+             10 LK-BASIC-GRDN-NM          PIC X(60).
+             10 LK-BASIC-GRDN-CRTF-TYP-CD PIC X(2).
+             10 LK-BASIC-GRDN-CRTF-NO     PIC X(20).
+             10 LK-BASIC-GRDN-TEL-NO      PIC X(20).
+             10 LK-BASIC-CRTF-LIST-COUNT  PIC 9(4).
+             10 LK-BASIC-CRTF-LIST OCCURS 10
+                DEPENDING ON LK-BASIC-CRTF-LIST-COUNT
+                INDEXED BY LK-BASIC-CRTF-LIST-IDX.
+                15 LK-BASIC-CRTF-LIST-TYP-CD    PIC X(2).
+                15 LK-BASIC-CRTF-LIST-NO        PIC X(20).
+                15 LK-BASIC-CRTF-LIST-MATR-DT   PIC X(8).
+                15 LK-BASIC-CRTF-LIST-VALID-FLG PIC X(1).
+
+      * 客户账户路由分段(与QURYCUSTACCTINFOBYCUSTNO的
+      * LK-OUTPUT-DATA逐字段对应)
+          05 LK-ACCT-INFO.
+             10 LK-ACCT-RETURN-CODE      PIC 9(4).
+             10 LK-ACCT-RETURN-MESSAGE   PIC X(50).
+             10 LK-ACCT-ROUTE-COUNT      PIC 9(4).
+             10 LK-ACCT-ROUTE-TABLE OCCURS 10
+                DEPENDING ON LK-ACCT-ROUTE-COUNT
+                INDEXED BY LK-ACCT-ROUTE-IDX.
+                15 LK-ACCT-CUST-NO-OUT      PIC X(20).
+                15 LK-ACCT-AFS-PRODT-NO     PIC X(10).
+                15 LK-ACCT-BASE-PRODT-NO    PIC X(10).
+                15 LK-ACCT-MAIN-ACCT-NO     PIC X(20).
+                15 LK-ACCT-OPER-TYP-CD      PIC X(2).
+                15 LK-ACCT-RELA-SEQ-NO      PIC X(5).
+                15 LK-ACCT-ROUTE-TYP-CD-OUT PIC X(2).
+                15 LK-ACCT-ROUTE-VAL        PIC X(30).
+                15 LK-ACCT-VALID-FLG        PIC X(1).
+
+      * 客户风险等级分段(与QURYPERCUSTRISKLEVEL的
+      * LK-OUTPUT-DATA逐字段对应)
+          05 LK-RISK-INFO.
+             10 LK-RISK-RETURN-CODE      PIC 9(4).
+             10 LK-RISK-RETURN-MESSAGE   PIC X(50).
+             10 LK-RISK-CUST-ATTN-EXTT-CD PIC X(2).
+             10 LK-RISK-CUST-NO-OUT      PIC X(20).
+             10 LK-RISK-CUST-TYP-CD      PIC X(2).
+             10 LK-RISK-EVALT-ACRDGAS-COMNT PIC X(100).
+             10 LK-RISK-EVALT-DT         PIC X(8).
+             10 LK-RISK-RELS-DT          PIC X(8).
+             10 LK-RISK-RELS-OR-ISU-ORG-NO PIC X(20).
+
+      * 客户名单信息分段(与QURYPERCUSTNAMELIST的
+      * LK-OUTPUT-DATA逐字段对应)
+          05 LK-NAMELIST-INFO.
+             10 LK-NAMELIST-RETURN-CODE      PIC 9(4).
+             10 LK-NAMELIST-RETURN-MESSAGE   PIC X(50).
+             10 LK-NAMELIST-COUNT            PIC 9(4).
+             10 LK-NAMELIST-TABLE OCCURS 10
+                DEPENDING ON LK-NAMELIST-COUNT
+                INDEXED BY LK-NAMELIST-IDX.
+                15 LK-NAMELIST-CUST-NO-OUT  PIC X(20).
+                15 LK-NAMELIST-CRTF-TYP-CD  PIC X(2).
+                15 LK-NAMELIST-CRTF-NO      PIC X(20).
+                15 LK-NAMELIST-NM-SNGL-TYP-CD PIC X(2).
+                15 LK-NAMELIST-DATA-SORC-CD PIC X(2).
+                15 LK-NAMELIST-ORG-DISMN-CD PIC X(2).
+                15 LK-NAMELIST-CTRL-FLG     PIC X(1).
+                15 LK-NAMELIST-CHK-FLG-CD   PIC X(1).
+                15 LK-NAMELIST-EFFT-DT      PIC X(8).
+                15 LK-NAMELIST-EFFT-TM      PIC X(6).
+                15 LK-NAMELIST-INVALID-DT   PIC X(8).
+                15 LK-NAMELIST-INVALID-TM   PIC X(6).
+                15 LK-NAMELIST-VALID-FLG    PIC X(1).
+
+      * 客户交易渠道控制分段(与QURYPERCUSTCHNLTXNCOMMOND的
+      * LK-OUTPUT-DATA逐字段对应)
+          05 LK-CHNL-INFO.
+             10 LK-CHNL-RETURN-CODE      PIC 9(4).
+             10 LK-CHNL-RETURN-MESSAGE   PIC X(50).
+             10 LK-CHNL-TXN-COUNT        PIC 9(4).
+             10 LK-CHNL-TXN-TABLE OCCURS 10
+                DEPENDING ON LK-CHNL-TXN-COUNT
+                INDEXED BY LK-CHNL-TXN-IDX.
+                15 LK-CHNL-YR-ACCM-MAX-TX-AMT    PIC 9(10)V99.
+                15 LK-CHNL-MON-ACCM-MAX-TX-AMT   PIC 9(10)V99.
+                15 LK-CHNL-PMIT-TERMINAL-TYP-CD  PIC X(2).
+                15 LK-CHNL-LMT-TYP-CD            PIC X(2).
+                15 LK-CHNL-DAY-ACCM-MAX-TX-AMT   PIC 9(10)V99.
+                15 LK-CHNL-MON-ACCM-MAX-TX-STKCNT PIC 9(5).
+                15 LK-CHNL-DAY-ACCM-MAX-TX-STKCNT PIC 9(5).
+                15 LK-CHNL-YR-ACCM-MAX-TX-STKCNT  PIC 9(5).
+                15 LK-CHNL-SGL-TX-HIGH-AMT       PIC 9(10)V99.
+                15 LK-CHNL-SGL-TX-LOWEST-AMT     PIC 9(10)V99.
+                15 LK-CHNL-QT-ACCM-MAX-TX-STKCNT PIC 9(5).
+                15 LK-CHNL-QT-ACCM-MAX-TX-AMT    PIC 9(10)V99.
+                15 LK-CHNL-CUST-NO-OUT           PIC X(20).
+                15 LK-CHNL-RSN                   PIC X(100).
+                15 LK-CHNL-VALID-FLG             PIC X(1).
+                15 LK-CHNL-CURR-CD               PIC X(3).
+
+      * 客户签约关系分段(与QURYSIGNRELATIONINFO的
+      * LK-OUTPUT-DATA逐字段对应)
+          05 LK-SIGN-INFO.
+             10 LK-SIGN-RETURN-CODE      PIC 9(4).
+             10 LK-SIGN-RETURN-MESSAGE   PIC X(50).
+             10 LK-SIGN-RELATION-COUNT   PIC 9(4).
+             10 LK-SIGN-RELATION-TABLE OCCURS 100
+                DEPENDING ON LK-SIGN-RELATION-COUNT
+                INDEXED BY LK-SIGN-RELATION-IDX.
+                15 LK-SIGN-NO            PIC X(20).
+                15 LK-SIGN-TYPE          PIC X(2).
+                15 LK-SIGN-STATUS        PIC X(1).
+                15 LK-SIGN-DATE          PIC X(8).
+                15 LK-SIGN-AMOUNT        PIC 9(10)V99.
+                15 LK-SIGN-DESC          PIC X(50).
+                15 LK-SIGN-OVER-LIMIT-FLG PIC X(1).
+
+       PROCEDURE DIVISION USING LK-INPUT-DATA, LK-OUTPUT-DATA.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROGRAM
+
+           PERFORM VALIDATE-INPUT
+
+           IF LK-RETURN-CODE = 0
+              PERFORM QUERY-CUST-360
+           END-IF
+
+           GOBACK.
+
+       INITIALIZE-PROGRAM.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE SPACES TO LK-RETURN-MESSAGE.
+
+       VALIDATE-INPUT.
+           IF LK-CUST-NO = SPACES
+              MOVE 1001 TO LK-RETURN-CODE
+              MOVE '客户编号不能为空'
+                TO LK-RETURN-MESSAGE
+           ELSE
+              IF LK-TENANT-NO = SPACES
+                 MOVE 1002 TO LK-RETURN-CODE
+                 MOVE '租户号不能为空'
+                   TO LK-RETURN-MESSAGE
+              END-IF
+           END-IF.
+
+       QUERY-CUST-360.
+           DISPLAY '开始查询客户360视图...'
+           DISPLAY '查询客户编号: ' LK-CUST-NO
+           DISPLAY '查询租户号: ' LK-TENANT-NO
+
+      * 1) 客户基本信息(含监护人、证件列表)
+           MOVE LK-CUST-NO TO WS-BASIC-CUST-NO
+           CALL 'QURYPERCUSTINFOBYCUSTNO'
+                USING WS-BASIC-INPUT, LK-BASIC-INFO
+
+      * 2) 客户账户路由信息
+           MOVE LK-TENANT-NO TO WS-ACCT-TENANT-NO
+           MOVE LK-CUST-NO TO WS-ACCT-CUST-NO
+           MOVE SPACES TO WS-ACCT-ROUTE-TYP-CD
+           MOVE SPACES TO WS-ACCT-STUS-CD
+           CALL 'QURYCUSTACCTINFOBYCUSTNO'
+                USING WS-ACCT-INPUT, LK-ACCT-INFO
+
+      * 3) 客户风险等级
+           MOVE LK-CUST-NO TO WS-RISK-CUST-NO
+           CALL 'QURYPERCUSTRISKLEVEL'
+                USING WS-RISK-INPUT, LK-RISK-INFO
+
+      * 4) 客户名单信息
+           MOVE LK-CUST-NO TO WS-NAMELIST-CUST-NO
+           CALL 'QURYPERCUSTNAMELIST'
+                USING WS-NAMELIST-INPUT, LK-NAMELIST-INFO
+
+      * 5) 客户交易渠道控制信息
+           MOVE LK-CUST-NO TO WS-CHNL-CUST-NO
+           MOVE LK-TENANT-NO TO WS-CHNL-TENANT-NO
+           CALL 'QURYPERCUSTCHNLTXNCOMMOND'
+                USING WS-CHNL-INPUT, LK-CHNL-INFO
+
+      * 6) 客户签约关系信息(以第1步查得的证件号作为查找线索，
+      *    QURYSIGNRELATIONINFO本身不支持直接按客户号查询)
+           MOVE LK-TENANT-NO TO WS-SIGN-TENANT-NO
+           MOVE LK-BASIC-CRTF-NO TO WS-SIGN-CRTF-NO
+           MOVE LK-BASIC-CRTF-TYP-CD TO WS-SIGN-CRTF-TYP-CD
+           MOVE SPACES TO WS-SIGN-CUST-ACCT-NO
+           MOVE SPACES TO WS-SIGN-CUST-NM
+           MOVE SPACES TO WS-SIGN-SMLTYP-TYP-CD
+           CALL 'QURYSIGNRELATIONINFO'
+                USING WS-SIGN-INPUT, LK-SIGN-INFO
+
+      * 汇总返回码：基本信息查不到客户即视为整体失败，
+      * 其余分段各自保留自己的返回码供调用方判断(如账户/
+      * 签约关系未找到并不代表客户不存在)
+           IF LK-BASIC-RETURN-CODE NOT = 0
+              MOVE LK-BASIC-RETURN-CODE TO LK-RETURN-CODE
+              MOVE LK-BASIC-RETURN-MESSAGE TO LK-RETURN-MESSAGE
+           ELSE
+              MOVE 0 TO LK-RETURN-CODE
+              MOVE '客户360视图查询成功' TO LK-RETURN-MESSAGE
+           END-IF.
+
+       END PROGRAM QURYCUST360.
