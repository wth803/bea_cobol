@@ -33,44 +33,27 @@
                 15 WS-ROUTE-VAL        PIC X(30).
                 15 WS-VALID-FLG        PIC X(1).
        
-      * 客户账户路由信息表结构
-       01 CUST-ACCT-INFO-TABLE.
-          05 FILLER PIC X(100) VALUE 
-             'C001PROD001BASE001622588011234567801001ROUTE10001'.
-          05 FILLER PIC X(100) VALUE 
-             'C001PROD002BASE002622588011234567802002ROUTE20001'.
-          05 FILLER PIC X(100) VALUE 
-             'C002PROD001BASE001622588022234567801001ROUTE30001'.
-          05 FILLER PIC X(100) VALUE 
-             'C003PROD003BASE003622588033234567803003ROUTE40001'.
-          05 FILLER PIC X(100) VALUE 
-             'C001PROD004BASE004622588044234567804004ROUTE10002'.
-       
-       01 CUST-ACCT-INFO-RECORD 
-          REDEFINES CUST-ACCT-INFO-TABLE.
-          05 CUST-ACCT-DATA OCCURS 5.
-             10 ACCT-CUST-NO           PIC X(20).
-             10 ACCT-AFS-PRODT-NO      PIC X(10).
-             10 ACCT-BASE-PRODT-NO     PIC X(10).
-             10 ACCT-MAIN-ACCT-NO      PIC X(20).
-             10 ACCT-OPER-TYP-CD       PIC X(2).
-             10 ACCT-RELA-SEQ-NO       PIC X(5).
-             10 ACCT-ROUTE-TYP-CD      PIC X(2).
-             10 ACCT-ROUTE-VAL         PIC X(30).
-             10 ACCT-VALID-FLG         PIC X(1).
-             10 FILLER                 PIC X(10).
-       
+      * 客户账户路由信息查询游标所得一行数据
+       01 ACCT-CUST-NO                 PIC X(20).
+       01 ACCT-AFS-PRODT-NO            PIC X(10).
+       01 ACCT-BASE-PRODT-NO           PIC X(10).
+       01 ACCT-MAIN-ACCT-NO            PIC X(20).
+       01 ACCT-OPER-TYP-CD             PIC X(2).
+       01 ACCT-RELA-SEQ-NO             PIC X(5).
+       01 ACCT-ROUTE-TYP-CD            PIC X(2).
+       01 ACCT-ROUTE-VAL               PIC X(30).
+       01 ACCT-VALID-FLG               PIC X(1).
+
+       01 SQLCA.
+          05 SQLCODE                   PIC S9(9) COMP-4.
+
       * 临时工作变量
        01 WS-WORK-VARIABLES.
-          05 WS-I                      PIC 9(4).
           05 WS-TEMP-COUNT             PIC 9(4).
           05 WS-DATA-FOUND             PIC X(1).
              88 WS-DATA-FOUND-Y        VALUE 'Y'.
              88 WS-DATA-FOUND-N        VALUE 'N'.
-          05 WS-TENANT-MATCH           PIC X(1).
-             88 WS-TENANT-MATCH-Y      VALUE 'Y'.
-             88 WS-TENANT-MATCH-N      VALUE 'N'.
-       
+
        LINKAGE SECTION.
       * 输入参数链接节
        01 LK-INPUT-DATA.
@@ -111,6 +94,7 @@
       * 如果验证通过，执行查询
            IF LK-RETURN-CODE = 0
               PERFORM QUERY-CUST-ACCT-INFO
+                 THRU QUERY-CUST-ACCT-INFO-EXIT
            END-IF
            
            GOBACK.
@@ -121,8 +105,7 @@
            MOVE SPACES TO LK-RETURN-MESSAGE
            MOVE 0 TO LK-CUST-ACCT-ROUTE-COUNT
            MOVE 'N' TO WS-DATA-FOUND
-           MOVE 'Y' TO WS-TENANT-MATCH
-           
+
       * 复制输入参数到工作存储区
            MOVE LK-TENANT-NO TO WS-TENANT-NO
            MOVE LK-CUST-NO TO WS-CUST-NO
@@ -156,76 +139,102 @@
            DISPLAY '  客户号: ' WS-CUST-NO
            DISPLAY '  路由类型: ' WS-ROUTE-TYP-CD
            DISPLAY '  状态代码: ' WS-STUS-CD
-           
+
       * 初始化计数器
            MOVE 0 TO WS-TEMP-COUNT
-           
-      * 查询客户账户路由信息
-           PERFORM VARYING WS-I FROM 1 BY 1 
-                   UNTIL WS-I > 5
-                   
-      * 模拟租户号验证（实际应用中应根据租户号过滤）
-              MOVE 'Y' TO WS-TENANT-MATCH
-              
-              IF ACCT-CUST-NO(WS-I) = WS-CUST-NO AND
-                 (WS-ROUTE-TYP-CD = SPACES OR
-                  ACCT-ROUTE-TYP-CD(WS-I) = WS-ROUTE-TYP-CD) AND
-                 (WS-STUS-CD = SPACES OR
-                  ACCT-VALID-FLG(WS-I) = WS-STUS-CD) AND
-                 WS-TENANT-MATCH-Y
-                 
+           MOVE 'N' TO WS-DATA-FOUND
+
+      * 按租户号+客户号查询真实的客户账户路由信息，路由类型/状态
+      * 代码未传时不参与过滤
+           EXEC SQL
+               DECLARE CUST-ACCT-INFO-CUR CURSOR FOR
+               SELECT CUST_NO, AFS_PRODT_NO, BASE_PRODT_NO, MAIN_ACCT_NO,
+                      OPER_TYP_CD, RELA_SEQ_NO, ROUTE_TYP_CD, ROUTE_VAL,
+                      VALID_FLG
+                 FROM CUST_ACCT_INFO
+                WHERE TENANT_NO = :WS-TENANT-NO
+                  AND CUST_NO = :WS-CUST-NO
+                  AND (:WS-ROUTE-TYP-CD = SPACES OR
+                       ROUTE_TYP_CD = :WS-ROUTE-TYP-CD)
+                  AND (:WS-STUS-CD = SPACES OR
+                       VALID_FLG = :WS-STUS-CD)
+           END-EXEC.
+
+           EXEC SQL OPEN CUST-ACCT-INFO-CUR END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE 1004 TO LK-RETURN-CODE
+              MOVE '数据库查询失败' TO LK-RETURN-MESSAGE
+              GO TO QUERY-CUST-ACCT-INFO-EXIT
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-TEMP-COUNT > 9
+              EXEC SQL
+                  FETCH CUST-ACCT-INFO-CUR
+                   INTO :ACCT-CUST-NO, :ACCT-AFS-PRODT-NO,
+                        :ACCT-BASE-PRODT-NO, :ACCT-MAIN-ACCT-NO,
+                        :ACCT-OPER-TYP-CD, :ACCT-RELA-SEQ-NO,
+                        :ACCT-ROUTE-TYP-CD, :ACCT-ROUTE-VAL,
+                        :ACCT-VALID-FLG
+              END-EXEC
+
+              IF SQLCODE = 0
                  MOVE 'Y' TO WS-DATA-FOUND
                  ADD 1 TO WS-TEMP-COUNT
-                 
+
       * 复制账户路由信息到输出表
-                 MOVE ACCT-CUST-NO(WS-I)
-                   TO LK-CUST-NO-OUT(WS-TEMP-COUNT)
-                 MOVE ACCT-AFS-PRODT-NO(WS-I)
+                 MOVE ACCT-CUST-NO TO LK-CUST-NO-OUT(WS-TEMP-COUNT)
+                 MOVE ACCT-AFS-PRODT-NO
                    TO LK-AFS-PRODT-NO(WS-TEMP-COUNT)
-                 MOVE ACCT-BASE-PRODT-NO(WS-I)
+                 MOVE ACCT-BASE-PRODT-NO
                    TO LK-BASE-PRODT-NO(WS-TEMP-COUNT)
-                 MOVE ACCT-MAIN-ACCT-NO(WS-I)
+                 MOVE ACCT-MAIN-ACCT-NO
                    TO LK-MAIN-ACCT-NO(WS-TEMP-COUNT)
-                 MOVE ACCT-OPER-TYP-CD(WS-I)
+                 MOVE ACCT-OPER-TYP-CD
                    TO LK-OPER-TYP-CD(WS-TEMP-COUNT)
-                 MOVE ACCT-RELA-SEQ-NO(WS-I)
+                 MOVE ACCT-RELA-SEQ-NO
                    TO LK-RELA-SEQ-NO(WS-TEMP-COUNT)
-                 MOVE ACCT-ROUTE-TYP-CD(WS-I)
+                 MOVE ACCT-ROUTE-TYP-CD
                    TO LK-ROUTE-TYP-CD-OUT(WS-TEMP-COUNT)
-                 MOVE ACCT-ROUTE-VAL(WS-I)
+                 MOVE ACCT-ROUTE-VAL
                    TO LK-ROUTE-VAL(WS-TEMP-COUNT)
-                 MOVE ACCT-VALID-FLG(WS-I)
+                 MOVE ACCT-VALID-FLG
                    TO LK-VALID-FLG(WS-TEMP-COUNT)
-                 
+
                  DISPLAY '找到账户路由记录 ' WS-TEMP-COUNT ':'
-                 DISPLAY '  主账号: ' 
+                 DISPLAY '  主账号: '
                          LK-MAIN-ACCT-NO(WS-TEMP-COUNT)
-                 DISPLAY '  可售产品: ' 
+                 DISPLAY '  可售产品: '
                          LK-AFS-PRODT-NO(WS-TEMP-COUNT)
-                 DISPLAY '  基础产品: ' 
+                 DISPLAY '  基础产品: '
                          LK-BASE-PRODT-NO(WS-TEMP-COUNT)
-                 DISPLAY '  路由值: ' 
+                 DISPLAY '  路由值: '
                          LK-ROUTE-VAL(WS-TEMP-COUNT)
-                 DISPLAY '  路由类型: ' 
+                 DISPLAY '  路由类型: '
                          LK-ROUTE-TYP-CD-OUT(WS-TEMP-COUNT)
-                 DISPLAY '  有效标志: ' 
+                 DISPLAY '  有效标志: '
                          LK-VALID-FLG(WS-TEMP-COUNT)
               END-IF
-           END-PERFORM
-           
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUST-ACCT-INFO-CUR END-EXEC.
+
       * 设置返回的记录数
            MOVE WS-TEMP-COUNT TO LK-CUST-ACCT-ROUTE-COUNT
-           
+
       * 检查查询结果
            IF WS-DATA-FOUND-N
               MOVE 20000 TO LK-RETURN-CODE
-              MOVE '未找到客户账户路由信息' 
+              MOVE '未找到客户账户路由信息'
                 TO LK-RETURN-MESSAGE
            ELSE
               MOVE 0 TO LK-RETURN-CODE
               MOVE '查询成功' TO LK-RETURN-MESSAGE
-              DISPLAY '共找到 ' LK-CUST-ACCT-ROUTE-COUNT 
+              DISPLAY '共找到 ' LK-CUST-ACCT-ROUTE-COUNT
                       ' 条账户路由记录'
            END-IF.
-       
+
+       QUERY-CUST-ACCT-INFO-EXIT.
+           EXIT.
+
        END PROGRAM QURYCUSTACCTINFOBYCUSTNO.
\ No newline at end of file
