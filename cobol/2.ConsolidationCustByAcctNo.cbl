@@ -13,12 +13,22 @@ WORKING-STORAGE SECTION.
 01  WS-RESP-CODE           PIC X(06).
 01  WS-RESP-MSG            PIC X(50).
 01  WS-UPDATE-COUNT        PIC 9(5).
+*> UPDATE匹配不到行时SQLCODE仍为0，未匹配/成功只能靠
+*> GET DIAGNOSTICS ... ROW_COUNT区分
+01  WS-ROW-COUNT           PIC S9(9) COMP-4.
 01  WS-ACCT-COUNT          PIC 9(3).
 01  WS-I                   PIC 9(3).
+01  WS-MRG-SEQ-NO          PIC X(14).
+01  WS-CURRENT-DATE-TIME    PIC X(21).
+01  WS-NOTFOUND-COUNT      PIC 9(3) VALUE 0.
+01  WS-MRG-TM              PIC X(26).     *> 本次归并的统一时间戳，各账号
+                                          *> 更新行与归并日志共用同一取
+                                          *> 值，供撤销时按精确时刻匹配
 
-*> 账号表结构 - 支持最多50个账号
+*> 账号表结构 - 支持最多999个账号(上限与REQ-ACCT-COUNT的PIC 9(3)一致,
+*> 取代原先硬编码的50个账号上限)
 01  ACCOUNT-TABLE.
-    05  ACCT-ENTRY OCCURS 50 
+    05  ACCT-ENTRY OCCURS 999
                    INDEXED BY ACCT-INDEX.
         10  ACCT-NO        PIC X(20).
 
@@ -32,28 +42,51 @@ LINKAGE SECTION.
 01  REQ-ROUTE-TYP-CD       PIC X(02).     *> 路由类型代码
 01  REQ-OPER-TELR-NO       PIC X(10).     *> 操作柜员号
 01  REQ-TENANT-NO          PIC X(10).     *> 租户编号
-01  REQ-ACCT-COUNT         PIC 9(3).      *> 账号数量
-01  REQ-ACCT-TABLE.                       *> 账号表
-    05  REQ-ACCT-ENTRY OCCURS 50 
+01  REQ-ACCT-COUNT         PIC 9(3).      *> 账号数量(最多999个，0表示改
+                                          *> 用下面的产品编号方式选取账号)
+01  REQ-ACCT-TABLE.                       *> 账号表(显式枚举方式)
+    05  REQ-ACCT-ENTRY OCCURS 999
                          DEPENDING ON REQ-ACCT-COUNT
                          INDEXED BY REQ-INDEX.
         10  REQ-ACCT-NO    PIC X(20).
+01  REQ-AFS-PRODT-NO       PIC X(10).     *> 产品编号方式：代发产品编号
+                                          *> (REQ-ACCT-COUNT=0时与下面的
+                                          *> REQ-BASE-PRODT-NO二选一使用，
+                                          *> 取代并出客户名下该产品的全部
+                                          *> 账号路由，不必逐个枚举账号)
+01  REQ-BASE-PRODT-NO      PIC X(10).     *> 产品编号方式：基础产品编号
 
 *> ========== 输出参数 ==========
 01  RESP-CODE              PIC X(06).
 01  RESP-MSG               PIC X(50).
 01  RESP-UPDATE-COUNT      PIC 9(5).
+01  RESP-MRG-SEQ-NO        PIC X(14).     *> 归并流水号,供撤销/审计引用
+01  RESP-FAIL-ACCT-IDX     PIC 9(3).      *> 失败时的账号序号,供断点续传
+01  RESP-NOTFOUND-COUNT    PIC 9(3).      *> 未匹配到记录的账号条数
+01  RESP-NOTFOUND-TABLE.                  *> 未匹配到记录的账号清单，供
+                                          *> 柜员逐一告知客户具体哪些账号
+                                          *> 未能归并(SQLCODE=100)
+    05  RESP-NOTFOUND-ENTRY OCCURS 999
+                            DEPENDING ON RESP-NOTFOUND-COUNT
+                            INDEXED BY RESP-NOTFOUND-INDEX.
+        10  RESP-NOTFOUND-ACCT-NO  PIC X(20).
 
-PROCEDURE DIVISION 
+PROCEDURE DIVISION
     USING REQ-CUST-NO, REQ-MERGE-CUST-NO, REQ-ROUTE-TYP-CD,
           REQ-OPER-TELR-NO, REQ-TENANT-NO, REQ-ACCT-COUNT,
-          REQ-ACCT-TABLE, RESP-CODE, RESP-MSG, RESP-UPDATE-COUNT.
+          REQ-ACCT-TABLE, REQ-AFS-PRODT-NO, REQ-BASE-PRODT-NO,
+          RESP-CODE, RESP-MSG, RESP-UPDATE-COUNT,
+          RESP-MRG-SEQ-NO, RESP-FAIL-ACCT-IDX, RESP-NOTFOUND-COUNT,
+          RESP-NOTFOUND-TABLE.
 
 MAIN-LOGIC.
     *> 初始化
     MOVE 'E99999' TO WS-RESP-CODE
     MOVE 'PROCESSING ERROR' TO WS-RESP-MSG
     MOVE 0 TO WS-UPDATE-COUNT, RESP-UPDATE-COUNT
+    MOVE SPACES TO RESP-MRG-SEQ-NO
+    MOVE 0 TO RESP-FAIL-ACCT-IDX
+    MOVE 0 TO WS-NOTFOUND-COUNT, RESP-NOTFOUND-COUNT
 
     *> 1) 参数基础校验
     IF REQ-CUST-NO = SPACES 
@@ -74,18 +107,28 @@ MAIN-LOGIC.
        GO TO EXIT-PROGRAM
     END-IF.
 
-    IF REQ-ACCT-COUNT = 0
+    IF REQ-ACCT-COUNT = 0 AND REQ-AFS-PRODT-NO = SPACES
+                          AND REQ-BASE-PRODT-NO = SPACES
        MOVE 'F20004' TO WS-RESP-CODE
-       MOVE '归并账号集合不能为空' TO WS-RESP-MSG
+       MOVE '归并账号集合和产品编号不能同时为空' TO WS-RESP-MSG
        GO TO EXIT-PROGRAM
     END-IF.
 
-    *> 2) 复制账号表到工作区
-    MOVE REQ-ACCT-COUNT TO WS-ACCT-COUNT
-    PERFORM VARYING WS-I FROM 1 BY 1 
-      UNTIL WS-I > REQ-ACCT-COUNT
-        MOVE REQ-ACCT-NO(WS-I) TO ACCT-NO(WS-I)
-    END-PERFORM.
+    *> 2) 确定待归并账号集合：显式账号列表优先；若未提供账号列表
+    *>    (REQ-ACCT-COUNT=0)，改按产品编号动态查出并出客户名下该
+    *>    产品的全部账号路由一次性归并
+    IF REQ-ACCT-COUNT > 0
+       MOVE REQ-ACCT-COUNT TO WS-ACCT-COUNT
+       PERFORM VARYING WS-I FROM 1 BY 1
+         UNTIL WS-I > REQ-ACCT-COUNT
+           MOVE REQ-ACCT-NO(WS-I) TO ACCT-NO(WS-I)
+       END-PERFORM
+    ELSE
+       PERFORM SELECT-ACCOUNTS-BY-PRODUCT
+       IF WS-RESP-CODE NOT = 'E99999'
+          GO TO EXIT-PROGRAM
+       END-IF
+    END-IF.
 
     *> 3) 开始事务
     EXEC SQL START TRANSACTION END-EXEC
@@ -96,14 +139,20 @@ MAIN-LOGIC.
     END-IF.
 
     *> 4) 执行客户归并 - 按账号列表更新
-    PERFORM VARYING WS-I FROM 1 BY 1 
+    *>    取一个统一时间戳用于本次归并的所有更新行及归并日志，
+    *>    供撤销时精确匹配，不与归并后发生的其他交易的UPD_TM混淆
+    EXEC SQL
+        VALUES CURRENT_TIMESTAMP INTO :WS-MRG-TM
+    END-EXEC.
+
+    PERFORM VARYING WS-I FROM 1 BY 1
       UNTIL WS-I > WS-ACCT-COUNT
-        
+
         EXEC SQL
             UPDATE CUST_ACCT_INFO
                SET CUST_NO = :REQ-CUST-NO,
                    UPD_TELR_NO = :REQ-OPER-TELR-NO,
-                   UPD_TM = CURRENT_TIMESTAMP
+                   UPD_TM = :WS-MRG-TM
              WHERE ROUTE_VAL = :ACCT-NO(WS-I)
                AND ROUTE_TYP_CD = :REQ-ROUTE-TYP-CD
                AND CUST_NO = :REQ-MERGE-CUST-NO
@@ -111,18 +160,55 @@ MAIN-LOGIC.
                AND VALID_FLG = '1'
         END-EXEC
 
-        IF SQLCODE = 0
-           ADD 1 TO WS-UPDATE-COUNT
+        IF SQLCODE NOT = 0
+           MOVE 'E12002' TO WS-RESP-CODE
+           MOVE WS-I TO RESP-FAIL-ACCT-IDX
+           STRING '客户归并更新失败,失败账号序号:' DELIMITED BY SIZE
+                  WS-I DELIMITED BY SIZE
+             INTO WS-RESP-MSG
+           END-STRING
+           EXEC SQL ROLLBACK END-EXEC
+           GO TO EXIT-PROGRAM
         ELSE
-           IF SQLCODE NOT = 100  *> 100表示没有找到记录
-              MOVE 'E12002' TO WS-RESP-CODE
-              MOVE '客户归并更新失败' TO WS-RESP-MSG
-              EXEC SQL ROLLBACK END-EXEC
-              GO TO EXIT-PROGRAM
+           *> UPDATE匹配不到行时SQLCODE仍为0(不是100)，未匹配与更新
+           *> 成功只能靠GET DIAGNOSTICS ... ROW_COUNT区分
+           EXEC SQL
+               GET DIAGNOSTICS :WS-ROW-COUNT = ROW_COUNT
+           END-EXEC
+           IF WS-ROW-COUNT = 0
+              *> 未匹配到记录，记入未找到账号清单，供柜员告知客户
+              ADD 1 TO WS-NOTFOUND-COUNT
+              MOVE ACCT-NO(WS-I) TO RESP-NOTFOUND-ACCT-NO(WS-NOTFOUND-COUNT)
+           ELSE
+              ADD 1 TO WS-UPDATE-COUNT
            END-IF
         END-IF
     END-PERFORM.
 
+    *> 4.5) 写入归并流水日志，供审计及后续撤销使用
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+    STRING WS-CURRENT-DATE-TIME(1:8) DELIMITED BY SIZE
+           WS-CURRENT-DATE-TIME(9:6) DELIMITED BY SIZE
+      INTO WS-MRG-SEQ-NO
+    END-STRING.
+
+    EXEC SQL
+        INSERT INTO CUST_ACCT_INFO_MRG_LOG
+            (MRG_SEQ_NO, CUST_NO, MERGE_CUST_NO, TENANT_NO,
+             OPER_TELR_NO, ROW_COUNT, REVERSED_FLG, MRG_TM)
+        VALUES
+            (:WS-MRG-SEQ-NO, :REQ-CUST-NO, :REQ-MERGE-CUST-NO,
+             :REQ-TENANT-NO, :REQ-OPER-TELR-NO, :WS-UPDATE-COUNT,
+             '0', :WS-MRG-TM)
+    END-EXEC.
+
+    IF SQLCODE NOT = 0
+       MOVE 'E12004' TO WS-RESP-CODE
+       MOVE '归并日志写入失败' TO WS-RESP-MSG
+       EXEC SQL ROLLBACK END-EXEC
+       GO TO EXIT-PROGRAM
+    END-IF.
+
     *> 5) 提交事务
     EXEC SQL COMMIT END-EXEC
     IF SQLCODE NOT = 0
@@ -140,6 +226,53 @@ MAIN-LOGIC.
       INTO WS-RESP-MSG
     END-STRING.
     MOVE WS-UPDATE-COUNT TO RESP-UPDATE-COUNT.
+    MOVE WS-MRG-SEQ-NO TO RESP-MRG-SEQ-NO.
+    MOVE WS-NOTFOUND-COUNT TO RESP-NOTFOUND-COUNT.
+
+*> 按产品编号(AFS_PRODT_NO/BASE_PRODT_NO)动态查出并出客户名下
+*> 该产品的全部在网账号路由，取代由调用方逐一枚举REQ-ACCT-TABLE，
+*> 取数方式参照QRYMRGLOG01(cobol/18)游标载入OCCURS表的写法
+SELECT-ACCOUNTS-BY-PRODUCT.
+    MOVE 1 TO WS-I
+
+    EXEC SQL
+        DECLARE PRODT-ACCT-CUR CURSOR FOR
+        SELECT ROUTE_VAL
+          FROM CUST_ACCT_INFO
+         WHERE CUST_NO = :REQ-MERGE-CUST-NO
+           AND TENANT_NO = :REQ-TENANT-NO
+           AND ROUTE_TYP_CD = :REQ-ROUTE-TYP-CD
+           AND VALID_FLG = '1'
+           AND (:REQ-AFS-PRODT-NO = SPACES
+                OR AFS_PRODT_NO = :REQ-AFS-PRODT-NO)
+           AND (:REQ-BASE-PRODT-NO = SPACES
+                OR BASE_PRODT_NO = :REQ-BASE-PRODT-NO)
+    END-EXEC.
+
+    EXEC SQL OPEN PRODT-ACCT-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       MOVE 'E12006' TO WS-RESP-CODE
+       MOVE '按产品编号查询归并账号失败' TO WS-RESP-MSG
+       EXIT PARAGRAPH
+    END-IF.
+
+    PERFORM UNTIL SQLCODE NOT = 0 OR WS-I > 999
+       EXEC SQL
+           FETCH PRODT-ACCT-CUR INTO :ACCT-NO(WS-I)
+       END-EXEC
+       IF SQLCODE = 0
+          ADD 1 TO WS-I
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE PRODT-ACCT-CUR END-EXEC.
+
+    COMPUTE WS-ACCT-COUNT = WS-I - 1.
+
+    IF WS-ACCT-COUNT = 0
+       MOVE 'F20005' TO WS-RESP-CODE
+       MOVE '未找到匹配产品编号的归并账号' TO WS-RESP-MSG
+    END-IF.
 
 EXIT-PROGRAM.
     MOVE WS-RESP-CODE TO RESP-CODE
