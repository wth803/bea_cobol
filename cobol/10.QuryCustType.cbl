@@ -10,12 +10,30 @@
       * 输入参数结构
        01 WS-INPUT-DATA.
           05 WS-CUST-NO                PIC X(20).
-          
+
       * 输出参数结构
        01 WS-OUTPUT-DATA.
           05 WS-RETURN-CODE            PIC 9(4).
           05 WS-RETURN-MESSAGE         PIC X(50).
           05 WS-CUST-TYP-CD            PIC X(2).
+
+      * 客户类型代码表：集中维护客户类型与描述的对应关系，新增客户类型
+      * 只需在此表补一行，不必再改EVALUATE。CUST_TYP_CD历史上还存在过
+      * CRTPERC01写入的单字符'0'，在此表中以'0 '（右补空格）的形式兼容
+       01 CUST-TYP-CD-TABLE.
+          05 FILLER PIC X(42) VALUE '0 个人客户(历史类型)'.
+          05 FILLER PIC X(42) VALUE '01个人客户'.
+          05 FILLER PIC X(42) VALUE '02企业客户'.
+          05 FILLER PIC X(42) VALUE '03机构客户'.
+          05 FILLER PIC X(42) VALUE '04个体工商户'.
+          05 FILLER PIC X(42) VALUE '05信托机构'.
+          05 FILLER PIC X(42) VALUE '06政府机构'.
+
+       01 CUST-TYP-CD-RECORD
+          REDEFINES CUST-TYP-CD-TABLE.
+          05 CUST-TYP-CD-ENTRY OCCURS 7.
+             10 CUST-TYP-CD-CD       PIC X(02).
+             10 CUST-TYP-CD-DESC     PIC X(40).
        
       * 客户基本信息表结构
        01 CUSTOMER-BASIC-INFO-TABLE.
@@ -43,37 +61,79 @@
       * 临时工作变量
        01 WS-WORK-VARIABLES.
           05 WS-I                      PIC 9(4).
+          05 WS-K                      PIC 9(4).
           05 WS-CUST-FOUND             PIC X(1).
              88 WS-CUST-FOUND-Y        VALUE 'Y'.
              88 WS-CUST-FOUND-N        VALUE 'N'.
           05 WS-TEMP-CUST-TYP-CD       PIC X(2).
-       
+          05 WS-CD-FOUND                PIC X(1).
+             88 WS-CD-FOUND-Y           VALUE 'Y'.
+             88 WS-CD-FOUND-N           VALUE 'N'.
+          05 WS-TEMP-CD-DESC            PIC X(40).
+
        LINKAGE SECTION.
-      * 输入参数链接节
+      * 输入参数链接节（单客户号查询，默认模式）
        01 LK-INPUT-DATA.
           05 LK-CUST-NO                PIC X(20).
-           
+
       * 输出参数链接节
        01 LK-OUTPUT-DATA.
           05 LK-RETURN-CODE            PIC 9(4).
           05 LK-RETURN-MESSAGE         PIC X(50).
           05 LK-CUST-TYP-CD            PIC X(2).
-       
-       PROCEDURE DIVISION 
-         USING LK-INPUT-DATA, LK-OUTPUT-DATA.
-       
+
+      * 批量查询输入链接节：LK-BATCH-CUST-COUNT非0时进入批量模式，
+      * 供结算文件一类的下游系统一次性对多个客户号分类
+       01 LK-BATCH-INPUT-DATA.
+          05 LK-BATCH-CUST-COUNT       PIC 9(4).
+          05 LK-BATCH-CUST-NO OCCURS 200
+             DEPENDING ON LK-BATCH-CUST-COUNT
+             INDEXED BY LK-BATCH-IDX   PIC X(20).
+
+      * 批量查询输出链接节
+       01 LK-BATCH-OUTPUT-DATA.
+          05 LK-BATCH-RETURN-CODE      PIC 9(4).
+          05 LK-BATCH-RETURN-MESSAGE   PIC X(50).
+          05 LK-BATCH-RESULT-COUNT     PIC 9(4).
+          05 LK-BATCH-RESULT OCCURS 200
+             DEPENDING ON LK-BATCH-RESULT-COUNT
+             INDEXED BY LK-BATCH-RESULT-IDX.
+             10 LK-BATCH-CUST-NO-O     PIC X(20).
+             10 LK-BATCH-CUST-TYP-CD   PIC X(2).
+             10 LK-BATCH-FOUND-FLG     PIC X(1).
+
+       PROCEDURE DIVISION
+         USING LK-INPUT-DATA, LK-OUTPUT-DATA,
+               LK-BATCH-INPUT-DATA, LK-BATCH-OUTPUT-DATA.
+
        MAIN-PROCESS.
+      * 批量模式：传入了待分类的客户号列表
+           IF LK-BATCH-CUST-COUNT NOT = ZERO
+      * LK-BATCH-CUST-NO/LK-BATCH-RESULT均为OCCURS 200 DEPENDING ON，
+      * 调用方传入超过200的客户数会越界访问，需先拒绝
+              IF LK-BATCH-CUST-COUNT > 200
+                 MOVE 1002 TO LK-BATCH-RETURN-CODE
+                 MOVE '批量客户数超过200上限'
+                   TO LK-BATCH-RETURN-MESSAGE
+                 MOVE 0 TO LK-BATCH-RESULT-COUNT
+                 GOBACK
+              END-IF
+              PERFORM QUERY-CUST-TYPE-BATCH
+              GOBACK
+           END-IF
+
+      * 单客户号模式（默认）
       * 初始化
            PERFORM INITIALIZE-PROGRAM
-           
+
       * 输入参数验证
            PERFORM VALIDATE-INPUT
-           
+
       * 如果验证通过，执行查询
            IF LK-RETURN-CODE = 0
               PERFORM QUERY-CUST-TYPE
            END-IF
-           
+
            GOBACK.
        
        INITIALIZE-PROGRAM.
@@ -130,21 +190,53 @@
                  DISPLAY '  客户编号: ' BASIC-CUST-NO(WS-I)
                  DISPLAY '  客户名称: ' BASIC-CUST-NM(WS-I)
                  DISPLAY '  客户类型: ' WS-TEMP-CUST-TYP-CD
-                 
-      * 显示客户类型描述
-                 EVALUATE WS-TEMP-CUST-TYP-CD
-                    WHEN '01'
-                       DISPLAY '  类型描述: 个人客户'
-                    WHEN '02' 
-                       DISPLAY '  类型描述: 企业客户'
-                    WHEN '03'
-                       DISPLAY '  类型描述: 机构客户'
-                    WHEN OTHER
-                       DISPLAY '  类型描述: 其他类型'
-                 END-EVALUATE
-                 
+
+      * 显示客户类型描述（查客户类型代码表，新增类型无需改程序）
+                 PERFORM LOOKUP-CUST-TYP-CD-DESC
+                 DISPLAY '  类型描述: ' WS-TEMP-CD-DESC
+
                  EXIT PERFORM
               END-IF
            END-PERFORM.
-       
+
+       LOOKUP-CUST-TYP-CD-DESC.
+           MOVE 'N' TO WS-CD-FOUND
+           MOVE '其他类型' TO WS-TEMP-CD-DESC
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > 7
+              IF CUST-TYP-CD-CD(WS-K) = WS-TEMP-CUST-TYP-CD
+                 MOVE 'Y' TO WS-CD-FOUND
+                 MOVE CUST-TYP-CD-DESC(WS-K) TO WS-TEMP-CD-DESC
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       QUERY-CUST-TYPE-BATCH.
+      * 批量模式：对LK-BATCH-CUST-NO列表中的每个客户号逐一分类，
+      * 结果写入LK-BATCH-RESULT，单客户号查询失败不影响其余客户号
+           DISPLAY '开始批量查询客户类型，客户数: '
+                   LK-BATCH-CUST-COUNT
+           MOVE 0 TO LK-BATCH-RETURN-CODE
+           MOVE SPACES TO LK-BATCH-RETURN-MESSAGE
+           MOVE LK-BATCH-CUST-COUNT TO LK-BATCH-RESULT-COUNT
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > LK-BATCH-CUST-COUNT
+              MOVE LK-BATCH-CUST-NO(WS-I) TO WS-CUST-NO
+              MOVE LK-BATCH-CUST-NO(WS-I) TO LK-BATCH-CUST-NO-O(WS-I)
+              MOVE 'N' TO WS-CUST-FOUND
+              MOVE SPACES TO LK-BATCH-CUST-TYP-CD(WS-I)
+              MOVE 'N' TO LK-BATCH-FOUND-FLG(WS-I)
+
+              PERFORM QUERY-CUSTOMER-BASIC-INFO
+
+              IF WS-CUST-FOUND-Y
+                 MOVE WS-TEMP-CUST-TYP-CD
+                   TO LK-BATCH-CUST-TYP-CD(WS-I)
+                 MOVE 'Y' TO LK-BATCH-FOUND-FLG(WS-I)
+              END-IF
+           END-PERFORM
+
+           DISPLAY '批量查询客户类型完成'.
+
        END PROGRAM QURYCUSTTYPE.
\ No newline at end of file
