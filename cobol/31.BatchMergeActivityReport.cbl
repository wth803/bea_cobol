@@ -0,0 +1,157 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MRGACTRPT01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REPORT-FILE ASSIGN TO 'MERGE.ACTIVITY.REPORT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> 当日客户归并活动报告：定长一行一条记录，按租户(本系统中
+*> 唯一的机构维度，充当"分支"分组)排列，供合规人员审阅
+FD  REPORT-FILE.
+01  REPORT-RECORD               PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  SQLCA.
+    05  SQLCODE                PIC S9(9) COMP-4.
+
+01  WS-CURRENT-DATE             PIC X(08).
+01  WS-MERGE-COUNT              PIC 9(7) VALUE 0.
+01  WS-TENANT-ROW-TOTAL         PIC 9(9) VALUE 0.
+
+*> 按租户("分支")分组小计用变量：游标已按TENANT_NO,MRG_TM排序，
+*> 同一租户的记录相邻，借此检测租户切换并输出小计行
+01  WS-PREV-TENANT-NO           PIC X(10) VALUE SPACES.
+01  WS-TENANT-MERGE-COUNT       PIC 9(7) VALUE 0.
+01  WS-TENANT-ROWS-SUBTOTAL     PIC 9(9) VALUE 0.
+
+*> 归并流水游标读出的一行数据
+01  WS-MRG-SEQ-NO                PIC X(14).
+01  WS-MRG-CUST-NO                PIC X(10).
+01  WS-MRG-MERGE-CUST-NO          PIC X(10).
+01  WS-MRG-TENANT-NO              PIC X(10).
+01  WS-MRG-OPER-TELR-NO           PIC X(10).
+01  WS-MRG-ROW-COUNT              PIC 9(5).
+01  WS-MRG-TM                     PIC X(26).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
+    OPEN OUTPUT REPORT-FILE
+
+    *> 取出当日所有已完成的客户归并流水(已撤销的不计入当日活动)，
+    *> 按租户、归并时间排列，使同一租户的记录相邻便于分组小计
+    EXEC SQL
+        DECLARE MERGE-ACTIVITY-CUR CURSOR FOR
+        SELECT MRG_SEQ_NO, CUST_NO, MERGE_CUST_NO, TENANT_NO,
+               OPER_TELR_NO, ROW_COUNT, MRG_TM
+          FROM CUST_ACCT_INFO_MRG_LOG
+         WHERE REVERSED_FLG = '0'
+           AND SUBSTR(MRG_TM, 1, 8) = :WS-CURRENT-DATE
+         ORDER BY TENANT_NO, MRG_TM
+    END-EXEC.
+
+    EXEC SQL OPEN MERGE-ACTIVITY-CUR END-EXEC.
+    IF SQLCODE NOT = 0
+       DISPLAY '归并活动游标打开失败'
+       CLOSE REPORT-FILE
+       GOBACK
+    END-IF.
+
+    PERFORM UNTIL SQLCODE NOT = 0
+       EXEC SQL
+           FETCH MERGE-ACTIVITY-CUR
+            INTO :WS-MRG-SEQ-NO, :WS-MRG-CUST-NO,
+                 :WS-MRG-MERGE-CUST-NO, :WS-MRG-TENANT-NO,
+                 :WS-MRG-OPER-TELR-NO, :WS-MRG-ROW-COUNT,
+                 :WS-MRG-TM
+       END-EXEC
+
+       IF SQLCODE = 0
+          PERFORM WRITE-MERGE-ACTIVITY-RECORD
+       END-IF
+    END-PERFORM.
+
+    EXEC SQL CLOSE MERGE-ACTIVITY-CUR END-EXEC.
+
+    *> 最后一个租户分组的记录读完后游标即耗尽，不会再触发租户切换，
+    *> 须在此补写其小计，否则最后一个租户永远缺少小计行
+    IF WS-PREV-TENANT-NO NOT = SPACES
+       PERFORM WRITE-TENANT-SUBTOTAL-RECORD
+    END-IF
+
+    PERFORM WRITE-SUMMARY-RECORD
+
+    CLOSE REPORT-FILE
+
+    DISPLAY '客户归并活动报告批处理完成，当日归并记录数:'
+            WS-MERGE-COUNT.
+
+    GOBACK.
+
+*> 写出一条归并活动明细行，并在检测到租户切换时先补写上一
+*> 租户的小计行(游标已按TENANT_NO,MRG_TM排序，故只需比较
+*> 与上一行的租户号即可发现切换点)
+WRITE-MERGE-ACTIVITY-RECORD.
+    IF WS-MRG-TENANT-NO NOT = WS-PREV-TENANT-NO
+       IF WS-PREV-TENANT-NO NOT = SPACES
+          PERFORM WRITE-TENANT-SUBTOTAL-RECORD
+       END-IF
+       MOVE WS-MRG-TENANT-NO TO WS-PREV-TENANT-NO
+       MOVE 0 TO WS-TENANT-MERGE-COUNT
+       MOVE 0 TO WS-TENANT-ROWS-SUBTOTAL
+    END-IF
+
+    ADD 1 TO WS-MERGE-COUNT
+    ADD 1 TO WS-TENANT-MERGE-COUNT
+    ADD WS-MRG-ROW-COUNT TO WS-TENANT-ROW-TOTAL
+    ADD WS-MRG-ROW-COUNT TO WS-TENANT-ROWS-SUBTOTAL
+
+    MOVE SPACES TO REPORT-RECORD
+    STRING WS-MRG-TENANT-NO DELIMITED BY SIZE
+           ' ' DELIMITED BY SIZE
+           WS-MRG-SEQ-NO DELIMITED BY SIZE
+           ' IN:' DELIMITED BY SIZE
+           WS-MRG-CUST-NO DELIMITED BY SIZE
+           ' OUT:' DELIMITED BY SIZE
+           WS-MRG-MERGE-CUST-NO DELIMITED BY SIZE
+           ' TELR:' DELIMITED BY SIZE
+           WS-MRG-OPER-TELR-NO DELIMITED BY SIZE
+           ' ROWS:' DELIMITED BY SIZE
+           WS-MRG-ROW-COUNT DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
+
+*> 写出当前租户分组的小计行(归并笔数+移动行数)
+WRITE-TENANT-SUBTOTAL-RECORD.
+    MOVE SPACES TO REPORT-RECORD
+    STRING '  SUBTOTAL TENANT:' DELIMITED BY SIZE
+           WS-PREV-TENANT-NO DELIMITED BY SIZE
+           ' MERGES:' DELIMITED BY SIZE
+           WS-TENANT-MERGE-COUNT DELIMITED BY SIZE
+           ' ROWS:' DELIMITED BY SIZE
+           WS-TENANT-ROWS-SUBTOTAL DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
+
+*> 写入报告汇总行
+WRITE-SUMMARY-RECORD.
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'TOTAL MERGES: ' DELIMITED BY SIZE
+           WS-MERGE-COUNT DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
+
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'TOTAL ROWS MOVED: ' DELIMITED BY SIZE
+           WS-TENANT-ROW-TOTAL DELIMITED BY SIZE
+      INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
